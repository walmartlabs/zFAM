@@ -0,0 +1,302 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM014.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * This program is executed via XCTL from ZFAM002 to process     *
+      * an HTTP/GET request with a query string of STATS.  It         *
+      * browses the table's KEY store in its entirety and returns     *
+      * the row count and an approximate space-usage figure, derived  *
+      * from each key's segment count, as HTTP response headers.      *
+      *                                                               *
+      * The FILE store segments themselves are not read - the         *
+      * segment count on each KEY record is sufficient to estimate    *
+      * space usage without paying for a random READ per segment.     *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  DOCUMENT-TOKEN         PIC  X(16) VALUE SPACES.
+
+       01  HEADER-ROWS            PIC  X(09) VALUE 'zFAM-Rows'.
+       01  HEADER-ROWS-LENGTH     PIC S9(08) COMP VALUE 9.
+       01  HEADER-SEGMENTS        PIC  X(13) VALUE 'zFAM-Segments'.
+       01  HEADER-SEGMENTS-LENGTH PIC S9(08) COMP VALUE 13.
+       01  HEADER-BYTES           PIC  X(10) VALUE 'zFAM-Bytes'.
+       01  HEADER-BYTES-LENGTH    PIC S9(08) COMP VALUE 10.
+
+       01  ROWS-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+       01  ROWS-COUNT-D           PIC  9(09)        VALUE ZEROES.
+       01  ROWS-COUNT-LENGTH      PIC S9(08) COMP   VALUE 9.
+
+       01  SEGMENTS-COUNT         PIC S9(08) COMP   VALUE ZEROES.
+       01  SEGMENTS-COUNT-D       PIC  9(09)        VALUE ZEROES.
+       01  SEGMENTS-COUNT-LENGTH  PIC S9(08) COMP   VALUE 9.
+
+       01  BYTES-COUNT            PIC S9(15) COMP-3 VALUE ZEROES.
+       01  BYTES-COUNT-D          PIC  9(15)        VALUE ZEROES.
+       01  BYTES-COUNT-LENGTH     PIC S9(08) COMP   VALUE 15.
+
+       01  THIRTY-TWO-KB          PIC S9(08) COMP   VALUE 32000.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+
+       01  T_LEN                  PIC S9(04) COMP VALUE 8.
+       01  T_46                   PIC S9(04) COMP VALUE 46.
+       01  T_46_M                 PIC  X(08) VALUE SPACES.
+       01  T_RES                  PIC  X(08) VALUE 'ZFAM014 '.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       COPY ZFAMFKC.
+
+       01  HTTP-STATUS-200        PIC S9(04) COMP VALUE 200.
+
+       01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.
+
+       01  ZFAM-STATS-MESSAGE.
+           02  FILLER             PIC  X(06) VALUE 'Rows: '.
+           02  ZS-ROWS            PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(11) VALUE ' Segments: '.
+           02  ZS-SEGMENTS        PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(08) VALUE ' Bytes: '.
+           02  ZS-BYTES           PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  ZFAM-STATS-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02  GET-CA-TYPE        PIC  X(02).
+           02  GET-CA-ROWS        PIC  9(04).
+           02  GET-CA-DELIM       PIC  X(01).
+           02  GET-CA-KEYS        PIC  X(01).
+           02  GET-CA-TTL         PIC  X(01).
+           02  GET-CA-STATS       PIC  X(01).
+           02  FILLER             PIC  X(06).
+           02  GET-CA-KEY-LENGTH  PIC S9(08) COMP.
+           02  GET-CA-KEY         PIC X(255).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+           PERFORM 2000-START-BROWSE       THRU 2000-EXIT.
+
+           PERFORM 3000-PROCESS-TABLE      THRU 3000-EXIT
+               WITH TEST AFTER
+               UNTIL BROWSE-COMPLETE   EQUAL 'Y'.
+
+           PERFORM 2900-END-BROWSE         THRU 2900-EXIT.
+           PERFORM 4000-SEND-RESPONSE      THRU 4000-EXIT.
+
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization.                                       *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE ZEROES                      TO ROWS-COUNT
+                                                SEGMENTS-COUNT.
+           MOVE ZEROES                      TO BYTES-COUNT.
+
+           MOVE EIBTRNID(3:2)               TO FK-TRANID(3:2).
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store, browsing from the        *
+      * beginning of the table regardless of any key supplied on the  *
+      * request, since this is a table-level inquiry.                 *
+      *****************************************************************
+       2000-START-BROWSE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record and tally its statistics.      *
+      *****************************************************************
+       3000-PROCESS-TABLE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO ROWS-COUNT
+               ADD  FK-SEGMENTS             TO SEGMENTS-COUNT
+               PERFORM 3100-ADD-BYTES       THRU 3100-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Approximate the space used by this key's FILE store segments  *
+      * as segment-count times the maximum segment size.               *
+      *****************************************************************
+       3100-ADD-BYTES.
+           MOVE FK-SEGMENTS                 TO SEGMENTS-COUNT-D.
+           MOVE THIRTY-TWO-KB               TO BYTES-COUNT-D.
+
+           COMPUTE BYTES-COUNT = BYTES-COUNT +
+               (SEGMENTS-COUNT-D * THIRTY-TWO-KB).
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-END-BROWSE.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build and send the response - the row count, segment count    *
+      * and estimated byte total are returned as HTTP headers, with a *
+      * human-readable summary as the response body.                  *
+      *****************************************************************
+       4000-SEND-RESPONSE.
+           MOVE ROWS-COUNT                  TO ROWS-COUNT-D
+                                                ZS-ROWS.
+           MOVE SEGMENTS-COUNT              TO SEGMENTS-COUNT-D
+                                                ZS-SEGMENTS.
+           MOVE BYTES-COUNT                 TO BYTES-COUNT-D
+                                                ZS-BYTES.
+
+           MOVE LENGTH OF ZFAM-STATS-MESSAGE TO ZFAM-STATS-LENGTH.
+
+           PERFORM 9600-HEADER              THRU 9600-EXIT.
+
+           EXEC CICS WEB SEND
+                FROM      (ZFAM-STATS-MESSAGE)
+                FROMLENGTH(ZFAM-STATS-LENGTH)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                ACTION    (DFHVALUE(IMMEDIATE))
+                NOSRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the HTTP headers containing the Rows, Segments and      *
+      * Bytes totals.                                                 *
+      *****************************************************************
+       9600-HEADER.
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-ROWS)
+                NAMELENGTH (HEADER-ROWS-LENGTH)
+                VALUE      (ROWS-COUNT-D)
+                VALUELENGTH(ROWS-COUNT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-SEGMENTS)
+                NAMELENGTH (HEADER-SEGMENTS-LENGTH)
+                VALUE      (SEGMENTS-COUNT-D)
+                VALUELENGTH(SEGMENTS-COUNT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-BYTES)
+                NAMELENGTH (HEADER-BYTES-LENGTH)
+                VALUE      (BYTES-COUNT-D)
+                VALUELENGTH(BYTES-COUNT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue TRACE.                                                  *
+      *****************************************************************
+       9995-TRACE.
+
+           EXEC CICS ENTER TRACENUM(T_46)
+                FROM(T_46_M)
+                FROMLENGTH(T_LEN)
+                RESOURCE(T_RES)
+                NOHANDLE
+           END-EXEC.
+
+       9995-EXIT.
+           EXIT.
