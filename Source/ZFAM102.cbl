@@ -181,6 +181,28 @@
            02  DC-PARAGRAPH       PIC  X(04) VALUE SPACES.
            02  FILLER             PIC  X(15) VALUE SPACES.
 
+       01  CHECKSUM-ERROR.
+           02  FILLER             PIC  X(12) VALUE 'FILE  I/O - '.
+           02  FILLER             PIC  X(09) VALUE 'checksum '.
+           02  FILLER             PIC  X(10) VALUE 'mismatch, '.
+           02  FILLER             PIC  X(08) VALUE 'Key:    '.
+           02  CE-KEY             PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
+           02  CE-PARAGRAPH       PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(27) VALUE SPACES.
+
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
        01  50702-MESSAGE.
            02  FILLER             PIC  X(16) VALUE 'GET/READ primary'.
            02  FILLER             PIC  X(16) VALUE ' key references '.
@@ -249,6 +271,22 @@
        01  APP-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  APP-RESP               PIC S9(08) COMP VALUE ZEROES.
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every read deciphers  *
+      * FF-DATA(1:FF-LENGTH) immediately before the replication body  *
+      * is converse'd to the partner - the partner's own ZFAM002      *
+      * write path is the only place the body is ever re-enciphered,  *
+      * so forwarding ciphertext here would double-encrypt it.        *
+      * ZFAM107 is a no-op for a table with no FAxxEN document        *
+      * template configured - see ZFAM107's own header comment.       *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
 
       *****************************************************************
       * Dynamic Storage                                               *
@@ -482,11 +520,19 @@
            IF  FF-SEGMENT EQUAL ZEROES
                MOVE ONE                      TO FF-SEGMENT.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                          TO CHECKSUM-MISMATCH.
+
            IF  FF-SEGMENTS EQUAL ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX          FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                SET  ADDRESS OF ZFAM-MESSAGE  TO ADDRESS OF FF-DATA.
 
            IF  FF-SEGMENTS GREATER THAN ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
                    GIVING GETMAIN-LENGTH
 
@@ -500,9 +546,15 @@
                MOVE ZFAM-ADDRESS-X           TO SAVE-ADDRESS-X
 
                SUBTRACT FF-PREFIX          FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)     TO ZFAM-MESSAGE
                ADD  FF-LENGTH                TO ZFAM-ADDRESS-X.
 
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE '3400'                        TO CE-PARAGRAPH
+               PERFORM 9400-CHECKSUM-ERROR     THRU 9400-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
            ADD  ONE                              TO FF-SEGMENT.
            MOVE FF-LENGTH                        TO ZFAM-LENGTH.
 
@@ -532,13 +584,29 @@
                 NOHANDLE
            END-EXEC.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+
            IF  FF-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                      TO CHECKSUM-MISMATCH.
+
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X
                ADD  ONE                          TO FF-SEGMENT
                ADD  FF-LENGTH                    TO ZFAM-LENGTH.
 
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE '3500'                        TO CE-PARAGRAPH
+               PERFORM 3510-FREEMAIN           THRU 3510-EXIT
+               PERFORM 9400-CHECKSUM-ERROR     THRU 9400-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
            IF  FF-RESP EQUAL DFHRESP(NOTFND)
                MOVE 'N'                          TO RECORD-COMPLETE
                MOVE 'N'                          TO FIRST-SEGMENT-OK
@@ -767,6 +835,45 @@
        9000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute a word-sum checksum over FF-DATA and compare it      *
+      * against FF-CHECKSUM read from disk.                            *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+       9041-EXIT.
+           EXIT.
+
       *****************************************************************
       * zFAM data store error.                                        *
       *****************************************************************
@@ -803,6 +910,18 @@
        9300-EXIT.
            EXIT.
 
+      *****************************************************************
+      * zFAM FILE segment checksum mismatch - corrupt segment, do not *
+      * decipher or replicate it.                                    *
+      *****************************************************************
+       9400-CHECKSUM-ERROR.
+           MOVE FK-FF-KEY             TO CE-KEY.
+           MOVE CHECKSUM-ERROR        TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9400-EXIT.
+           EXIT.
+
       *****************************************************************
       * Write TD CSSL.                                                *
       *****************************************************************
