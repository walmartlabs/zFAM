@@ -0,0 +1,286 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM104.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * DDNAME pool usage report.                                     *
+      *                                                               *
+      * ZFAM002's 8400-DDNAME spreads new records across a table's    *
+      * self-service DDNAME pool (DD-POOL-SIZE on the ZFAM-DD          *
+      * document template, up to 100) by varying the last two bytes   *
+      * of the resolved DDNAME.  This program executes as a           *
+      * background transaction, started once per table with a        *
+      * FA-PARM identifying it, the same way ZFAM012/ZFAM021/ZFAM101/ *
+      * ZFAM103 are started.  It browses FAxxKEY in full, tallies the *
+      * row count and an estimated byte count (FK-SEGMENTS times the  *
+      * 32000-byte max segment size, the same estimate ZFAM014's      *
+      * table stats use) per distinct DDNAME a key's FK-DDNAME         *
+      * resolves to - blank resolves to the 'FILE' default - and      *
+      * writes one CSSL summary line per DDNAME found, so an           *
+      * administrator can see whether a table's pool is actually       *
+      * balanced before expanding it further.                          *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  THIRTY-TWO-KB          PIC S9(08) COMP VALUE 32000.
+
+       01  USAGE-DDNAME           PIC  X(04) VALUE SPACES.
+
+       01  USAGE-MAX              PIC S9(04) COMP VALUE 100.
+       01  USAGE-COUNT            PIC S9(04) COMP VALUE ZEROES.
+       01  USAGE-FOUND-SW         PIC  X(01) VALUE SPACES.
+
+      *****************************************************************
+      * One slot per distinct DDNAME this table's pool can resolve    *
+      * to - up to the 100 DD-POOL-SIZE can spread a table across,    *
+      * the same ceiling ZFAM002's 8400-DDNAME pool-spreading logic   *
+      * enforces via its two-digit POOL-INDEX.                        *
+      *****************************************************************
+       01  USAGE-TABLE.
+           02  USAGE-ENTRY         OCCURS 100 TIMES
+                                    INDEXED BY USAGE-IX.
+               03  UE-DDNAME    PIC  X(04) VALUE SPACES.
+               03  UE-ROWS      PIC S9(08) COMP VALUE ZEROES.
+               03  UE-SEGMENTS  PIC S9(08) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       COPY ZFAMFKC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-USAGE.
+           02  FILLER             PIC  X(15) VALUE 'DDNAME usage - '.
+           02  TD-U-DDNAME        PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(09) VALUE ' - rows: '.
+           02  TD-U-ROWS          PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(12) VALUE ' - approx KB'.
+           02  FILLER             PIC  X(02) VALUE ': '.
+           02  TD-U-KB            PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(20) VALUE SPACES.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+
+           PERFORM 2000-KEY-BROWSE           THRU 2000-EXIT
+           PERFORM 2100-TALLY-USAGE          THRU 2100-EXIT
+               WITH TEST AFTER
+               UNTIL BROWSE-COMPLETE      EQUAL 'Y'
+           PERFORM 2900-KEY-ENDBR            THRU 2900-EXIT.
+
+           PERFORM 9900-WRITE-REPORT         THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN                THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity from the *
+      * start-up parameter.                                            *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FA-TRANID                    TO FK-TRANID.
+
+           MOVE ZEROES                       TO USAGE-COUNT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store.                          *
+      *****************************************************************
+       2000-KEY-BROWSE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record and tally its resolved DDNAME  *
+      * (FK-DDNAME, defaulting to 'FILE' when blank).                 *
+      *****************************************************************
+       2100-TALLY-USAGE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               MOVE 'FILE'                    TO USAGE-DDNAME
+               IF  FK-DDNAME NOT EQUAL SPACES
+                   MOVE FK-DDNAME             TO USAGE-DDNAME
+               PERFORM 2110-ADD-ENTRY        THRU 2110-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Find (or create) this record's DDNAME slot in USAGE-TABLE and *
+      * add its row/estimated-segment counts to it.                    *
+      *****************************************************************
+       2110-ADD-ENTRY.
+           MOVE SPACES                      TO USAGE-FOUND-SW.
+
+           PERFORM 2120-SEARCH-ENTRY        THRU 2120-EXIT
+               VARYING USAGE-IX   FROM 1 BY 1
+               UNTIL   USAGE-IX   GREATER THAN USAGE-COUNT
+               OR      USAGE-FOUND-SW  EQUAL 'Y'.
+
+           IF  USAGE-FOUND-SW NOT EQUAL 'Y'
+           AND USAGE-COUNT    LESS THAN USAGE-MAX
+               ADD  1                    TO USAGE-COUNT
+               SET  USAGE-IX             TO USAGE-COUNT
+               MOVE USAGE-DDNAME         TO UE-DDNAME(USAGE-IX).
+
+           IF  USAGE-IX NOT GREATER THAN USAGE-COUNT
+               ADD  1                    TO UE-ROWS(USAGE-IX)
+               ADD  FK-SEGMENTS          TO UE-SEGMENTS(USAGE-IX).
+
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check one USAGE-TABLE slot for a matching DDNAME.              *
+      *****************************************************************
+       2120-SEARCH-ENTRY.
+           IF  UE-DDNAME(USAGE-IX) EQUAL USAGE-DDNAME
+               MOVE 'Y'                      TO USAGE-FOUND-SW.
+
+       2120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-KEY-ENDBR.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one CSSL summary line per DDNAME found.                 *
+      *****************************************************************
+       9900-WRITE-REPORT.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 9910-WRITE-ENTRY       THRU 9910-EXIT
+               VARYING USAGE-IX   FROM 1 BY 1
+               UNTIL   USAGE-IX   GREATER THAN USAGE-COUNT.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one DDNAME's CSSL summary line.                          *
+      *****************************************************************
+       9910-WRITE-ENTRY.
+           MOVE UE-DDNAME(USAGE-IX)   TO TD-U-DDNAME.
+           MOVE UE-ROWS(USAGE-IX)     TO TD-U-ROWS.
+
+           COMPUTE TD-U-KB = UE-SEGMENTS(USAGE-IX)
+                              * THIRTY-TWO-KB / 1024.
+
+           MOVE TD-USAGE               TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD    TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9910-EXIT.
+           EXIT.
