@@ -59,14 +59,17 @@
        01  ZFAM008                PIC  X(08) VALUE 'ZFAM008 '.
        01  ZFAM009                PIC  X(08) VALUE 'ZFAM009 '.
        01  ZFAM011                PIC  X(08) VALUE 'ZFAM011 '.
+       01  ZFAM014                PIC  X(08) VALUE 'ZFAM014 '.
        01  ZFAM031                PIC  X(08) VALUE 'ZFAM031 '.
        01  ZFAM041                PIC  X(08) VALUE 'ZFAM041 '.
        01  ZFAM090                PIC  X(08) VALUE 'ZFAM090 '.
 
        01  STATUS-204             PIC  9(03) VALUE 204.
        01  STATUS-400             PIC  9(03) VALUE 400.
+       01  STATUS-403             PIC  9(03) VALUE 403.
        01  STATUS-409             PIC  9(03) VALUE 409.
        01  STATUS-411             PIC  9(03) VALUE 411.
+       01  STATUS-412             PIC  9(03) VALUE 412.
        01  STATUS-413             PIC  9(03) VALUE 413.
        01  STATUS-414             PIC  9(03) VALUE 414.
        01  STATUS-507             PIC  9(03) VALUE 507.
@@ -79,6 +82,7 @@
            02  CA090-FILE         PIC  X(08) VALUE SPACES.
            02  CA090-FIELD        PIC  X(16) VALUE SPACES.
            02  CA090-KEY          PIC X(255) VALUE SPACES.
+           02  CA090-TRANID       PIC  X(04) VALUE SPACES.
 
        01  INTERNAL-KEY           PIC  X(08) VALUE LOW-VALUES.
        01  ZRECOVERY              PIC  X(10) VALUE '/zRecovery'.
@@ -203,6 +207,25 @@
        01  ZFAM-MOD-MAXIMUM       PIC S9(08) COMP VALUE 99.
        01  ZFAM-MOD-INCREMENT     PIC S9(08) COMP VALUE 1.
 
+      *****************************************************************
+      * Fields used to preserve the counter position across a modulo  *
+      * (shard count) resize, and to log the old/new maximum to CSSL. *
+      *****************************************************************
+       01  RESTART-MOD-VALUE      PIC S9(08) COMP VALUE 1.
+       01  RESTART-MOD-QUOTIENT   PIC S9(08) COMP VALUE ZERO.
+       01  OLD-MOD-MAXIMUM        PIC S9(08) COMP VALUE ZERO.
+       01  OLD-MOD-VALUE          PIC S9(08) COMP VALUE ZERO.
+
+       01  TD-MODULO-RESIZE.
+           02  FILLER             PIC  X(15) VALUE 'Modulo resize -'.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MR-OLD-MAX      PIC ZZZZZZZ9.
+           02  FILLER             PIC  X(06) VALUE ' to - '.
+           02  TD-MR-NEW-MAX      PIC ZZZZZZZ9.
+           02  FILLER             PIC  X(11) VALUE ' restart - '.
+           02  TD-MR-RESTART      PIC ZZZZZZZ9.
+           02  FILLER             PIC  X(41) VALUE SPACES.
+
       *****************************************************************
       * Global enqueue parameters for modulo generation.              *
       *****************************************************************
@@ -255,6 +278,20 @@
        01  APP-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  APP-RESP               PIC S9(08) COMP VALUE ZEROES.
 
+      *****************************************************************
+      * HTTP header driving compression metadata for large FF-DATA.   *
+      * zFAM does not itself compress/decompress the payload - the    *
+      * client is expected to have already compressed the body it     *
+      * sends on POST/PUT.  zFAM simply records the asserted encoding *
+      * alongside the record and echoes it back on GET, so the client *
+      * knows how to decompress the bytes it receives.                *
+      *****************************************************************
+       01  HTTP-ENCODING          PIC  X(13) VALUE 'zFAM-Encoding'.
+       01  HTTP-ENCODING-VALUE    PIC  X(10) VALUE SPACES.
+       01  ZFAM-ENCODING-LENGTH   PIC S9(08) COMP VALUE ZEROES.
+       01  ENCODING-VALUE-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+       01  ENCODING-RESP          PIC S9(08) COMP VALUE ZEROES.
+
       *****************************************************************
       * HTTP headers for TTL    messages.                             *
       *****************************************************************
@@ -277,6 +314,42 @@
        01  UID-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  MODULO-VALUE-LENGTH    PIC S9(08) COMP VALUE ZEROES.
 
+      *****************************************************************
+      * ETag / If-None-Match headers for conditional GET.  The ETag   *
+      * is the record's FK-ABS (last write timestamp) as a zero-      *
+      * padded decimal, so any write that changes FK-ABS also         *
+      * changes the ETag.                                             *
+      *****************************************************************
+
+       01  HTTP-ETAG              PIC  X(04) VALUE 'ETag'.
+       01  HTTP-ETAG-VALUE        PIC  X(16) VALUE SPACES.
+       01  ZFAM-ETAG-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  ETAG-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  HTTP-INM               PIC  X(13) VALUE 'If-None-Match'.
+       01  HTTP-INM-VALUE         PIC  X(16) VALUE SPACES.
+       01  ZFAM-INM-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+       01  INM-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  INM-RESP               PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * If-Match header for conditional DELETE.  A client-supplied    *
+      * ETag that does not match the record's current ETag (FK-ABS)   *
+      * rejects the DELETE with a 412 instead of removing the row.    *
+      * An asterisk matches any existing record.                      *
+      *****************************************************************
+
+       01  HTTP-IM                PIC  X(08) VALUE 'If-Match'.
+       01  HTTP-IM-VALUE          PIC  X(16) VALUE SPACES.
+       01  ZFAM-IM-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+       01  IM-VALUE-LENGTH        PIC S9(08) COMP VALUE ZEROES.
+       01  IM-RESP                PIC S9(08) COMP VALUE ZEROES.
+       01  HTTP-IM-WILDCARD       PIC  X(01) VALUE '*'.
+
+       01  NOT-MODIFIED           PIC  X(01) VALUE 'N'.
+       01  LOCK-RESPONSE-SENT     PIC  X(01) VALUE 'N'.
+       01  ETAG-DISPLAY           PIC  9(15) VALUE ZEROES.
+
       *****************************************************************
       * Content-Type header processing                                *
       *****************************************************************
@@ -301,21 +374,59 @@
        01  HTTP-STATUS            PIC  X(11) VALUE 'zFAM-Status'.
        01  HTTP-STATUS-VALUE      PIC  X(16) VALUE SPACES.
 
+      *****************************************************************
+      * Lock-holder visibility / manual unlock HTTP headers.          *
+      * zFAM-LockInfo reports the current holder without attempting   *
+      * to acquire the lock.  zFAM-Unlock force-clears an active lock *
+      * regardless of holder or expiry.                                *
+      *****************************************************************
+       01  HTTP-LOCKINFO          PIC  X(13) VALUE 'zFAM-LockInfo'.
+       01  HTTP-LOCKINFO-VALUE    PIC  X(03) VALUE SPACES.
+       01  HTTP-UNLOCK            PIC  X(11) VALUE 'zFAM-Unlock'.
+       01  HTTP-UNLOCK-VALUE      PIC  X(03) VALUE SPACES.
+
+      *****************************************************************
+      * Table activity metrics.  A GET carrying zFAM-Stats: yes skips  *
+      * the normal key/file read entirely and instead returns the      *
+      * table's running request counts (see 9045-RECORD-ACTIVITY and   *
+      * 3247-SEND-STATS below).                                        *
+      *****************************************************************
+       01  HTTP-STATS             PIC  X(10) VALUE 'zFAM-Stats'.
+       01  HTTP-STATS-VALUE       PIC  X(03) VALUE SPACES.
+
+      *****************************************************************
+      * Wildcard/partial-key lookup.  A GET carrying zFAM-Pattern      *
+      * skips the normal single-key read and instead browses the KEY   *
+      * store for every undeleted key beginning with the supplied      *
+      * value (see 3248-SEND-PATTERN below).                           *
+      *****************************************************************
+       01  HTTP-PATTERN           PIC  X(12) VALUE 'zFAM-Pattern'.
+       01  HTTP-PATTERN-VALUE     PIC  X(255) VALUE SPACES.
+
        01  ZFAM-LOCK-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  ZFAM-TIME-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  ZFAM-ACTION-LENGTH     PIC S9(08) COMP VALUE ZEROES.
        01  ZFAM-LOCKID-LENGTH     PIC S9(08) COMP VALUE ZEROES.
        01  ZFAM-STATUS-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  ZFAM-LOCKINFO-LENGTH   PIC S9(08) COMP VALUE ZEROES.
+       01  ZFAM-UNLOCK-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  ZFAM-STATS-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  ZFAM-PATTERN-LENGTH    PIC S9(08) COMP VALUE ZEROES.
 
        01  LOCK-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
        01  TIME-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
        01  ACTION-VALUE-LENGTH    PIC S9(08) COMP VALUE ZEROES.
        01  LOCKID-VALUE-LENGTH    PIC S9(08) COMP VALUE ZEROES.
        01  STATUS-VALUE-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+       01  LOCKINFO-VALUE-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+       01  UNLOCK-VALUE-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+       01  STATS-VALUE-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  PATTERN-VALUE-LENGTH   PIC S9(08) COMP VALUE 255.
 
        01  LOCK-SUCCESSFUL        PIC  X(16) VALUE 'Lock successful '.
        01  LOCK-REJECTED          PIC  X(16) VALUE 'Lock rejected   '.
        01  LOCK-NOT-ACTIVE        PIC  X(16) VALUE 'Lock not active '.
+       01  LOCK-CLEARED           PIC  X(16) VALUE 'Lock cleared    '.
 
       *****************************************************************
       * ZUID001 commarea information                                  *
@@ -361,10 +472,15 @@
 
        01  HTTP-HEADER            PIC  X(13) VALUE 'Authorization'.
        01  HTTP-HEADER-VALUE      PIC  X(64) VALUE SPACES.
+       01  ZFAM-AUTHZ-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  AUTHZ-VALUE-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+       01  AUTHZ-RESP             PIC S9(08) COMP VALUE ZEROES.
+       01  HTTP-BASIC-SCHEME      PIC  X(06) VALUE 'Basic '.
 
        01  ZFAM003-COMM-AREA.
            02  CA-TYPE            PIC  X(03) VALUE 'SDR'.
            02  CA-URI-FIELD-01    PIC  X(10) VALUE SPACES.
+           02  CA-COUNT-ONLY      PIC  X(01) VALUE 'N'.
 
        01  ZBASIC-COMM-AREA.
            02  CA-RETURN-CODE     PIC  X(02) VALUE '00'.
@@ -377,11 +493,15 @@
 
        01  HTTP-STATUS-200        PIC S9(04) COMP VALUE 200.
        01  HTTP-STATUS-201        PIC S9(04) COMP VALUE 201.
+       01  HTTP-STATUS-202        PIC S9(04) COMP VALUE 202.
+       01  HTTP-STATUS-304        PIC S9(04) COMP VALUE 304.
        01  HTTP-STATUS-401        PIC S9(04) COMP VALUE 401.
        01  HTTP-STATUS-409        PIC S9(04) COMP VALUE 409.
        01  HTTP-STATUS-503        PIC S9(04) COMP VALUE 503.
 
        01  HTTP-OK                PIC  X(02) VALUE 'OK'.
+       01  HTTP-NOT-MODIFIED      PIC  X(12) VALUE 'Not Modified'.
+       01  HTTP-ACCEPTED          PIC  X(08) VALUE 'Accepted'.
 
        01  HTTP-503-99-LENGTH     PIC S9(08) COMP VALUE 48.
        01  HTTP-503-99-TEXT.
@@ -424,7 +544,8 @@
            02  GET-CA-DELIM       PIC  X(01) VALUE LOW-VALUES.
            02  GET-CA-KEYS        PIC  X(01) VALUE LOW-VALUES.
            02  GET-CA-TTL         PIC  X(01) VALUE LOW-VALUES.
-           02  FILLER             PIC  X(07) VALUE LOW-VALUES.
+           02  GET-CA-STATS       PIC  X(01) VALUE LOW-VALUES.
+           02  FILLER             PIC  X(06) VALUE LOW-VALUES.
            02  GET-CA-KEY-LENGTH  PIC S9(08) VALUE ZEROES COMP.
            02  GET-CA-KEY         PIC X(255) VALUE LOW-VALUES.
 
@@ -439,8 +560,32 @@
        01  RET-TTL                PIC  X(10) VALUE 'ttl       '.
        01  RET-YEARS              PIC  X(10) VALUE 'ret-years '.
        01  RET-DAYS               PIC  X(10) VALUE 'ret-days  '.
+       01  RET-TOUCH              PIC  X(10) VALUE 'touch     '.
+       01  RET-HOLD               PIC  X(10) VALUE 'hold      '.
+
+      *****************************************************************
+      * PATCH ?touch query string - extend TTL by resetting FK-ABS to *
+      * now (7910-PATCH-REWRITE), leaving the record's existing        *
+      * retention period/type and FILE store content untouched - even  *
+      * lighter weight than a normal PATCH, which still recomputes     *
+      * retention metadata.                                            *
+      *****************************************************************
+       01  TOUCH-REQUEST-SW       PIC  X(01) VALUE 'N'.
+
+      *****************************************************************
+      * PATCH ?hold=set / ?hold=clear query string - legal hold.  Set  *
+      * saves the record's current retention period/type in the new   *
+      * FK-HOLD-TYPE/FK-HOLD-RETENTION fields and switches it to       *
+      * retention type 'H', which both 3100-PROCESS-ECR and            *
+      * 4000-READ-FILE in ZFAM000 treat as never eligible to expire.   *
+      * Clear restores the saved period/type.  'S'/'C' on             *
+      * HOLD-ACTION-SW (7910-PATCH-REWRITE) takes priority over a      *
+      * ?touch or a normal retention PATCH on the same request.        *
+      *****************************************************************
+       01  HOLD-ACTION-SW         PIC  X(01) VALUE SPACES.
 
        01  RET-INTERVAL           PIC  9(05) VALUE ZEROES.
+       01  RET-INTERVAL-X REDEFINES RET-INTERVAL PIC  X(05).
        01  RET-MILLISECONDS       PIC S9(15) VALUE ZEROES COMP-3.
        01  FILLER.
            02  RET-SEC-MS.
@@ -494,8 +639,33 @@
        01  SEGMENT-COUNT          PIC S9(08) COMP VALUE ZEROES.
        01  SEGMENT-REMAINDER      PIC S9(08) COMP VALUE ZEROES.
        01  UNSEGMENTED-LENGTH     PIC S9(08) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Checksum working fields for FF-DATA corruption detection.     *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
        01  SEND-ACTION            PIC S9(08) COMP VALUE ZEROES.
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every write enciphers *
+      * before 9040-COMPUTE-CHECKSUM runs, and every read deciphers    *
+      * after it (or in place of it, where no checksum check exists)  *
+      * so the checksum always covers the same bytes that land on      *
+      * disk.  ZFAM107 is a no-op for a table with no FAxxEN document  *
+      * template configured - see ZFAM107's own header comment.        *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
        01  ZFAM-CONTAINER         PIC  X(16) VALUE 'ZFAM-CONTAINER'.
        01  ZFAM-CHANNEL           PIC  X(16) VALUE 'ZFAM-CHANNEL  '.
        01  ZFAM-PROCESS           PIC  X(16) VALUE 'ZFAM-PROCESS  '.
@@ -530,6 +700,9 @@
        01  WEB-HTTP-GET           PIC  X(10) VALUE 'GET'.
        01  WEB-HTTP-POST          PIC  X(10) VALUE 'POST'.
        01  WEB-HTTP-DELETE        PIC  X(10) VALUE 'DELETE'.
+       01  WEB-HTTP-HEAD          PIC  X(10) VALUE 'HEAD'.
+       01  WEB-HTTP-PATCH         PIC  X(10) VALUE 'PATCH'.
+       01  WEB-HTTP-PATCH         PIC  X(10) VALUE 'PATCH'.
 
        01  WEB-HTTPVERSION        PIC  X(15) VALUE SPACES.
 
@@ -648,6 +821,211 @@
        01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
        01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
 
+      *****************************************************************
+      * Subscriber webhook resources.                                 *
+      * A table whose document template lists one or more subscriber  *
+      * URLs has every successful Event Control Record POST fanned    *
+      * out to each of them, the same WEB OPEN/CONVERSE/CLOSE way a    *
+      * partner Data Center is replicated to.  A table with no        *
+      * webhook document template configured gets none of this -     *
+      * today's ECR behavior is unchanged.                            *
+      *****************************************************************
+       01  WH-TOKEN               PIC  X(16) VALUE SPACES.
+       01  WH-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  WH-URL-LENGTH          PIC S9(08) COMP VALUE ZEROES.
+       01  WH-PATH-LENGTH         PIC S9(08) COMP VALUE 160.
+       01  WH-PATH                PIC  X(160) VALUE SPACES.
+       01  WH-SCHEME-NAME         PIC  X(16) VALUE SPACES.
+       01  WH-SCHEME              PIC S9(08) COMP VALUE ZEROES.
+       01  WH-PORT                PIC S9(08) COMP VALUE ZEROES.
+       01  WH-HOST-NAME           PIC  X(80) VALUE SPACES.
+       01  WH-HOST-NAME-LENGTH    PIC S9(08) COMP VALUE 80.
+       01  WH-SESSION-TOKEN       PIC  9(18) COMP VALUE ZEROES.
+       01  WH-SUBSCRIBER-INDEX    PIC  9(01) VALUE ZEROES.
+
+       01  ZFAM-WH.
+           02  WH-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'WH'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  WH-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  WH-SUBSCRIBER-1    PIC  X(160) VALUE SPACES.
+           02  WH-CRLF1           PIC  X(02).
+           02  WH-SUBSCRIBER-2    PIC  X(160) VALUE SPACES.
+           02  WH-CRLF2           PIC  X(02).
+           02  WH-SUBSCRIBER-3    PIC  X(160) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  WH-SUBSCRIBER-TABLE REDEFINES WH-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  WH-SUBSCRIBER      OCCURS 3 TIMES.
+               03  WH-URL         PIC  X(160).
+               03  FILLER         PIC  X(02).
+
+       01  TD-WEBHOOK-ALERT.
+           02  FILLER             PIC  X(23) VALUE
+               'Webhook unreachable - '.
+           02  FILLER             PIC  X(67) VALUE SPACES.
+
+      *****************************************************************
+      * Retry queue resources.                                        *
+      * When a replication WEB CONVERSE cannot reach the partner Data *
+      * Center at all (as opposed to the partner responding with an   *
+      * error status, which is left as-is), the failed request is     *
+      * queued to a per-table TS queue and a background retry task    *
+      * (ZFAM023) is started to work it off, instead of silently      *
+      * losing the replication.                                       *
+      *****************************************************************
+       01  RT-TSQ                 PIC  X(04) VALUE 'FA##'.
+
+       01  RT-PARM.
+           02  RT-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  RT-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  TS-RT-ECR-SW           PIC  X(01) VALUE 'N'.
+
+       COPY ZFAMRTC.
+
+       01  TS-RT-LENGTH           PIC S9(04) COMP VALUE ZEROES.
+       01  TS-RT-ITEM             PIC S9(04) COMP VALUE ZEROES.
+       01  TS-RT-RESP             PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Cross-CloudPlex reconciliation audit.  A GET carrying          *
+      * zFAM-Reconcile: yes starts a background task (ZFAM106) that    *
+      * browses the table's KEY store end to end and, for every       *
+      * undeleted row, converses with the partner Data Center to       *
+      * compare ETags - the same WEB OPEN/CONVERSE session mechanics   *
+      * replication already uses (8000-GET-URL/8100-WEB-OPEN) - and     *
+      * reports a CSSL summary the way the ZFAM101-105 batch utilities *
+      * do.  A table with no partner configured (DC-TYPE EQUAL         *
+      * ACTIVE-SINGLE) has nothing to reconcile against, so the        *
+      * request is rejected with STATUS(409) instead of dispatched.    *
+      *****************************************************************
+       01  HTTP-RECONCILE         PIC  X(14) VALUE 'zFAM-Reconcile'.
+       01  HTTP-RECONCILE-VALUE   PIC  X(03) VALUE SPACES.
+       01  ZFAM-RECONCILE-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+       01  RECONCILE-VALUE-LENGTH PIC S9(08) COMP VALUE ZEROES.
+
+       01  RC-TRANID              PIC  X(04) VALUE 'FA##'.
+
+       01  RC-PARM.
+           02  RC-TABLE-TRANID    PIC  X(04) VALUE SPACES.
+           02  RC-PATH-LENGTH     PIC S9(04) COMP VALUE ZEROES.
+           02  RC-PATH            PIC  X(255) VALUE SPACES.
+
+       01  RC-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Request-rate throttle resources.                               *
+      * A table whose document template sets DD-RATE-LIMIT above zero  *
+      * has its POST/PUT traffic capped at that many requests per      *
+      * second.  A single-item per-table TS queue holds the second     *
+      * currently being counted and how many requests have landed in   *
+      * it; 9035-RATE-CHECK rolls the bucket over whenever the clock   *
+      * ticks past it and rejects with a 503 once the count for the    *
+      * current second reaches the table's limit.  A table left at     *
+      * DD-RATE-LIMIT ZEROES keeps today's behavior - unthrottled.     *
+      *****************************************************************
+       01  RL-TSQ                 PIC  X(04) VALUE 'FA##'.
+
+       01  RL-ENTRY.
+           02  RL-ENTRY-TIME      PIC  X(08) VALUE SPACES.
+           02  RL-ENTRY-COUNT     PIC  9(05) VALUE ZEROES.
+
+       01  RL-NOW-TIME            PIC  X(08) VALUE SPACES.
+       01  RL-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  RL-ITEM                PIC S9(04) COMP VALUE 1.
+       01  RL-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  STATUS-503             PIC  9(03) VALUE 503.
+
+      *****************************************************************
+      * Table activity metrics.                                       *
+      * A single-item per-table TS queue accumulates running request  *
+      * counts by method, plus a running DUPREC collision count        *
+      * 9046-RECORD-DUPREC bumps on a duplicate-key POST.  9045-RECORD *
+      * -ACTIVITY bumps the method counts once per authenticated       *
+      * request; 3247-SEND-STATS reports it all back on a GET carrying *
+      * zFAM-Stats: yes instead of reading a record.                   *
+      *****************************************************************
+       01  AC-TSQ                 PIC  X(04) VALUE 'FA##'.
+
+       01  AC-ENTRY.
+           02  AC-GETS            PIC  9(09) VALUE ZEROES.
+           02  AC-POSTS           PIC  9(09) VALUE ZEROES.
+           02  AC-PUTS            PIC  9(09) VALUE ZEROES.
+           02  AC-PATCHES         PIC  9(09) VALUE ZEROES.
+           02  AC-DELETES         PIC  9(09) VALUE ZEROES.
+           02  AC-DUPRECS         PIC  9(09) VALUE ZEROES.
+
+       01  AC-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  AC-ITEM                PIC S9(04) COMP VALUE 1.
+       01  AC-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  STATS-RESPONSE.
+           02  FILLER             PIC  X(11) VALUE 'GET    : '.
+           02  SR-GETS            PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+           02  FILLER             PIC  X(11) VALUE 'POST   : '.
+           02  SR-POSTS           PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+           02  FILLER             PIC  X(11) VALUE 'PUT    : '.
+           02  SR-PUTS            PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+           02  FILLER             PIC  X(11) VALUE 'PATCH  : '.
+           02  SR-PATCHES         PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+           02  FILLER             PIC  X(11) VALUE 'DELETE : '.
+           02  SR-DELETES         PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+           02  FILLER             PIC  X(11) VALUE 'DUPREC : '.
+           02  SR-DUPRECS         PIC  ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(02) VALUE X'0D25'.
+
+      *****************************************************************
+      * zFAM-Pattern browse of the KEY store (3248-SEND-PATTERN).     *
+      * PATTERN-MAX caps how many matching keys a single request will *
+      * return - a client with more matches than that should narrow   *
+      * the pattern.  PATTERN-ROWS-DISPLAY reports the actual count   *
+      * returned in the zFAM-Rows response header, the same header    *
+      * name ZFAM003's range delete uses for the same purpose.         *
+      *****************************************************************
+       01  PATTERN-MAX            PIC S9(04) COMP VALUE 100.
+       01  PATTERN-ROWS           PIC S9(04) COMP VALUE ZEROES.
+       01  PATTERN-ROWS-DISPLAY   PIC  9(04) VALUE ZEROES.
+       01  PATTERN-LENGTH         PIC S9(08) COMP VALUE ZEROES.
+       01  PATTERN-EOF            PIC  X(01) VALUE 'N'.
+
+       01  HEADER-ROWS            PIC  X(09) VALUE 'zFAM-Rows'.
+       01  HEADER-ROWS-LENGTH     PIC S9(08) COMP VALUE 9.
+       01  ROWS-VALUE-LENGTH      PIC S9(08) COMP VALUE 4.
+
+       01  PATTERN-RESPONSE.
+           02  PATTERN-ENTRY OCCURS 100 TIMES.
+               05  PR-KEY         PIC  X(255) VALUE SPACES.
+               05  FILLER         PIC  X(02)  VALUE X'0D25'.
+
+      *****************************************************************
+      * HTTP HEAD content-length precheck.                            *
+      * A plain HEAD (no zFAM-RangeBegin/zFAM-RangeEnd headers) reads  *
+      * the KEY store and every FILE segment the way a GET would, but  *
+      * sends no body - just the total byte count in a zFAM-Length    *
+      * response header, plus the record's ETag.  Lets a client size   *
+      * a LOB before paying for the full chunked GET.                  *
+      *****************************************************************
+       01  HTTP-CLEN              PIC  X(11) VALUE 'zFAM-Length'.
+       01  LP-TOTAL-LENGTH        PIC  9(10) VALUE ZEROES.
+       01  ZFAM-CLEN-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  CLEN-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  TD-REPLICATION-ALERT.
+           02  FILLER             PIC  X(26) VALUE
+               'Replication unreachable - '.
+           02  TD-RA-METHOD       PIC  X(10) VALUE SPACES.
+           02  FILLER             PIC  X(03) VALUE ' q-'.
+           02  FILLER             PIC  X(51) VALUE SPACES.
+
        01  DD-TOKEN               PIC  X(16) VALUE SPACES.
        01  DD-LENGTH              PIC S9(08) COMP VALUE ZEROES.
 
@@ -657,8 +1035,78 @@
            02  FILLER             PIC  X(42) VALUE SPACES.
 
        01  DD-INFORMATION.
-           02  DD-NAME            PIC  X(04) VALUE SPACES.
-           02  DD-CRLF            PIC  X(02).
+           02  DD-NAME              PIC  X(04) VALUE SPACES.
+           02  DD-CRLF              PIC  X(02).
+           02  DD-MAXSEG            PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF2             PIC  X(02).
+           02  DD-RET-FLOOR-YEARS   PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF3             PIC  X(02).
+           02  DD-RET-CEILING-YEARS PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF4             PIC  X(02).
+           02  DD-RET-FLOOR-DAYS    PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF5             PIC  X(02).
+           02  DD-RET-CEILING-DAYS  PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF6             PIC  X(02).
+           02  DD-AUTH-USERID       PIC  X(08) VALUE SPACES.
+           02  DD-CRLF7             PIC  X(02).
+           02  DD-AUTH-PASSWORD     PIC  X(08) VALUE SPACES.
+           02  DD-CRLF8             PIC  X(02).
+           02  DD-CCSID             PIC  9(04) VALUE ZEROES.
+           02  DD-CRLF9             PIC  X(02).
+           02  DD-COLD-DDNAME       PIC  X(04) VALUE SPACES.
+           02  DD-CRLF10            PIC  X(02).
+           02  DD-POOL-SIZE         PIC  9(03) VALUE ZEROES.
+           02  DD-CRLF11            PIC  X(02).
+           02  DD-RATE-LIMIT        PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF12            PIC  X(02).
+           02  DD-VERSION-RETAIN    PIC  9(01) VALUE ZEROES.
+           02  DD-CRLF13            PIC  X(02).
+           02  DD-WARN-DAYS         PIC  9(05) VALUE ZEROES.
+
+      *****************************************************************
+      * DD-WARN-DAYS is read only by ZFAM108, the standalone near-     *
+      * expiration report.  A table left at ZEROES is opted out of     *
+      * that report; this program neither reads nor writes it.        *
+      *****************************************************************
+
+      *****************************************************************
+      * Self-service DDNAME pool.  A table whose document template    *
+      * sets DD-POOL-SIZE above 1 has new records spread evenly       *
+      * across that many file structures (up to the 100 DD-POOL-SIZE *
+      * can now represent) instead of just DD-NAME (or the single     *
+      * default 'FILE'), the way the comment on 8400-DDNAME has always*
+      * described - without waiting on a background process to       *
+      * relocate anything.  Existing records keep whatever DDNAME     *
+      * they were created with, recorded in FK-DDNAME.                 *
+      *****************************************************************
+       01  POOL-INDEX              PIC  9(02) VALUE ZEROES.
+       01  POOL-QUOTIENT           PIC  9(16) VALUE ZEROES.
+
+      *****************************************************************
+      * Per-table permitted userid/password, opted into by populating *
+      * DD-AUTH-USERID on the table's document template.  A table     *
+      * left at SPACES keeps today's behavior - no credential check.  *
+      *****************************************************************
+       01  TABLE-AUTH-USERID       PIC  X(08) VALUE SPACES.
+       01  TABLE-AUTH-PASSWORD     PIC  X(08) VALUE SPACES.
+
+      *****************************************************************
+      * Per-table maximum segment count override.  Defaults to the    *
+      * global 100-segment (3.2MB) ceiling; a table's document        *
+      * template may raise DD-MAXSEG to allow larger payloads.        *
+      *****************************************************************
+       01  TABLE-MAX-SEGMENTS     PIC S9(08) COMP VALUE 100.
+
+      *****************************************************************
+      * Per-table retention floor/ceiling override.  Defaults to the  *
+      * global 1-100 year / 1-36500 day bounds already enforced by    *
+      * 1311-YEARS/1312-DAYS/1313-TTL; a table's document template    *
+      * may narrow or widen those bounds.                             *
+      *****************************************************************
+       01  TABLE-RET-FLOOR-YEARS   PIC S9(08) COMP VALUE 1.
+       01  TABLE-RET-CEILING-YEARS PIC S9(08) COMP VALUE 100.
+       01  TABLE-RET-FLOOR-DAYS    PIC S9(08) COMP VALUE 1.
+       01  TABLE-RET-CEILING-DAYS  PIC S9(08) COMP VALUE 36500.
 
       *****************************************************************
       * File resources                                                *
@@ -682,6 +1130,14 @@
 
        COPY ZFAMFFC.
 
+      *****************************************************************
+      * HTTP PATCH - saved retention values, computed by 1310-RETENTION*
+      * before the existing FK-RECORD is READ FOR UPDATE (which would  *
+      * otherwise overlay them with the record's prior values).       *
+      *****************************************************************
+       01  PATCH-RETENTION        PIC S9(07) COMP-3 VALUE ZEROES.
+       01  PATCH-RETENTION-TYPE   PIC  X(01) VALUE SPACES.
+
        01  DELETE-RECORD.
            02  DELETE-KEY-16.
                05  DELETE-KEY     PIC  X(08).
@@ -689,6 +1145,24 @@
                05  DELETE-SUFFIX  PIC  9(04) VALUE ZEROES COMP.
                05  DELETE-ZEROES  PIC  9(08) VALUE ZEROES COMP.
 
+      *****************************************************************
+      * HTTP PUT - bounded version retention.                         *
+      * A table whose document template sets DD-VERSION-RETAIN above   *
+      * zero has 6310-SAVE-VERSION tuck each PUT's just-replaced FILE  *
+      * store chain into FK-VERSIONS instead of 6700-DELETE purging it *
+      * right away.  EVICT-KEY-16 is the RIDFLD 6320-EVICT-OLDEST uses *
+      * to physically purge the oldest retained chain once the list is *
+      * already at the table's configured limit.                     *
+      *****************************************************************
+       01  EVICT-RECORD.
+           02  EVICT-KEY-16.
+               05  EVICT-KEY      PIC  X(08).
+               05  EVICT-SEGMENT  PIC  9(04) VALUE ZEROES COMP.
+               05  EVICT-SUFFIX   PIC  9(04) VALUE ZEROES COMP.
+               05  EVICT-ZEROES   PIC  9(08) VALUE ZEROES COMP.
+
+       01  VERSION-INDEX          PIC  9(01) VALUE ZEROES.
+
        01  ZFAM-LENGTH            PIC S9(08) COMP VALUE ZEROES.
 
        COPY ZFAMHEX.
@@ -772,6 +1246,8 @@
            PERFORM 1600-READ-LOB          THRU 1600-EXIT.
            PERFORM 1610-READ-APP          THRU 1610-EXIT.
            PERFORM 1620-READ-ECR          THRU 1620-EXIT.
+           PERFORM 1630-READ-ENCODING     THRU 1630-EXIT.
+           PERFORM 1640-READ-AUTH         THRU 1640-EXIT.
 
            IF  HTTP-ECR-VALUE NOT EQUAL 'Yes'
                PERFORM 1010-RECEIVE       THRU 1010-EXIT.
@@ -918,6 +1394,7 @@
        1300-QUERY-STRING.
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST
            OR  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+           OR  WEB-HTTPMETHOD EQUAL WEB-HTTP-PATCH
                PERFORM 1310-RETENTION     THRU 1310-EXIT.
 
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
@@ -935,6 +1412,12 @@
                MOVE '05'                    TO CA090-REASON
                PERFORM 9998-ZFAM090       THRU 9998-EXIT.
 
+           IF  WEB-HTTPMETHOD  EQUAL WEB-HTTP-PATCH
+           IF  URI-PATH-LENGTH EQUAL ZEROES
+               MOVE STATUS-400              TO CA090-STATUS
+               MOVE '05'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
        1300-EXIT.
            EXIT.
 
@@ -951,11 +1434,15 @@
       * default is set to 7 years.                                    *
       *****************************************************************
        1310-RETENTION.
+           MOVE 'N'                    TO TOUCH-REQUEST-SW.
+           MOVE SPACES                 TO HOLD-ACTION-SW.
            MOVE SEVEN                  TO FF-RETENTION
                                           FK-RETENTION.
            MOVE 'Y'                    TO FF-RETENTION-TYPE
                                           FK-RETENTION-TYPE.
 
+           PERFORM 9020-RET-LIMITS     THRU 9020-EXIT.
+
            IF WEB-QUERYSTRING-LENGTH > +0
                UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
                DELIMITED BY ALL '='
@@ -971,9 +1458,30 @@
            IF  QUERY-TEXT EQUAL RET-TTL
                PERFORM 1313-TTL      THRU 1313-EXIT.
 
+           IF  QUERY-TEXT EQUAL RET-TOUCH
+               MOVE 'Y'              TO TOUCH-REQUEST-SW.
+
+           IF  QUERY-TEXT EQUAL RET-HOLD
+               PERFORM 1314-HOLD     THRU 1314-EXIT.
+
        1310-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Process RET query string ?hold=set / ?hold=clear.             *
+      *****************************************************************
+       1314-HOLD.
+           IF  RET-INTERVAL-X(1:3) EQUAL 'set'
+               MOVE 'S'                 TO HOLD-ACTION-SW
+               MOVE 'H'                 TO FF-RETENTION-TYPE
+                                            FK-RETENTION-TYPE.
+
+           IF  RET-INTERVAL-X(1:5) EQUAL 'clear'
+               MOVE 'C'                 TO HOLD-ACTION-SW.
+
+       1314-EXIT.
+           EXIT.
+
       *****************************************************************
       * Process RET query string for POST/PUT.                        *
       * Query text specified 'years', so edit accordingly.            *
@@ -985,13 +1493,13 @@
                MOVE RET-INTERVAL       TO FF-RETENTION
                                           FK-RETENTION.
 
-           IF  FF-RETENTION LESS     THAN ONE-YEAR
-               MOVE ONE-YEAR           TO FF-RETENTION
-                                          FK-RETENTION.
+           IF  FF-RETENTION LESS     THAN TABLE-RET-FLOOR-YEARS
+               MOVE TABLE-RET-FLOOR-YEARS   TO FF-RETENTION
+                                                FK-RETENTION.
 
-           IF  FF-RETENTION GREATER  THAN 100-YEARS
-               MOVE 100-YEARS          TO FF-RETENTION
-                                          FK-RETENTION.
+           IF  FF-RETENTION GREATER  THAN TABLE-RET-CEILING-YEARS
+               MOVE TABLE-RET-CEILING-YEARS TO FF-RETENTION
+                                                FK-RETENTION.
 
        1311-EXIT.
            EXIT.
@@ -1007,13 +1515,13 @@
                MOVE RET-INTERVAL       TO FF-RETENTION
                                           FK-RETENTION.
 
-           IF  FF-RETENTION LESS     THAN ONE-DAY
-               MOVE ONE-DAY            TO FF-RETENTION
-                                          FK-RETENTION.
+           IF  FF-RETENTION LESS     THAN TABLE-RET-FLOOR-DAYS
+               MOVE TABLE-RET-FLOOR-DAYS    TO FF-RETENTION
+                                                FK-RETENTION.
 
-           IF  FF-RETENTION GREATER  THAN 36500-DAYS
-               MOVE 36500-DAYS         TO FF-RETENTION
-                                          FK-RETENTION.
+           IF  FF-RETENTION GREATER  THAN TABLE-RET-CEILING-DAYS
+               MOVE TABLE-RET-CEILING-DAYS  TO FF-RETENTION
+                                                FK-RETENTION.
 
        1312-EXIT.
            EXIT.
@@ -1027,11 +1535,11 @@
            IF  RET-INTERVAL NUMERIC
                MOVE RET-INTERVAL       TO FF-RETENTION.
 
-           IF  FF-RETENTION LESS     THAN ONE-DAY
-               MOVE ONE-DAY            TO FF-RETENTION.
+           IF  FF-RETENTION LESS     THAN TABLE-RET-FLOOR-DAYS
+               MOVE TABLE-RET-FLOOR-DAYS    TO FF-RETENTION.
 
-           IF  FF-RETENTION GREATER  THAN 36500-DAYS
-               MOVE 36500-DAYS         TO FF-RETENTION.
+           IF  FF-RETENTION GREATER  THAN TABLE-RET-CEILING-DAYS
+               MOVE TABLE-RET-CEILING-DAYS  TO FF-RETENTION.
 
        1313-EXIT.
            EXIT.
@@ -1084,6 +1592,7 @@
            MOVE LOW-VALUES             TO GET-CA-DELIM.
            MOVE 'N'                    TO GET-CA-KEYS.
            MOVE 'N'                    TO GET-CA-TTL.
+           MOVE 'N'                    TO GET-CA-STATS.
 
            IF WEB-QUERYSTRING-LENGTH > +0
                UNSTRING WEB-QUERYSTRING(1:WEB-QUERYSTRING-LENGTH)
@@ -1132,6 +1641,9 @@
            IF  GET-CA-KEYS = 'Y'
                MOVE ZFAM009          TO QS-PROGRAM.
 
+           IF  GET-CA-STATS = 'Y'
+               MOVE ZFAM014          TO QS-PROGRAM.
+
            IF  QS-PROGRAM NOT = SPACES
                EXEC CICS XCTL PROGRAM(QS-PROGRAM)
                     COMMAREA(GET-COMMAREA)
@@ -1166,6 +1678,9 @@
            IF  GET-PARM(QS-INDEX)(1:3)  EQUAL 'ttl'
                PERFORM 1450-TTL        THRU 1450-EXIT.
 
+           IF  GET-PARM(QS-INDEX)(1:5)  EQUAL 'stats'
+               PERFORM 1460-STATS      THRU 1460-EXIT.
+
        1400-EXIT.
            EXIT.
 
@@ -1269,6 +1784,18 @@
        1450-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Process query string parameter  STATS.                        *
+      *****************************************************************
+       1460-STATS.
+           MOVE '1460'          TO T_46_M.
+           PERFORM 9995-TRACE THRU 9995-EXIT.
+
+           MOVE 'Y'            TO GET-CA-STATS.
+
+       1460-EXIT.
+           EXIT.
+
       *****************************************************************
       * Issue READ for HTTP header - TTL.                             *
       *****************************************************************
@@ -1378,31 +1905,109 @@
        1620-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Issue READ for HTTP header - zFAM-Encoding.                    *
+      *                                                                *
+      * zFAM does not compress or decompress FF-DATA itself - the      *
+      * client asserts the encoding it already applied before upload   *
+      * (e.g. gzip), which is stored on the KEY record and echoed      *
+      * back on GET so the client knows how to decode the bytes.       *
+      *****************************************************************
+       1630-READ-ENCODING.
+           MOVE LENGTH OF HTTP-ENCODING       TO ZFAM-ENCODING-LENGTH.
+           MOVE LENGTH OF HTTP-ENCODING-VALUE TO ENCODING-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-ENCODING)
+                NAMELENGTH (ZFAM-ENCODING-LENGTH)
+                VALUE      (HTTP-ENCODING-VALUE)
+                VALUELENGTH(ENCODING-VALUE-LENGTH)
+                RESP       (ENCODING-RESP)
+                NOHANDLE
+           END-EXEC.
+
+       1630-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue READ for HTTP header - Authorization.  Only the raw      *
+      * header value is captured here; 9030-AUTH-CHECK decides later   *
+      * (once FK-TRANID is known) whether this table requires it.      *
+      *****************************************************************
+       1640-READ-AUTH.
+           MOVE LENGTH OF HTTP-HEADER         TO ZFAM-AUTHZ-LENGTH.
+           MOVE LENGTH OF HTTP-HEADER-VALUE   TO AUTHZ-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-HEADER)
+                NAMELENGTH (ZFAM-AUTHZ-LENGTH)
+                VALUE      (HTTP-HEADER-VALUE)
+                VALUELENGTH(AUTHZ-VALUE-LENGTH)
+                RESP       (AUTHZ-RESP)
+                NOHANDLE
+           END-EXEC.
+
+       1640-EXIT.
+           EXIT.
+
       *****************************************************************
       * Process HTTP request.                                         *
       *****************************************************************
        2000-PROCESS-REQUEST.
+      *****************************************************************
+      * A request routed via the /read-only URIMAP path is served     *
+      * from a read-only replica - reject any method that would       *
+      * mutate the KEY/FILE stores, leaving GET and HEAD alone.        *
+      *****************************************************************
+           IF  WEB-PATH(1:10) EQUAL READ-ONLY
+           AND WEB-HTTPMETHOD NOT EQUAL WEB-HTTP-GET
+           AND WEB-HTTPMETHOD NOT EQUAL WEB-HTTP-HEAD
+               MOVE STATUS-403              TO CA090-STATUS
+               MOVE '01'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+           PERFORM 9030-AUTH-CHECK         THRU 9030-EXIT.
+
+           IF  AUTHENTICATE   NOT EQUAL 'N'
+               IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST
+               OR  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+                   PERFORM 9035-RATE-CHECK THRU 9035-EXIT.
+
+           IF  AUTHENTICATE   NOT EQUAL 'N'
+               PERFORM 9045-RECORD-ACTIVITY THRU 9045-EXIT.
+
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
+           AND AUTHENTICATE   NOT EQUAL 'N'
                PERFORM 3000-READ-ZFAM      THRU 3000-EXIT
                PERFORM 3600-SEND-RESPONSE  THRU 3600-EXIT.
 
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST
+           AND AUTHENTICATE   NOT EQUAL 'N'
                PERFORM 4000-GET-COUNTER    THRU 4000-EXIT
                PERFORM 4100-WRITE-KEY      THRU 4100-EXIT
                PERFORM 4200-PROCESS-FILE   THRU 4200-EXIT
                PERFORM 4300-SEND-RESPONSE  THRU 4300-EXIT.
 
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-HEAD
+           AND AUTHENTICATE   NOT EQUAL 'N'
+               PERFORM 5900-RANGE-COUNT    THRU 5900-EXIT.
+
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
+           AND AUTHENTICATE   NOT EQUAL 'N'
                PERFORM 5000-READ-KEY       THRU 5000-EXIT
-               PERFORM 5100-DELETE-KEY     THRU 5100-EXIT
-               PERFORM 5200-DELETE-FILE    THRU 5200-EXIT
-                   WITH TEST AFTER
-                   VARYING FF-SEGMENT      FROM 1 BY 1
-                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               IF  DD-VERSION-RETAIN GREATER THAN ZEROES
+                   PERFORM 5105-SOFT-DELETE THRU 5105-EXIT
+               ELSE
+                   PERFORM 5100-DELETE-KEY     THRU 5100-EXIT
+                   PERFORM 5200-DELETE-FILE    THRU 5200-EXIT
+                       WITH TEST AFTER
+                       VARYING FF-SEGMENT      FROM 1 BY 1
+                       UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
                PERFORM 5300-SEND-RESPONSE  THRU 5300-EXIT.
 
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
            AND APP-RESP NOT   EQUAL DFHRESP(NORMAL)
+           AND AUTHENTICATE   NOT EQUAL 'N'
                PERFORM 6000-READ-KEY       THRU 6000-EXIT
                PERFORM 6100-GET-COUNTER    THRU 6100-EXIT
                PERFORM 6200-PROCESS-FILE   THRU 6200-EXIT
@@ -1411,11 +2016,18 @@
 
            IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
            AND APP-RESP       EQUAL DFHRESP(NORMAL)
+           AND AUTHENTICATE   NOT EQUAL 'N'
                PERFORM 7000-READ-KEY       THRU 7000-EXIT
                PERFORM 7200-PROCESS-FILE   THRU 7200-EXIT
                PERFORM 7300-REWRITE-FK     THRU 7300-EXIT
                PERFORM 7400-SEND-RESPONSE  THRU 7400-EXIT.
 
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PATCH
+           AND AUTHENTICATE   NOT EQUAL 'N'
+               PERFORM 7900-PATCH-KEY      THRU 7900-EXIT
+               PERFORM 7910-PATCH-REWRITE  THRU 7910-EXIT
+               PERFORM 7920-PATCH-RESPONSE THRU 7920-EXIT.
+
        2000-EXIT.
            EXIT.
 
@@ -1445,6 +2057,33 @@
            MOVE 'Y'                          TO PROCESS-COMPLETE.
 
            PERFORM 3120-GET-HEADERS        THRU 3120-EXIT.
+
+           IF  HTTP-STATS-VALUE    EQUAL 'yes'
+               PERFORM 3247-SEND-STATS     THRU 3247-EXIT
+           ELSE
+           IF  HTTP-LOCKINFO-VALUE EQUAL 'yes'
+               PERFORM 3245-LOCK-INFO      THRU 3245-EXIT
+           ELSE
+           IF  HTTP-UNLOCK-VALUE   EQUAL 'yes'
+               PERFORM 3246-MANUAL-UNLOCK  THRU 3246-EXIT
+           ELSE
+           IF  PATTERN-VALUE-LENGTH GREATER THAN ZEROES
+               PERFORM 3248-SEND-PATTERN   THRU 3248-EXIT
+           ELSE
+           IF  HTTP-RECONCILE-VALUE EQUAL 'yes'
+               PERFORM 3251-SEND-RECONCILE THRU 3251-EXIT
+           ELSE
+               PERFORM 3130-READ-AND-SEND  THRU 3130-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Normal read - key store, lock acquire (if requested), and     *
+      * FILE store retrieval.                                         *
+      *****************************************************************
+       3130-READ-AND-SEND.
            IF  HTTP-LOCK-VALUE NOT EQUAL 'yes'
                PERFORM 3200-READ-KEY       THRU 3200-EXIT.
 
@@ -1454,12 +2093,14 @@
                UNTIL LOCK-OBTAINED EQUAL 'Y'.
 
            IF  FK-ECR NOT EQUAL 'Y'
+           AND NOT-MODIFIED NOT EQUAL 'Y'
                PERFORM 3300-READ-FILE      THRU 3300-EXIT.
 
            IF  FK-ECR NOT EQUAL 'Y'
+           AND NOT-MODIFIED NOT EQUAL 'Y'
                IF  FF-SUCCESSFUL   EQUAL 'Y'
                    PERFORM 3400-STAGE      THRU 3400-EXIT.
-       3100-EXIT.
+       3130-EXIT.
            EXIT.
 
       *****************************************************************
@@ -1522,6 +2163,93 @@
                HTTP-ACTION-VALUE NOT EQUAL 'wait  '
                MOVE 'wait  '                  TO HTTP-ACTION-VALUE.
 
+           MOVE LENGTH OF HTTP-INM            TO ZFAM-INM-LENGTH.
+           MOVE LENGTH OF HTTP-INM-VALUE      TO INM-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-INM)
+                NAMELENGTH (ZFAM-INM-LENGTH)
+                VALUE      (HTTP-INM-VALUE)
+                VALUELENGTH(INM-VALUE-LENGTH)
+                RESP       (INM-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  INM-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-INM-VALUE.
+
+           MOVE LENGTH OF HTTP-LOCKINFO       TO ZFAM-LOCKINFO-LENGTH.
+           MOVE LENGTH OF HTTP-LOCKINFO-VALUE TO LOCKINFO-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-LOCKINFO)
+                NAMELENGTH (ZFAM-LOCKINFO-LENGTH)
+                VALUE      (HTTP-LOCKINFO-VALUE)
+                VALUELENGTH(LOCKINFO-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-LOCKINFO-VALUE.
+
+           MOVE LENGTH OF HTTP-UNLOCK         TO ZFAM-UNLOCK-LENGTH.
+           MOVE LENGTH OF HTTP-UNLOCK-VALUE   TO UNLOCK-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-UNLOCK)
+                NAMELENGTH (ZFAM-UNLOCK-LENGTH)
+                VALUE      (HTTP-UNLOCK-VALUE)
+                VALUELENGTH(UNLOCK-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-UNLOCK-VALUE.
+
+           MOVE LENGTH OF HTTP-STATS          TO ZFAM-STATS-LENGTH.
+           MOVE LENGTH OF HTTP-STATS-VALUE    TO STATS-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-STATS)
+                NAMELENGTH (ZFAM-STATS-LENGTH)
+                VALUE      (HTTP-STATS-VALUE)
+                VALUELENGTH(STATS-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-STATS-VALUE.
+
+           MOVE LENGTH OF HTTP-PATTERN        TO ZFAM-PATTERN-LENGTH.
+           MOVE 255                           TO PATTERN-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-PATTERN)
+                NAMELENGTH (ZFAM-PATTERN-LENGTH)
+                VALUE      (HTTP-PATTERN-VALUE)
+                VALUELENGTH(PATTERN-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-PATTERN-VALUE
+               MOVE ZEROES                    TO PATTERN-VALUE-LENGTH.
+
+           MOVE LENGTH OF HTTP-RECONCILE      TO ZFAM-RECONCILE-LENGTH.
+           MOVE LENGTH OF HTTP-RECONCILE-VALUE
+                                          TO RECONCILE-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-RECONCILE)
+                NAMELENGTH (ZFAM-RECONCILE-LENGTH)
+                VALUE      (HTTP-RECONCILE-VALUE)
+                VALUELENGTH(RECONCILE-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                    TO HTTP-RECONCILE-VALUE.
+
        3120-EXIT.
            EXIT.
 
@@ -1544,13 +2272,33 @@
            MOVE '3200'                      TO KE-PARAGRAPH
            PERFORM 3290-CHECK-RESPONSE    THRU 3290-EXIT.
 
+           PERFORM 3210-CHECK-ETAG         THRU 3210-EXIT.
+
            IF  FK-LOB EQUAL 'L'
+           AND NOT-MODIFIED NOT EQUAL 'Y'
                MOVE 'Y'                     TO READ-KEY
                PERFORM 3700-LOB           THRU 3700-EXIT.
 
        3200-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Build the ETag from FK-ABS (last write timestamp) and compare *
+      * it to a client-supplied If-None-Match value.  A match means   *
+      * the record has not changed since the client's cached copy.    *
+      *****************************************************************
+       3210-CHECK-ETAG.
+           MOVE FK-ABS                      TO ETAG-DISPLAY.
+           MOVE ETAG-DISPLAY                TO HTTP-ETAG-VALUE.
+
+           IF  HTTP-INM-VALUE NOT EQUAL SPACES
+           AND HTTP-INM-VALUE EQUAL HTTP-ETAG-VALUE
+               MOVE 'Y'                     TO NOT-MODIFIED.
+
+       3210-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP GET.                                                     *
       * Get row level lock.                                           *
@@ -1637,22 +2385,79 @@
 
       *****************************************************************
       * HTTP GET.                                                     *
-      * Issue REWRITE for FAxxKEY with ROW LEVEL LOCKING parameters.  *
+      * Lock-holder visibility.  Reports whether the row lock is      *
+      * currently active and, if so, the holder's UID - without       *
+      * attempting to acquire the lock itself.                        *
       *****************************************************************
-       3250-REWRITE-KEY.
-           MOVE 'PLAIN'                      TO ZUID-FORMAT.
-           MOVE 'LINK'                       TO ZUID-TYPE.
+       3245-LOCK-INFO.
+           PERFORM 3200-READ-KEY              THRU 3200-EXIT.
 
-           EXEC CICS LINK
-                PROGRAM (ZUID001)
-                COMMAREA(ZUID001-COMMAREA)
-                LENGTH  (COMMAREA-LENGTH)
+           IF  FK-UID     EQUAL SPACES
+           OR  FK-UID     EQUAL LOW-VALUES
+           OR  FK-UID     EQUAL ZUID-UID
+               MOVE LOCK-NOT-ACTIVE            TO HTTP-STATUS-VALUE
+           ELSE
+               SUBTRACT FK-ABS FROM WS-ABS GIVING RELATIVE-TIME
+               MOVE FK-LOCK-TIME               TO LOCK-SECONDS
+               MOVE LOCK-TIME                  TO LOCK-MILLISECONDS
+
+               IF  RELATIVE-TIME GREATER THAN LOCK-MILLISECONDS
+               OR  RELATIVE-TIME EQUAL        LOCK-MILLISECONDS
+                   MOVE LOCK-NOT-ACTIVE        TO HTTP-STATUS-VALUE
+               ELSE
+                   MOVE LOCK-SUCCESSFUL        TO HTTP-STATUS-VALUE
+                   MOVE LENGTH OF HTTP-LOCKID     TO ZFAM-LOCKID-LENGTH
+                   MOVE LENGTH OF HTTP-LOCKID-VALUE
+                                                  TO LOCKID-VALUE-LENGTH
+                   MOVE FK-UID                 TO HTTP-LOCKID-VALUE
+
+                   EXEC CICS WEB WRITE
+                        HTTPHEADER (HTTP-LOCKID)
+                        NAMELENGTH (ZFAM-LOCKID-LENGTH)
+                        VALUE      (HTTP-LOCKID-VALUE)
+                        VALUELENGTH(LOCKID-VALUE-LENGTH)
+                        NOHANDLE
+                   END-EXEC.
+
+           MOVE LENGTH OF HTTP-STATUS         TO ZFAM-STATUS-LENGTH.
+           MOVE LENGTH OF HTTP-STATUS-VALUE   TO STATUS-VALUE-LENGTH.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-STATUS)
+                NAMELENGTH (ZFAM-STATUS-LENGTH)
+                VALUE      (HTTP-STATUS-VALUE)
+                VALUELENGTH(STATUS-VALUE-LENGTH)
                 NOHANDLE
            END-EXEC.
 
-           MOVE ZUID-UID                     TO FK-UID.
-           MOVE WS-ABS                       TO FK-ABS.
-           MOVE HTTP-TIME-VALUE              TO FK-LOCK-TIME.
+           MOVE 'Y'                           TO LOCK-RESPONSE-SENT.
+           MOVE DFHVALUE(IMMEDIATE)           TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                NOHANDLE
+           END-EXEC.
+
+       3245-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Manual unlock.  Force-clears an active row lock regardless of *
+      * the current holder or its expiry, for administrative         *
+      * intervention when a client has abandoned a lock.               *
+      *****************************************************************
+       3246-MANUAL-UNLOCK.
+           PERFORM 3230-READ-KEY-UPDATE       THRU 3230-EXIT.
+
+           MOVE SPACES                        TO FK-UID.
+           MOVE ZEROES                        TO FK-LOCK-TIME.
+           MOVE ZEROES                        TO FK-ABS.
 
            EXEC CICS REWRITE FILE(FK-FCT)
                 FROM(FK-RECORD)
@@ -1660,9 +2465,9 @@
                 NOHANDLE
            END-EXEC.
 
-           MOVE LENGTH OF HTTP-STATUS        TO ZFAM-STATUS-LENGTH.
-           MOVE LENGTH OF HTTP-STATUS-VALUE  TO STATUS-VALUE-LENGTH.
-           MOVE LOCK-SUCCESSFUL              TO HTTP-STATUS-VALUE.
+           MOVE LENGTH OF HTTP-STATUS         TO ZFAM-STATUS-LENGTH.
+           MOVE LENGTH OF HTTP-STATUS-VALUE   TO STATUS-VALUE-LENGTH.
+           MOVE LOCK-CLEARED                  TO HTTP-STATUS-VALUE.
 
            EXEC CICS WEB WRITE
                 HTTPHEADER (HTTP-STATUS)
@@ -1672,32 +2477,298 @@
                 NOHANDLE
            END-EXEC.
 
-           MOVE LENGTH OF HTTP-LOCKID        TO ZFAM-LOCKID-LENGTH.
-           MOVE LENGTH OF HTTP-LOCKID-VALUE  TO LOCKID-VALUE-LENGTH.
-           MOVE ZUID-UID                     TO HTTP-LOCKID-VALUE.
+           MOVE 'Y'                           TO LOCK-RESPONSE-SENT.
+           MOVE DFHVALUE(IMMEDIATE)           TO SEND-ACTION.
 
-           EXEC CICS WEB WRITE
-                HTTPHEADER (HTTP-LOCKID)
-                NAMELENGTH (ZFAM-LOCKID-LENGTH)
-                VALUE      (HTTP-LOCKID-VALUE)
-                VALUELENGTH(LOCKID-VALUE-LENGTH)
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
                 NOHANDLE
            END-EXEC.
 
-       3250-EXIT.
+       3246-EXIT.
            EXIT.
 
       *****************************************************************
       * HTTP GET.                                                     *
-      * Issue UNLOCK  for KEY store record.                           *
-      *****************************************************************
-       3260-UNLOCK-KEY.
-           EXEC CICS UNLOCK  FILE(FK-FCT)
+      * zFAM-Stats: yes.  Report this table's running request counts *
+      * instead of reading a record - no key lookup is performed.    *
+      *****************************************************************
+       3247-SEND-STATS.
+           MOVE EIBTRNID(3:2)                TO AC-TSQ(1:2).
+           MOVE 'AC'                         TO AC-TSQ(3:2).
+           MOVE 1                            TO AC-ITEM.
+           MOVE LENGTH OF AC-ENTRY           TO AC-LENGTH.
+
+           EXEC CICS READQ TS QUEUE(AC-TSQ)
+                INTO  (AC-ENTRY)
+                LENGTH(AC-LENGTH)
+                ITEM  (AC-ITEM)
+                RESP  (AC-RESP)
                 NOHANDLE
            END-EXEC.
 
-       3260-EXIT.
-           EXIT.
+           IF  AC-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ZEROES    TO AC-GETS AC-POSTS AC-PUTS
+                                  AC-PATCHES AC-DELETES AC-DUPRECS.
+
+           MOVE AC-GETS                      TO SR-GETS.
+           MOVE AC-POSTS                     TO SR-POSTS.
+           MOVE AC-PUTS                      TO SR-PUTS.
+           MOVE AC-PATCHES                   TO SR-PATCHES.
+           MOVE AC-DELETES                   TO SR-DELETES.
+           MOVE AC-DUPRECS                   TO SR-DUPRECS.
+
+           MOVE 'Y'                          TO LOCK-RESPONSE-SENT.
+           MOVE DFHVALUE(IMMEDIATE)          TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (STATS-RESPONSE)
+                FROMLENGTH(LENGTH OF STATS-RESPONSE)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                NOHANDLE
+           END-EXEC.
+
+       3247-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * zFAM-Pattern: <prefix>.  Browse the KEY store GTEQ the         *
+      * supplied prefix and return every undeleted key that begins    *
+      * with it - up to PATTERN-MAX keys - as a plain-text list, one   *
+      * key per line.  No single key is read or locked; this is a     *
+      * pure browse, same STARTBR/READNEXT/generic-prefix-comparison   *
+      * mechanics ZFAM003 uses for its 'Generic' range delete.        *
+      *****************************************************************
+       3248-SEND-PATTERN.
+           INSPECT HTTP-PATTERN-VALUE
+           REPLACING ALL SPACES BY LOW-VALUES.
+
+           MOVE ZEROES                      TO PATTERN-ROWS.
+           MOVE 'N'                         TO PATTERN-EOF.
+           MOVE HTTP-PATTERN-VALUE          TO FK-KEY.
+           MOVE LENGTH  OF FK-RECORD        TO FK-LENGTH.
+
+           EXEC CICS STARTBR FILE(FK-FCT)
+                RIDFLD(FK-KEY)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+           OR  EIBRESP     EQUAL DFHRESP(ENDFILE)
+               MOVE 'Y'                     TO PATTERN-EOF
+           ELSE
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-507              TO CA090-STATUS
+               MOVE '14'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT
+               MOVE 'Y'                     TO PATTERN-EOF.
+
+           IF  PATTERN-EOF NOT EQUAL 'Y'
+               PERFORM 3249-PATTERN-NEXT  THRU 3249-EXIT
+                   WITH TEST AFTER
+                   UNTIL PATTERN-EOF EQUAL 'Y'
+                   OR    PATTERN-ROWS EQUAL PATTERN-MAX
+
+               EXEC CICS ENDBR FILE(FK-FCT) NOHANDLE
+               END-EXEC.
+
+           IF  PATTERN-ROWS EQUAL ZEROES
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '05'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT
+           ELSE
+               MOVE PATTERN-ROWS            TO PATTERN-ROWS-DISPLAY
+
+               EXEC CICS WEB WRITE
+                    HTTPHEADER (HEADER-ROWS)
+                    NAMELENGTH (HEADER-ROWS-LENGTH)
+                    VALUE      (PATTERN-ROWS-DISPLAY)
+                    VALUELENGTH(ROWS-VALUE-LENGTH)
+                    NOHANDLE
+               END-EXEC
+
+               COMPUTE PATTERN-LENGTH =
+                       PATTERN-ROWS * LENGTH OF PATTERN-ENTRY(1)
+
+               MOVE 'Y'                     TO LOCK-RESPONSE-SENT
+               MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION
+
+               EXEC CICS WEB SEND
+                    FROM      (PATTERN-RESPONSE)
+                    FROMLENGTH(PATTERN-LENGTH)
+                    MEDIATYPE (TEXT-PLAIN)
+                    STATUSCODE(HTTP-STATUS-200)
+                    STATUSTEXT(HTTP-OK)
+                    ACTION    (SEND-ACTION)
+                    NOHANDLE
+               END-EXEC.
+
+       3248-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Issue one READNEXT against the zFAM-Pattern browse and, when  *
+      * the key still matches the prefix and isn't soft-deleted,      *
+      * append it to PATTERN-RESPONSE.  The first key that no longer   *
+      * matches the prefix ends the browse - keys come back off a     *
+      * KSDS in ascending order, so once the prefix stops matching it *
+      * will never match again.                                       *
+      *****************************************************************
+       3249-PATTERN-NEXT.
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+           OR  EIBRESP     EQUAL DFHRESP(ENDFILE)
+               MOVE 'Y'                     TO PATTERN-EOF
+           ELSE
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-507              TO CA090-STATUS
+               MOVE '15'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT
+               MOVE 'Y'                     TO PATTERN-EOF
+           ELSE
+           IF  FK-KEY (1:PATTERN-VALUE-LENGTH) NOT EQUAL
+               HTTP-PATTERN-VALUE (1:PATTERN-VALUE-LENGTH)
+               MOVE 'Y'                     TO PATTERN-EOF
+           ELSE
+           IF  FK-DELETED NOT EQUAL 'Y'
+               ADD 1                        TO PATTERN-ROWS
+               MOVE FK-KEY
+                           TO PR-KEY(PATTERN-ROWS).
+
+       3249-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Issue REWRITE for FAxxKEY with ROW LEVEL LOCKING parameters.  *
+      *****************************************************************
+       3250-REWRITE-KEY.
+           MOVE 'PLAIN'                      TO ZUID-FORMAT.
+           MOVE 'LINK'                       TO ZUID-TYPE.
+
+           EXEC CICS LINK
+                PROGRAM (ZUID001)
+                COMMAREA(ZUID001-COMMAREA)
+                LENGTH  (COMMAREA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ZUID-UID                     TO FK-UID.
+           MOVE WS-ABS                       TO FK-ABS.
+           MOVE HTTP-TIME-VALUE              TO FK-LOCK-TIME.
+
+           EXEC CICS REWRITE FILE(FK-FCT)
+                FROM(FK-RECORD)
+                LENGTH(FK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF HTTP-STATUS        TO ZFAM-STATUS-LENGTH.
+           MOVE LENGTH OF HTTP-STATUS-VALUE  TO STATUS-VALUE-LENGTH.
+           MOVE LOCK-SUCCESSFUL              TO HTTP-STATUS-VALUE.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-STATUS)
+                NAMELENGTH (ZFAM-STATUS-LENGTH)
+                VALUE      (HTTP-STATUS-VALUE)
+                VALUELENGTH(STATUS-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF HTTP-LOCKID        TO ZFAM-LOCKID-LENGTH.
+           MOVE LENGTH OF HTTP-LOCKID-VALUE  TO LOCKID-VALUE-LENGTH.
+           MOVE ZUID-UID                     TO HTTP-LOCKID-VALUE.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-LOCKID)
+                NAMELENGTH (ZFAM-LOCKID-LENGTH)
+                VALUE      (HTTP-LOCKID-VALUE)
+                VALUELENGTH(LOCKID-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       3250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * zFAM-Reconcile: yes.  Start a background cross-CloudPlex       *
+      * reconciliation audit (ZFAM106) for this table against its     *
+      * partner Data Center and acknowledge with a 202 - no key is     *
+      * read and no data is returned, the same way a zFAM-Parallel     *
+      * range delete only acknowledges dispatch.  A table with no      *
+      * partner configured has nothing to reconcile against, so the   *
+      * request is rejected with STATUS(409) instead.                  *
+      *****************************************************************
+       3251-SEND-RECONCILE.
+           PERFORM 8000-GET-URL     THRU 8000-EXIT.
+
+           IF  DC-TYPE EQUAL ACTIVE-SINGLE
+               MOVE STATUS-409              TO CA090-STATUS
+               MOVE '05'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT
+           ELSE
+               MOVE EIBTRNID                TO RC-TABLE-TRANID
+               SUBTRACT ONE FROM URI-PATH-POINTER GIVING RC-PATH-LENGTH
+               MOVE WEB-PATH (1:RC-PATH-LENGTH)  TO RC-PATH
+               MOVE LENGTH OF RC-PARM       TO RC-LENGTH
+
+               MOVE EIBTRNID(3:2)           TO RC-TRANID(1:2)
+               MOVE 'RC'                    TO RC-TRANID(3:2)
+
+               EXEC CICS START TRANSID(RC-TRANID)
+                    FROM    (RC-PARM)
+                    LENGTH  (RC-LENGTH)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE 'Y'                     TO LOCK-RESPONSE-SENT
+               MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION
+
+               EXEC CICS WEB SEND
+                    FROM      (CRLF)
+                    FROMLENGTH(TWO)
+                    MEDIATYPE (TEXT-PLAIN)
+                    STATUSCODE(HTTP-STATUS-202)
+                    STATUSTEXT(HTTP-ACCEPTED)
+                    ACTION    (SEND-ACTION)
+                    NOHANDLE
+               END-EXEC.
+
+       3251-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Issue UNLOCK  for KEY store record.                           *
+      *****************************************************************
+       3260-UNLOCK-KEY.
+           EXEC CICS UNLOCK  FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       3260-EXIT.
+           EXIT.
 
       *****************************************************************
       * HTTP GET.                                                     *
@@ -1757,6 +2828,13 @@
                MOVE '01'                    TO CA090-REASON
                PERFORM 9998-ZFAM090       THRU 9998-EXIT.
 
+           IF  EIBRESP     EQUAL DFHRESP(NORMAL)
+           AND FK-DELETED  EQUAL 'Y'
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '01'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
            IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
                MOVE FC-READ                  TO KE-FN
                MOVE '3290'                   TO KE-PARAGRAPH
@@ -1858,35 +2936,51 @@
            IF  FF-SEGMENT EQUAL ZEROES
                MOVE ONE                        TO FF-SEGMENT.
 
-           IF  FF-SEGMENTS EQUAL ONE
-               SUBTRACT FF-PREFIX            FROM FF-LENGTH
-               SET  ADDRESS OF ZFAM-MESSAGE    TO ADDRESS OF FF-DATA.
-
-           IF  FF-SEGMENTS GREATER THAN ONE
-               MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
-                   GIVING GETMAIN-LENGTH
-
-               EXEC CICS GETMAIN SET(ZFAM-ADDRESS)
-                    FLENGTH(GETMAIN-LENGTH)
-                    INITIMG(BINARY-ZEROES)
-                    NOHANDLE
-               END-EXEC
+           MOVE 'N'                            TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM     THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                        TO CHECKSUM-MISMATCH.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'N'
+               IF  FF-SEGMENTS EQUAL ONE
+                   SUBTRACT FF-PREFIX        FROM FF-LENGTH
+                   PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
+                   SET  ADDRESS OF ZFAM-MESSAGE TO ADDRESS OF FF-DATA.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'N'
+               IF  FF-SEGMENTS GREATER THAN ONE
+                   MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
+                       GIVING GETMAIN-LENGTH
+
+                   EXEC CICS GETMAIN SET(ZFAM-ADDRESS)
+                        FLENGTH(GETMAIN-LENGTH)
+                        INITIMG(BINARY-ZEROES)
+                        NOHANDLE
+                   END-EXEC
 
-               SET ADDRESS OF ZFAM-MESSAGE     TO ZFAM-ADDRESS
-               MOVE ZFAM-ADDRESS-X             TO SAVE-ADDRESS-X
+                   SET ADDRESS OF ZFAM-MESSAGE TO ZFAM-ADDRESS
+                   MOVE ZFAM-ADDRESS-X         TO SAVE-ADDRESS-X
 
-               SUBTRACT FF-PREFIX            FROM FF-LENGTH
-               MOVE FF-DATA(1:FF-LENGTH)       TO ZFAM-MESSAGE
-               ADD  FF-LENGTH                  TO ZFAM-ADDRESS-X.
+                   SUBTRACT FF-PREFIX        FROM FF-LENGTH
+                   PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
+                   MOVE FF-DATA(1:FF-LENGTH)   TO ZFAM-MESSAGE
+                   ADD  FF-LENGTH              TO ZFAM-ADDRESS-X.
 
            ADD  ONE                            TO FF-SEGMENT.
            MOVE FF-LENGTH                      TO ZFAM-LENGTH.
 
-           IF  FF-SEGMENTS GREATER THAN ONE
-               PERFORM 3500-READ-SEGMENTS    THRU 3500-EXIT
-                   WITH TEST AFTER
-                   UNTIL FF-SEGMENT GREATER  THAN FF-SEGMENTS
-                   OR    FF-SUCCESSFUL EQUAL 'N'.
+           IF  CHECKSUM-MISMATCH EQUAL 'N'
+               IF  FF-SEGMENTS GREATER THAN ONE
+                   PERFORM 3500-READ-SEGMENTS THRU 3500-EXIT
+                       WITH TEST AFTER
+                       UNTIL FF-SEGMENT GREATER THAN FF-SEGMENTS
+                       OR    FF-SUCCESSFUL EQUAL 'N'.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE EIBDS                      TO CA090-FILE
+               MOVE STATUS-507                 TO CA090-STATUS
+               MOVE '16'                        TO CA090-REASON
+               PERFORM 9998-ZFAM090          THRU 9998-EXIT.
 
        3400-EXIT.
            EXIT.
@@ -1906,13 +3000,29 @@
                 NOHANDLE
            END-EXEC.
 
+           MOVE 'N'                            TO CHECKSUM-MISMATCH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                    TO CHECKSUM-MISMATCH.
+
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX            FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)       TO ZFAM-MESSAGE
                ADD  FF-LENGTH                  TO ZFAM-ADDRESS-X
                ADD  ONE                        TO FF-SEGMENT
                ADD  FF-LENGTH                  TO ZFAM-LENGTH.
 
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE EIBDS                      TO CA090-FILE
+               MOVE STATUS-507                 TO CA090-STATUS
+               MOVE '16'                        TO CA090-REASON
+               PERFORM 9998-ZFAM090          THRU 9998-EXIT.
+
            IF  EIBRESP EQUAL DFHRESP(NOTFND)
                MOVE 'N'                        TO PROCESS-COMPLETE
                MOVE 'N'                        TO FF-SUCCESSFUL
@@ -1955,11 +3065,16 @@
       * Send zFAM response.                                           *
       *****************************************************************
        3600-SEND-RESPONSE.
-           IF  FK-ECR NOT EQUAL 'Y'
-               PERFORM 3610-SEND-RECORD    THRU 3610-EXIT.
-
-           IF  FK-ECR     EQUAL 'Y'
-               PERFORM 3620-SEND-ECR       THRU 3620-EXIT.
+           IF  LOCK-RESPONSE-SENT EQUAL 'Y'
+               NEXT SENTENCE
+           ELSE
+           IF  NOT-MODIFIED  EQUAL 'Y'
+               PERFORM 3630-SEND-NOT-MODIFIED THRU 3630-EXIT
+           ELSE
+               IF  FK-ECR NOT EQUAL 'Y'
+                   PERFORM 3610-SEND-RECORD    THRU 3610-EXIT
+               ELSE
+                   PERFORM 3620-SEND-ECR       THRU 3620-EXIT.
 
        3600-EXIT.
            EXIT.
@@ -1973,6 +3088,11 @@
       * and those applications in darkness (Unix/Linux based).        *
       *****************************************************************
        3610-SEND-RECORD.
+           PERFORM 3611-WRITE-ETAG           THRU 3611-EXIT.
+
+           IF  FK-ENCODING NOT EQUAL SPACES
+               PERFORM 3612-WRITE-ENCODING   THRU 3612-EXIT.
+
            IF  FF-SEGMENTS EQUAL ONE
                SET ADDRESS OF ZFAM-MESSAGE   TO ADDRESS OF FF-DATA.
 
@@ -2017,6 +3137,47 @@
        3610-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Write the ETag response header from the value staged in       *
+      * 3210-CHECK-ETAG.                                               *
+      *****************************************************************
+       3611-WRITE-ETAG.
+           MOVE LENGTH OF HTTP-ETAG           TO ZFAM-ETAG-LENGTH.
+           MOVE LENGTH OF HTTP-ETAG-VALUE     TO ETAG-VALUE-LENGTH.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-ETAG)
+                NAMELENGTH (ZFAM-ETAG-LENGTH)
+                VALUE      (HTTP-ETAG-VALUE)
+                VALUELENGTH(ETAG-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       3611-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Echo back the client-asserted encoding stored on the KEY      *
+      * record, so the client knows how to decompress the bytes.      *
+      *****************************************************************
+       3612-WRITE-ENCODING.
+           MOVE FK-ENCODING                   TO HTTP-ENCODING-VALUE.
+           MOVE LENGTH OF HTTP-ENCODING        TO ZFAM-ENCODING-LENGTH.
+           MOVE LENGTH OF HTTP-ENCODING-VALUE  TO ENCODING-VALUE-LENGTH.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-ENCODING)
+                NAMELENGTH (ZFAM-ENCODING-LENGTH)
+                VALUE      (HTTP-ENCODING-VALUE)
+                VALUELENGTH(ENCODING-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       3612-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP GET.                                                     *
       * Send zFAM Event Control Record.                               *
@@ -2048,6 +3209,29 @@
        3620-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP GET.                                                     *
+      * Send a bodyless 304 Not Modified when the client's             *
+      * If-None-Match header matches the record's current ETag.        *
+      *****************************************************************
+       3630-SEND-NOT-MODIFIED.
+           PERFORM 3611-WRITE-ETAG           THRU 3611-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)          TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-304)
+                STATUSTEXT(HTTP-NOT-MODIFIED)
+                ACTION    (SEND-ACTION)
+                NOHANDLE
+           END-EXEC.
+
+       3630-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP GET.                                                     *
       * Process LOB requests.                                         *
@@ -2108,7 +3292,19 @@
                MOVE '10'                   TO CA090-REASON
                PERFORM 9998-ZFAM090      THRU 9998-EXIT.
 
-           PERFORM 3720-SEND             THRU 3720-EXIT.
+           MOVE 'N'                        TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                    TO CHECKSUM-MISMATCH.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'N'
+               PERFORM 3720-SEND          THRU 3720-EXIT.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE EIBDS                  TO CA090-FILE
+               MOVE STATUS-507             TO CA090-STATUS
+               MOVE '16'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090      THRU 9998-EXIT.
 
        3710-EXIT.
            EXIT.
@@ -2136,7 +3332,8 @@
                MOVE DFHVALUE(NOSRVCONVERT)   TO SERVER-CONVERT.
 
            SUBTRACT FF-PREFIX              FROM FF-LENGTH
-           MOVE FF-LENGTH                    TO ZFAM-LENGTH.
+           MOVE FF-LENGTH                    TO ZFAM-LENGTH
+           PERFORM 9043-DECIPHER-SEGMENT  THRU 9043-EXIT.
 
            IF  FF-SEGMENT EQUAL ONE
                EXEC CICS WEB SEND
@@ -2220,6 +3417,10 @@
            IF  LOB-RESP EQUAL DFHRESP(NORMAL)
                MOVE 'L'                     TO FK-LOB.
 
+           MOVE SPACES                      TO FK-ENCODING.
+           IF  ENCODING-RESP EQUAL DFHRESP(NORMAL)
+               MOVE HTTP-ENCODING-VALUE     TO FK-ENCODING.
+
            EXEC CICS WRITE FILE(FK-FCT)
                 FROM(FK-RECORD)
                 RIDFLD(FK-KEY)
@@ -2230,6 +3431,7 @@
 
            IF  FK-RESP EQUAL DFHRESP(DUPREC)
                PERFORM 9400-WRITE-ECR     THRU 9400-EXIT
+               PERFORM 9046-RECORD-DUPREC THRU 9046-EXIT
                MOVE EIBDS                   TO CA090-FILE
                MOVE STATUS-409              TO CA090-STATUS
                MOVE '02'                    TO CA090-REASON
@@ -2311,7 +3513,8 @@
                PERFORM 4330-WRITE-LOB     THRU 4330-EXIT.
 
            IF  ECR-RESP EQUAL DFHRESP(NORMAL)
-               PERFORM 9400-WRITE-ECR     THRU 9400-EXIT.
+               PERFORM 9400-WRITE-ECR     THRU 9400-EXIT
+               PERFORM 8500-WEBHOOK-FANOUT THRU 8500-EXIT.
 
            PERFORM 8000-GET-URL           THRU 8000-EXIT.
 
@@ -2412,6 +3615,9 @@
 
            MOVE LOW-VALUES                  TO FF-DATA.
            MOVE ZFAM-MESSAGE(1:FF-LENGTH)   TO FF-DATA.
+           PERFORM 9042-ENCIPHER-SEGMENT   THRU 9042-EXIT.
+           PERFORM 9040-COMPUTE-CHECKSUM  THRU 9040-EXIT.
+           MOVE CHECKSUM-COMPUTED           TO FF-CHECKSUM.
            ADD  FF-PREFIX TO FF-LENGTH.
 
            EXEC CICS WRITE FILE(FF-FCT)
@@ -2557,6 +3763,7 @@
            END-EXEC.
 
            IF  ZFAM-MOD-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ONE                      TO RESTART-MOD-VALUE
                PERFORM 4730-DEFINE-MODULO  THRU 4730-EXIT.
 
            MOVE ZFAM-MOD-VALUE               TO THE-MODULO.
@@ -2571,7 +3778,7 @@
        4730-DEFINE-MODULO.
            MOVE HTTP-MODULO-VALUE            TO ZFAM-MOD-MAXIMUM.
            MOVE ONE                          TO ZFAM-MOD-MINIMUM.
-           MOVE ONE                          TO ZFAM-MOD-VALUE.
+           MOVE RESTART-MOD-VALUE            TO ZFAM-MOD-VALUE.
 
            EXEC CICS DEFINE
                 COUNTER   (ZFAM-MOD-COUNTER)
@@ -2608,13 +3815,35 @@
            END-EXEC.
 
            IF  ZFAM-MOD-MAXIMUM NOT EQUAL HTTP-MODULO-VALUE
+               MOVE ZFAM-MOD-MAXIMUM      TO OLD-MOD-MAXIMUM
+               MOVE ZFAM-MOD-VALUE        TO OLD-MOD-VALUE
+               PERFORM 4745-CALC-RESTART  THRU 4745-EXIT
                PERFORM 4750-ENQ           THRU 4750-EXIT
                PERFORM 4760-DELETE-MODULO THRU 4760-EXIT
-               PERFORM 4770-DEQ           THRU 4770-DEQ.
+               PERFORM 4770-DEQ           THRU 4770-DEQ
+               PERFORM 4780-LOG-RESIZE    THRU 4780-EXIT.
 
        4740-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP POST.                                                    *
+      * Preserve the counter's current position across a modulo       *
+      * (shard count) resize - the new position is the old position   *
+      * wrapped into the new maximum, rather than restarting at 1, so *
+      * already-sharded keys keep spreading across shards instead of  *
+      * piling back onto the low-numbered ones.                       *
+      *****************************************************************
+       4745-CALC-RESTART.
+           DIVIDE OLD-MOD-VALUE BY HTTP-MODULO-VALUE
+                GIVING RESTART-MOD-QUOTIENT
+                REMAINDER RESTART-MOD-VALUE.
+
+           ADD  ONE                      TO RESTART-MOD-VALUE.
+
+       4745-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP POST.                                                    *
       * Issue ENQ to serialize DELETE/DEFINE COUNTER.                 *
@@ -2666,6 +3895,21 @@
        4770-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP POST.                                                    *
+      * Log the modulo resize, old/new maximum and preserved restart  *
+      * position, to CSSL for visibility.                              *
+      *****************************************************************
+       4780-LOG-RESIZE.
+           MOVE OLD-MOD-MAXIMUM       TO TD-MR-OLD-MAX.
+           MOVE HTTP-MODULO-VALUE     TO TD-MR-NEW-MAX.
+           MOVE RESTART-MOD-VALUE     TO TD-MR-RESTART.
+           MOVE TD-MODULO-RESIZE      TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       4780-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP POST.                                                    *
       * Issue LINK to zFAM011 for secondary column index process.     *
@@ -2734,6 +3978,7 @@
                 RIDFLD(FK-KEY)
                 LENGTH(FK-LENGTH)
                 NOHANDLE
+                UPDATE
            END-EXEC.
 
            IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
@@ -2742,9 +3987,23 @@
                MOVE '02'                         TO CA090-REASON
                PERFORM 9998-ZFAM090            THRU 9998-EXIT.
 
+           IF  FK-DELETED  EQUAL 'Y'
+               MOVE EIBDS                        TO CA090-FILE
+               MOVE STATUS-204                   TO CA090-STATUS
+               MOVE '02'                         TO CA090-REASON
+               PERFORM 9998-ZFAM090            THRU 9998-EXIT.
+
+           IF  FK-RETENTION-TYPE EQUAL 'H'
+               MOVE EIBDS                        TO CA090-FILE
+               MOVE STATUS-409                   TO CA090-STATUS
+               MOVE '06'                         TO CA090-REASON
+               PERFORM 9998-ZFAM090            THRU 9998-EXIT.
+
            IF  WEB-PATH(1:10) EQUAL DEPLICATE
                PERFORM 5500-DEPLICATE-DELETE   THRU 5500-EXIT.
 
+           PERFORM 5030-CHECK-IF-MATCH         THRU 5030-EXIT.
+
            IF  FK-DDNAME NOT EQUAL SPACES
                MOVE FK-DDNAME                    TO FF-DDNAME.
 
@@ -2754,9 +4013,68 @@
            EXIT.
 
       *****************************************************************
-      * Check zFAM-RangeBegin and zFAM-RangeEnd HTTP headers.         *
-      * When present, XCTL to zFAM003 to delete all records within    *
-      * the range.                                                    *
+      * HTTP DELETE                                                   *
+      * Conditional DELETE.  When the client supplies an If-Match      *
+      * header, the DELETE only proceeds when it matches the record's *
+      * current ETag (FK-ABS); otherwise the request is rejected with *
+      * a 412 and the record is left untouched.  An asterisk matches   *
+      * any record that exists, which this one does by the time this  *
+      * paragraph runs.                                                *
+      *****************************************************************
+       5030-CHECK-IF-MATCH.
+           MOVE LENGTH OF HTTP-IM             TO ZFAM-IM-LENGTH.
+           MOVE LENGTH OF HTTP-IM-VALUE       TO IM-VALUE-LENGTH.
+
+           EXEC CICS WEB READ
+                HTTPHEADER (HTTP-IM)
+                NAMELENGTH (ZFAM-IM-LENGTH)
+                VALUE      (HTTP-IM-VALUE)
+                VALUELENGTH(IM-VALUE-LENGTH)
+                RESP       (IM-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  IM-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE SPACES                     TO HTTP-IM-VALUE.
+
+           IF  HTTP-IM-VALUE NOT EQUAL SPACES
+           AND HTTP-IM-VALUE NOT EQUAL HTTP-IM-WILDCARD
+               MOVE FK-ABS                     TO ETAG-DISPLAY
+               MOVE ETAG-DISPLAY                TO HTTP-ETAG-VALUE
+               IF  HTTP-IM-VALUE NOT EQUAL HTTP-ETAG-VALUE
+                   MOVE STATUS-412              TO CA090-STATUS
+                   MOVE '01'                    TO CA090-REASON
+                   PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+       5030-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP HEAD                                                     *
+      * Preview/count the rows that a range DELETE (zFAM-RangeBegin/  *
+      * zFAM-RangeEnd/zFAM-RangeType) would touch, without deleting   *
+      * or replicating anything.  ZFAM003 tallies zFAM-Rows and       *
+      * returns a body-less response, same as a real range delete.   *
+      *                                                               *
+      * 5010-HTTP-HEADER only returns control here when neither range *
+      * header was supplied - a valid range ends the transaction via  *
+      * the XCTL to ZFAM003, and a malformed one via 9998-ZFAM090 -    *
+      * so reaching this point means the HEAD is a plain single-key   *
+      * content-length precheck instead.                               *
+      *****************************************************************
+       5900-RANGE-COUNT.
+           MOVE 'Y'                          TO CA-COUNT-ONLY.
+           PERFORM 5010-HTTP-HEADER        THRU 5010-EXIT.
+
+           PERFORM 5950-LOB-PRECHECK       THRU 5950-EXIT.
+
+       5900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check zFAM-RangeBegin and zFAM-RangeEnd HTTP headers.         *
+      * When present, XCTL to zFAM003 to delete all records within    *
+      * the range.                                                    *
       *****************************************************************
        5010-HTTP-HEADER.
            EXEC CICS WEB READ
@@ -2809,6 +4127,106 @@
        5020-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP HEAD.                                                    *
+      * Plain content-length precheck - read the KEY store record the *
+      * same way 3200-READ-KEY does, but add up every FILE segment's   *
+      * actual byte count instead of staging/sending it, and report    *
+      * the total via a zFAM-Length response header instead of a body.*
+      *****************************************************************
+       5950-LOB-PRECHECK.
+           MOVE URI-KEY                      TO FK-KEY.
+           MOVE LENGTH  OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READ FILE(FK-FCT)
+                INTO(FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE '5950'                       TO KE-PARAGRAPH.
+           PERFORM 3290-CHECK-RESPONSE     THRU 3290-EXIT.
+
+           PERFORM 3210-CHECK-ETAG          THRU 3210-EXIT.
+
+           MOVE ZEROES                       TO LP-TOTAL-LENGTH.
+           MOVE ONE                          TO FF-SEGMENT.
+
+           IF  FK-LOB     EQUAL 'L'
+               PERFORM 5960-SUM-SEGMENT     THRU 5960-EXIT
+                   WITH TEST AFTER
+                   VARYING FF-SEGMENT FROM 1 BY 1
+                   UNTIL   FF-SEGMENT EQUAL        FK-SEGMENTS
+                   OR      FF-SEGMENT GREATER THAN FK-SEGMENTS.
+
+           IF  FK-LOB NOT EQUAL 'L'
+               PERFORM 5960-SUM-SEGMENT     THRU 5960-EXIT
+                   WITH TEST AFTER
+                   VARYING FF-SEGMENT FROM 1 BY 1
+                   UNTIL   FF-SEGMENT EQUAL        FF-SEGMENTS
+                   OR      FF-SEGMENT GREATER THAN FF-SEGMENTS.
+
+           MOVE LENGTH OF HTTP-CLEN          TO ZFAM-CLEN-LENGTH.
+           MOVE LENGTH OF LP-TOTAL-LENGTH    TO CLEN-VALUE-LENGTH.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HTTP-CLEN)
+                NAMELENGTH (ZFAM-CLEN-LENGTH)
+                VALUE      (LP-TOTAL-LENGTH)
+                VALUELENGTH(CLEN-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           PERFORM 3611-WRITE-ETAG           THRU 3611-EXIT.
+
+           MOVE DFHVALUE(IMMEDIATE)          TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+                ACTION    (SEND-ACTION)
+                NOHANDLE
+           END-EXEC.
+
+       5950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP HEAD.                                                    *
+      * Read one FILE segment and add its actual byte count - once     *
+      * the fixed FF-PREFIX overhead is backed out - onto the running  *
+      * total kept for the zFAM-Length precheck response.              *
+      *****************************************************************
+       5960-SUM-SEGMENT.
+           MOVE FK-FF-KEY                  TO FF-KEY.
+           MOVE ZEROES                     TO FF-ZEROES.
+           MOVE LENGTH OF FF-RECORD        TO FF-LENGTH.
+
+           EXEC CICS READ FILE(FF-FCT)
+                INTO(FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE FC-READ                TO FE-FN
+               MOVE '5960'                 TO FE-PARAGRAPH
+               PERFORM 9100-FILE-ERROR   THRU 9100-EXIT
+               MOVE EIBDS                  TO CA090-FILE
+               MOVE STATUS-507             TO CA090-STATUS
+               MOVE '10'                   TO CA090-REASON
+               PERFORM 9998-ZFAM090      THRU 9998-EXIT.
+
+           SUBTRACT FF-PREFIX              FROM FF-LENGTH.
+           ADD      FF-LENGTH              TO LP-TOTAL-LENGTH.
+
+       5960-EXIT.
+           EXIT.
 
       *****************************************************************
       * HTTP DELETE                                                   *
@@ -2824,6 +4242,30 @@
        5100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP DELETE                                                   *
+      * Soft delete.  A table whose document template sets            *
+      * DD-VERSION-RETAIN above zero never physically removes a        *
+      * record on DELETE - FK-DELETED is flipped on and the KEY store  *
+      * record is rewritten in place, leaving the FILE store chain it  *
+      * points at completely untouched.  The record reads back as a    *
+      * 204 from then on (3290-CHECK-RESPONSE, 5000-READ-KEY,          *
+      * 6030-READ-KEY and 7000-READ-KEY all check FK-DELETED right     *
+      * alongside NOTFND) but nothing is actually purged, so a PUT's   *
+      * bounded version retention (6300-REWRITE-KEY) always has the    *
+      * chain a DELETE left behind available to keep as history.       *
+      *****************************************************************
+       5105-SOFT-DELETE.
+           MOVE 'Y'                     TO FK-DELETED.
+
+           EXEC CICS REWRITE FILE(FK-FCT)
+                FROM(FK-RECORD)
+                NOHANDLE
+           END-EXEC.
+
+       5105-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP DELETE                                                   *
       * Delete zFAM FILE store record                                 *
@@ -3148,6 +4590,12 @@
                MOVE '07'                    TO CA090-REASON
                PERFORM 9998-ZFAM090       THRU 9998-EXIT.
 
+           IF  FK-DELETED  EQUAL 'Y'
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '03'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
            IF  FK-ECR EQUAL 'Y'
                PERFORM 9400-WRITE-ECR     THRU 9400-EXIT
                MOVE EIBDS                   TO CA090-FILE
@@ -3336,6 +4784,9 @@
            MOVE FK-FF-KEY                   TO DELETE-KEY.
            MOVE ZEROES                      TO DELETE-ZEROES.
 
+           IF  DD-VERSION-RETAIN GREATER THAN ZEROES
+               PERFORM 6310-SAVE-VERSION   THRU 6310-EXIT.
+
            MOVE THE-TOD(1:6)                TO FK-FF-IDN.
            MOVE ZFAM-NC-HW                  TO FK-FF-NC.
 
@@ -3350,6 +4801,10 @@
            MOVE ZEROES                      TO FK-ABS.
            MOVE ZEROES                      TO FK-LOCK-TIME.
 
+           MOVE SPACES                      TO FK-ENCODING.
+           IF  ENCODING-RESP EQUAL DFHRESP(NORMAL)
+               MOVE HTTP-ENCODING-VALUE     TO FK-ENCODING.
+
            EXEC CICS REWRITE FILE(FK-FCT)
                 FROM(FK-RECORD)
                 LENGTH(FK-LENGTH)
@@ -3371,6 +4826,76 @@
        6300-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP PUT.                                                     *
+      * Push the chain this PUT is about to replace onto FK-VERSIONS  *
+      * instead of letting 6400-SEND-RESPONSE's 6700-DELETE purge it.  *
+      * Once the list already holds DD-VERSION-RETAIN entries the      *
+      * oldest one is physically purged and the rest shift down to     *
+      * make room.                                                    *
+      *****************************************************************
+       6310-SAVE-VERSION.
+           IF  FK-VERSION-COUNT GREATER THAN OR EQUAL DD-VERSION-RETAIN
+               MOVE FK-VER-IDN(1)            TO EVICT-KEY(1:6)
+               MOVE FK-VER-NC(1)             TO EVICT-KEY(7:2)
+               MOVE ZEROES                   TO EVICT-ZEROES
+               PERFORM 6320-EVICT-OLDEST   THRU 6320-EXIT
+                   WITH TEST AFTER
+                   VARYING EVICT-SEGMENT     FROM 1 BY 1
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               PERFORM 6330-SHIFT-VERSIONS THRU 6330-EXIT
+           ELSE
+               ADD 1                         TO FK-VERSION-COUNT.
+
+           MOVE DELETE-KEY(1:6)
+                                  TO FK-VER-IDN(FK-VERSION-COUNT).
+           MOVE DELETE-KEY(7:2)
+                                  TO FK-VER-NC(FK-VERSION-COUNT).
+
+       6310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PUT.                                                     *
+      * Physically purge one segment of the oldest retained version,  *
+      * evicted from FK-VERSIONS to make room for the one just saved.  *
+      *****************************************************************
+       6320-EVICT-OLDEST.
+           EXEC CICS DELETE FILE(FF-FCT)
+                RIDFLD(EVICT-KEY-16)
+                NOHANDLE
+           END-EXEC.
+
+       6320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PUT.                                                     *
+      * Shift the surviving FK-VERSIONS entries down by one slot once  *
+      * the oldest has been evicted, opening up the last slot for the  *
+      * version 6310-SAVE-VERSION is about to record.                  *
+      *****************************************************************
+       6330-SHIFT-VERSIONS.
+           PERFORM 6340-SHIFT-ONE          THRU 6340-EXIT
+               VARYING VERSION-INDEX         FROM 2 BY 1
+               UNTIL   VERSION-INDEX GREATER THAN FK-VERSION-COUNT.
+
+       6330-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PUT.                                                     *
+      * Move one FK-VERSIONS entry down to the slot ahead of it.      *
+      *****************************************************************
+       6340-SHIFT-ONE.
+           MOVE FK-VER-IDN(VERSION-INDEX)
+                                  TO FK-VER-IDN(VERSION-INDEX - 1).
+           MOVE FK-VER-NC (VERSION-INDEX)
+                                  TO FK-VER-NC (VERSION-INDEX - 1).
+
+       6340-EXIT.
+           EXIT.
+
       *****************************************************************
       * HTTP PUT.                                                     *
       * Set IMMEDIATE action on WEB SEND command.                     *
@@ -3409,10 +4934,11 @@
            AND WEB-PATH(1:10) EQUAL DATASTORE
                PERFORM 6600-REPLICATE         THRU 6600-EXIT.
 
-           PERFORM 6700-DELETE                THRU 6700-EXIT
-               WITH TEST AFTER
-               VARYING DELETE-SEGMENT FROM 1 BY 1
-               UNTIL   EIBRESP NOT EQUAL DFHRESP(NORMAL).
+           IF  DD-VERSION-RETAIN EQUAL ZEROES
+               PERFORM 6700-DELETE            THRU 6700-EXIT
+                   WITH TEST AFTER
+                   VARYING DELETE-SEGMENT FROM 1 BY 1
+                   UNTIL   EIBRESP NOT EQUAL DFHRESP(NORMAL).
 
        6400-EXIT.
            EXIT.
@@ -3433,6 +4959,9 @@
 
            MOVE LOW-VALUES                      TO FF-DATA.
            MOVE ZFAM-MESSAGE(1:FF-LENGTH)       TO FF-DATA.
+           PERFORM 9042-ENCIPHER-SEGMENT      THRU 9042-EXIT.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           MOVE CHECKSUM-COMPUTED               TO FF-CHECKSUM.
            ADD  FF-PREFIX                       TO FF-LENGTH.
 
            EXEC CICS WRITE FILE(FF-FCT)
@@ -3641,6 +5170,12 @@
                MOVE '11'                    TO CA090-REASON
                PERFORM 9998-ZFAM090       THRU 9998-EXIT.
 
+           IF  FK-DELETED  EQUAL 'Y'
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '04'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
            IF  FK-DDNAME NOT EQUAL SPACES
                MOVE FK-DDNAME               TO FF-DDNAME.
 
@@ -3725,6 +5260,9 @@
            MOVE ZEROES                      TO FK-ABS.
            MOVE ZEROES                      TO FK-LOCK-TIME.
 
+           IF  ENCODING-RESP EQUAL DFHRESP(NORMAL)
+               MOVE HTTP-ENCODING-VALUE     TO FK-ENCODING.
+
            EXEC CICS REWRITE FILE(FK-FCT)
                 FROM(FK-RECORD)
                 LENGTH(FK-LENGTH)
@@ -3801,6 +5339,9 @@
 
            MOVE LOW-VALUES                      TO FF-DATA.
            MOVE ZFAM-MESSAGE(1:FF-LENGTH)       TO FF-DATA.
+           PERFORM 9042-ENCIPHER-SEGMENT      THRU 9042-EXIT.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           MOVE CHECKSUM-COMPUTED               TO FF-CHECKSUM.
            ADD  FF-PREFIX                       TO FF-LENGTH.
 
            EXEC CICS WRITE FILE(FF-FCT)
@@ -3888,6 +5429,167 @@
        7800-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP PATCH - Partial update.                                  *
+      *                                                               *
+      * PATCH updates only the retention/TTL metadata of an existing  *
+      * record - the FILE store segments and their content are left   *
+      * untouched, so no payload is received and no segments are      *
+      * rewritten.  The new retention values were already computed by *
+      * 1310-RETENTION during query-string processing; save them off  *
+      * before the READ FOR UPDATE overlays FK-RETENTION/TYPE with    *
+      * the record's current values.                                  *
+      *****************************************************************
+       7900-PATCH-KEY.
+           MOVE FK-RETENTION                TO PATCH-RETENTION.
+           MOVE FK-RETENTION-TYPE           TO PATCH-RETENTION-TYPE.
+
+           MOVE URI-KEY                     TO FK-KEY.
+           MOVE LENGTH  OF FK-RECORD        TO FK-LENGTH.
+
+           EXEC CICS READ FILE(FK-FCT)
+                INTO(FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                NOHANDLE
+                UPDATE
+           END-EXEC.
+
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '04'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE '7900'                  TO KE-PARAGRAPH
+               MOVE FC-READ                 TO KE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-507              TO CA090-STATUS
+               MOVE '11'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+           IF  FK-DELETED  EQUAL 'Y'
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-204              TO CA090-STATUS
+               MOVE '04'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+       7900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH - Partial update.                                  *
+      * Rewrite the KEY store record with the new retention metadata. *
+      *****************************************************************
+       7910-PATCH-REWRITE.
+           IF  HOLD-ACTION-SW EQUAL 'S'
+           AND FK-RETENTION-TYPE NOT EQUAL 'H'
+               MOVE FK-RETENTION            TO FK-HOLD-RETENTION
+               MOVE FK-RETENTION-TYPE       TO FK-HOLD-TYPE
+               MOVE 'H'                     TO FK-RETENTION-TYPE.
+
+           IF  HOLD-ACTION-SW EQUAL 'C'
+           AND FK-RETENTION-TYPE EQUAL 'H'
+               MOVE FK-HOLD-RETENTION       TO FK-RETENTION
+               MOVE FK-HOLD-TYPE            TO FK-RETENTION-TYPE
+               MOVE SPACES                  TO FK-HOLD-TYPE.
+
+           IF  HOLD-ACTION-SW EQUAL SPACES
+               IF  TOUCH-REQUEST-SW EQUAL 'Y'
+                   MOVE WS-ABS                  TO FK-ABS
+               ELSE
+                   MOVE PATCH-RETENTION         TO FK-RETENTION
+                   MOVE PATCH-RETENTION-TYPE    TO FK-RETENTION-TYPE.
+
+           IF  ENCODING-RESP EQUAL DFHRESP(NORMAL)
+               MOVE HTTP-ENCODING-VALUE     TO FK-ENCODING.
+
+           EXEC CICS REWRITE FILE(FK-FCT)
+                FROM(FK-RECORD)
+                LENGTH(FK-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE '7910'                  TO FE-PARAGRAPH
+               MOVE FC-REWRITE              TO FE-FN
+               PERFORM 9200-KEY-ERROR     THRU 9200-EXIT
+               PERFORM 9999-ROLLBACK      THRU 9999-EXIT
+               MOVE EIBDS                   TO CA090-FILE
+               MOVE STATUS-507              TO CA090-STATUS
+               MOVE '12'                    TO CA090-REASON
+               PERFORM 9998-ZFAM090       THRU 9998-EXIT.
+
+           IF  HOLD-ACTION-SW EQUAL 'S'
+           OR  HOLD-ACTION-SW EQUAL 'C'
+               PERFORM 7915-PATCH-HOLD-FILE THRU 7915-EXIT.
+
+       7910-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH - ?hold=set / ?hold=clear.                         *
+      * PATCH never rewrites the FILE store for a normal retention     *
+      * change (7910-PATCH-REWRITE only touches the KEY store), but a  *
+      * legal hold must also block 4000-READ-FILE in ZFAM000, which    *
+      * expires non-ECR records off the first FILE segment's own       *
+      * retention metadata.  Mirror the just-finalized FK-RETENTION/   *
+      * FK-RETENTION-TYPE onto that segment so the hold actually       *
+      * protects the record.  A missing segment (ECR, or a record      *
+      * with no FILE store entries) is not an error here.              *
+      *****************************************************************
+       7915-PATCH-HOLD-FILE.
+           MOVE FK-FF-KEY                   TO FF-KEY.
+           MOVE 1                           TO FF-SEGMENT.
+           MOVE ZEROES                      TO FF-SUFFIX
+                                                FF-ZEROES.
+           MOVE LENGTH OF FF-RECORD         TO FF-LENGTH.
+
+           EXEC CICS READ FILE(FF-FCT)
+                INTO  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE FK-RETENTION-TYPE        TO FF-RETENTION-TYPE
+               MOVE FK-RETENTION             TO FF-RETENTION
+
+               EXEC CICS REWRITE FILE(FF-FCT)
+                    FROM(FF-RECORD)
+                    LENGTH(FF-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+       7915-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP PATCH - Partial update.                                  *
+      * Set IMMEDIATE action on WEB SEND command.                     *
+      * Send PATCH response.                                          *
+      *****************************************************************
+       7920-PATCH-RESPONSE.
+           MOVE DFHVALUE(IMMEDIATE)             TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE(TEXT-PLAIN)
+                SRVCONVERT
+                NOHANDLE
+                ACTION(SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-200)
+                STATUSTEXT(HTTP-OK)
+           END-EXEC.
+
+       7920-EXIT.
+           EXIT.
+
       *****************************************************************
       * Get URL for replication process.                              *
       * URL must be in the following format:                          *
@@ -4034,9 +5736,69 @@
                         NOHANDLE
                    END-EXEC.
 
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               PERFORM 8250-QUEUE-RETRY   THRU 8250-EXIT.
+
        8200-EXIT.
            EXIT.
 
+      *****************************************************************
+      * The partner Data Center could not be reached at all for this  *
+      * replication attempt (as opposed to the partner responding     *
+      * with an error status, which is left for the client to see).   *
+      * Log a CSSL alert, queue the request to the table's retry TS   *
+      * queue, and start the background retry task to work it off.    *
+      *****************************************************************
+       8250-QUEUE-RETRY.
+           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
+           OR  DC-TYPE EQUAL ACTIVE-STANDBY
+               MOVE EIBTRNID(3:2)         TO RT-TSQ(1:2)
+               MOVE 'RT'                  TO RT-TSQ(3:2)
+
+               MOVE WEB-HTTPMETHOD        TO TS-RT-METHOD
+               MOVE TS-RT-ECR-SW          TO TS-RT-ECR
+               MOVE FF-MEDIA              TO TS-RT-MEDIA
+               MOVE WEB-PATH-LENGTH       TO TS-RT-PATH-LENGTH
+               MOVE WEB-PATH              TO TS-RT-PATH
+               MOVE WEB-QUERYSTRING-LENGTH TO TS-RT-QS-LENGTH
+               MOVE WEB-QUERYSTRING       TO TS-RT-QUERYSTRING
+               MOVE FK-KEY                TO TS-RT-KEY
+
+               EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                    TIME(TS-RT-TIME)
+                    YYYYMMDD(TS-RT-DATE)
+                    TIMESEP
+                    DATESEP
+                    NOHANDLE
+               END-EXEC
+
+               MOVE LENGTH OF TS-RETRY-ENTRY TO TS-RT-LENGTH
+
+               EXEC CICS WRITEQ TS
+                    QUEUE (RT-TSQ)
+                    FROM  (TS-RETRY-ENTRY)
+                    LENGTH(TS-RT-LENGTH)
+                    ITEM  (TS-RT-ITEM)
+                    RESP  (TS-RT-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE EIBTRNID              TO RT-TRANID
+               MOVE LENGTH OF RT-PARM     TO RT-LENGTH
+
+               EXEC CICS START TRANSID(RT-TSQ)
+                    FROM    (RT-PARM)
+                    LENGTH  (RT-LENGTH)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE WEB-HTTPMETHOD        TO TD-RA-METHOD
+               MOVE TD-REPLICATION-ALERT  TO TD-MESSAGE
+               PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       8250-EXIT.
+           EXIT.
+
       *****************************************************************
       * Converse with the partner Data Center zFAM.                   *
       * The first element of the path, which for normal processing is *
@@ -4089,6 +5851,11 @@
                     NOHANDLE
                END-EXEC.
 
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                   TO TS-RT-ECR-SW
+               PERFORM 8250-QUEUE-RETRY   THRU 8250-EXIT
+               MOVE 'N'                   TO TS-RT-ECR-SW.
+
        8210-EXIT.
            EXIT.
 
@@ -4107,10 +5874,12 @@
 
       *****************************************************************
       * Get current DDNAME for FA## file store.                       *
-      * This feature allows zFAM to span 100  file structures.  Each  *
-      * file structure will be managed at a reasonable allocation,    *
-      * such as 50-100GB structures.  The ZFAM-DD and current         *
-      * file DDNAME will be updated by a background process.          *
+      * This feature allows zFAM to span up to 100 file structures,   *
+      * varying the last two bytes of the resolved DDNAME with        *
+      * ZFAM-NC-VALUE MOD DD-POOL-SIZE.  Each file structure will be  *
+      * managed at a reasonable allocation, such as 50-100GB          *
+      * structures.  The ZFAM-DD and current file DDNAME will be      *
+      * updated by a background process.                              *
       *****************************************************************
        8400-DDNAME.
 
@@ -4133,9 +5902,121 @@
            IF  DD-NAME NOT EQUAL SPACES
                MOVE DD-NAME                TO FF-DDNAME.
 
+           IF  DD-POOL-SIZE GREATER THAN 1
+               DIVIDE ZFAM-NC-VALUE BY DD-POOL-SIZE
+                    GIVING    POOL-QUOTIENT
+                    REMAINDER POOL-INDEX
+               MOVE POOL-INDEX              TO FF-DDNAME(3:2).
+
        8400-EXIT.
            EXIT.
 
+      *****************************************************************
+      * HTTP POST.                                                    *
+      * Fan out a new Event Control Record to every subscriber URL    *
+      * listed in the table's webhook document template.  A table     *
+      * with no webhook document template configured (the DOCUMENT    *
+      * RETRIEVE fails, same as an unconfigured DC-CONTROL) sends      *
+      * nothing and falls through unchanged.                          *
+      *****************************************************************
+       8500-WEBHOOK-FANOUT.
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(WH-TOKEN)
+                TEMPLATE(ZFAM-WH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF WH-CONTROL TO WH-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(WH-TOKEN)
+                    INTO     (WH-CONTROL)
+                    LENGTH   (WH-LENGTH)
+                    MAXLENGTH(WH-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC
+
+               PERFORM 8510-WEBHOOK-SEND THRU 8510-EXIT
+                   VARYING WH-SUBSCRIBER-INDEX FROM 1 BY 1
+                   UNTIL   WH-SUBSCRIBER-INDEX GREATER THAN 3.
+
+       8500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST.                                                    *
+      * Open a WEB connection to one subscriber URL and converse the  *
+      * new record's key to it as a plain-text POST, the same body    *
+      * an Event Control Record replicates to the partner Data        *
+      * Center with.  A blank subscriber slot is skipped.  A          *
+      * subscriber that cannot be reached only gets a CSSL alert -    *
+      * unlike Data Center replication, a missed webhook is not       *
+      * queued for retry.                                             *
+      *****************************************************************
+       8510-WEBHOOK-SEND.
+           IF  WH-URL(WH-SUBSCRIBER-INDEX) NOT EQUAL SPACES
+               MOVE LENGTH OF WH-URL(WH-SUBSCRIBER-INDEX)
+                                                 TO WH-URL-LENGTH
+
+               EXEC CICS WEB PARSE
+                    URL       (WH-URL(WH-SUBSCRIBER-INDEX))
+                    URLLENGTH (WH-URL-LENGTH)
+                    SCHEMENAME(WH-SCHEME-NAME)
+                    HOST      (WH-HOST-NAME)
+                    HOSTLENGTH(WH-HOST-NAME-LENGTH)
+                    PORTNUMBER(WH-PORT)
+                    PATH      (WH-PATH)
+                    PATHLENGTH(WH-PATH-LENGTH)
+                    NOHANDLE
+               END-EXEC
+
+               IF  WH-SCHEME-NAME EQUAL 'HTTPS'
+                   MOVE DFHVALUE(HTTPS)      TO WH-SCHEME
+               ELSE
+                   MOVE DFHVALUE(HTTP)       TO WH-SCHEME
+
+               EXEC CICS WEB OPEN
+                    HOST      (WH-HOST-NAME)
+                    HOSTLENGTH(WH-HOST-NAME-LENGTH)
+                    PORTNUMBER(WH-PORT)
+                    SCHEME    (WH-SCHEME)
+                    SESSTOKEN (WH-SESSION-TOKEN)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE DFHVALUE(POST)           TO WEB-METHOD
+               MOVE DFHVALUE(CLICONVERT)     TO CLIENT-CONVERT
+
+               EXEC CICS WEB CONVERSE
+                    SESSTOKEN (WH-SESSION-TOKEN)
+                    PATH      (WH-PATH)
+                    PATHLENGTH(WH-PATH-LENGTH)
+                    METHOD    (WEB-METHOD)
+                    MEDIATYPE (TEXT-PLAIN)
+                    FROM      (URI-KEY)
+                    FROMLENGTH(URI-KEY-LENGTH)
+                    INTO      (CONVERSE-RESPONSE)
+                    TOLENGTH  (CONVERSE-LENGTH)
+                    MAXLENGTH (CONVERSE-LENGTH)
+                    STATUSCODE(WEB-STATUS-CODE)
+                    STATUSLEN (WEB-STATUS-LENGTH)
+                    STATUSTEXT(WEB-STATUS-TEXT)
+                    CLIENTCONV(CLIENT-CONVERT)
+                    NOHANDLE
+               END-EXEC
+
+               IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE TD-WEBHOOK-ALERT     TO TD-MESSAGE
+                   PERFORM 9900-WRITE-CSSL THRU 9900-EXIT
+
+               EXEC CICS WEB CLOSE
+                    SESSTOKEN(WH-SESSION-TOKEN)
+                    NOHANDLE
+               END-EXEC.
+
+       8510-EXIT.
+           EXIT.
+
       *****************************************************************
       * Return to CICS                                                *
       *****************************************************************
@@ -4151,6 +6032,8 @@
       * Create maximum segment count                                  *
       *****************************************************************
        9001-SEGMENTS.
+           PERFORM 9010-MAX-SEGMENTS  THRU 9010-EXIT.
+
            MOVE RECEIVE-LENGTH        TO UNSEGMENTED-LENGTH.
 
            DIVIDE RECEIVE-LENGTH BY THIRTY-TWO-KB
@@ -4160,9 +6043,398 @@
            IF  SEGMENT-REMAINDER GREATER THAN ZEROES
                ADD ONE TO MAX-SEGMENT-COUNT.
 
+           IF  MAX-SEGMENT-COUNT GREATER THAN TABLE-MAX-SEGMENTS
+               MOVE STATUS-413          TO CA090-STATUS
+               MOVE '02'                TO CA090-REASON
+               PERFORM 9998-ZFAM090   THRU 9998-EXIT.
+
        9001-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Look up the per-table maximum segment count override from the *
+      * same document-template pool 8400-DDNAME uses for DC-TYPE/URL, *
+      * without disturbing FF-DDNAME (already resolved for PUT from   *
+      * the existing FK-DDNAME).                                      *
+      *****************************************************************
+       9010-MAX-SEGMENTS.
+           MOVE ONE-HUNDRED           TO TABLE-MAX-SEGMENTS.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION   TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  DD-MAXSEG NUMERIC
+           AND DD-MAXSEG GREATER THAN ZEROES
+               MOVE DD-MAXSEG          TO TABLE-MAX-SEGMENTS.
+
+       9010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Look up the per-table retention floor/ceiling override from   *
+      * the same document-template pool 9010-MAX-SEGMENTS uses.       *
+      *****************************************************************
+       9020-RET-LIMITS.
+           MOVE ONE-YEAR              TO TABLE-RET-FLOOR-YEARS.
+           MOVE 100-YEARS             TO TABLE-RET-CEILING-YEARS.
+           MOVE ONE-DAY               TO TABLE-RET-FLOOR-DAYS.
+           MOVE 36500-DAYS            TO TABLE-RET-CEILING-DAYS.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION   TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  DD-RET-FLOOR-YEARS   NUMERIC
+           AND DD-RET-FLOOR-YEARS   GREATER THAN ZEROES
+               MOVE DD-RET-FLOOR-YEARS      TO TABLE-RET-FLOOR-YEARS.
+
+           IF  DD-RET-CEILING-YEARS NUMERIC
+           AND DD-RET-CEILING-YEARS GREATER THAN ZEROES
+               MOVE DD-RET-CEILING-YEARS    TO TABLE-RET-CEILING-YEARS.
+
+           IF  DD-RET-FLOOR-DAYS    NUMERIC
+           AND DD-RET-FLOOR-DAYS    GREATER THAN ZEROES
+               MOVE DD-RET-FLOOR-DAYS       TO TABLE-RET-FLOOR-DAYS.
+
+           IF  DD-RET-CEILING-DAYS  NUMERIC
+           AND DD-RET-CEILING-DAYS  GREATER THAN ZEROES
+               MOVE DD-RET-CEILING-DAYS     TO TABLE-RET-CEILING-DAYS.
+
+       9020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decode an incoming HTTP Basic Authorization header and, when   *
+      * this table has opted in (DD-AUTH-USERID non-blank on its       *
+      * document template), validate it.  Tables that leave the       *
+      * override blank keep today's behavior of allowing every        *
+      * request through - AUTHENTICATE stays 'Y'.                     *
+      *****************************************************************
+       9030-AUTH-CHECK.
+           MOVE 'Y'                   TO AUTHENTICATE.
+           MOVE SPACES                TO TABLE-AUTH-USERID
+                                          TABLE-AUTH-PASSWORD.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION   TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  DD-AUTH-USERID NOT EQUAL SPACES
+               MOVE DD-AUTH-USERID     TO TABLE-AUTH-USERID
+               MOVE DD-AUTH-PASSWORD   TO TABLE-AUTH-PASSWORD
+
+               IF  AUTHZ-RESP             NOT EQUAL DFHRESP(NORMAL)
+               OR  HTTP-HEADER-VALUE(1:6) NOT EQUAL HTTP-BASIC-SCHEME
+                   MOVE 'N'            TO AUTHENTICATE
+               ELSE
+                   MOVE SPACES         TO CA-USERID CA-PASSWORD CA-DECODE
+                   MOVE HTTP-HEADER-VALUE(7:24)  TO CA-ENCODE
+
+                   EXEC CICS LINK
+                        PROGRAM (ZBASIC)
+                        COMMAREA(ZBASIC-COMM-AREA)
+                        LENGTH  (LENGTH OF ZBASIC-COMM-AREA)
+                        NOHANDLE
+                   END-EXEC
+
+                   IF  CA-RETURN-CODE  NOT EQUAL '00'
+                   OR  CA-USERID       NOT EQUAL TABLE-AUTH-USERID
+                   OR  CA-PASSWORD     NOT EQUAL TABLE-AUTH-PASSWORD
+                       MOVE 'N'        TO AUTHENTICATE.
+
+           IF  AUTHENTICATE EQUAL 'N'
+               PERFORM 9600-AUTH-ERROR THRU 9600-EXIT.
+
+       9030-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Per-table POST/PUT request-rate throttle.                     *
+      * DD-INFORMATION was already fetched by 9030-AUTH-CHECK above,  *
+      * so DD-RATE-LIMIT is simply read here.  The per-table TS queue *
+      * holds one item - the second currently being counted and how  *
+      * many POST/PUT requests have landed in it.  A second that has  *
+      * already ticked over (or no queue yet) starts a fresh count of *
+      * one instead of being added to.  Once the count for the        *
+      * current second exceeds DD-RATE-LIMIT, the request is rejected *
+      * with a 503 the same way 9998-ZFAM090 is used for every other  *
+      * rejection in this program.                                    *
+      *****************************************************************
+       9035-RATE-CHECK.
+           IF  DD-RATE-LIMIT GREATER THAN ZEROES
+               MOVE EIBTRNID(3:2)        TO RL-TSQ(1:2)
+               MOVE 'RL'                 TO RL-TSQ(3:2)
+               MOVE 1                    TO RL-ITEM
+
+               EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                    TIME(RL-NOW-TIME)
+                    TIMESEP
+                    NOHANDLE
+               END-EXEC
+
+               MOVE LENGTH OF RL-ENTRY   TO RL-LENGTH
+
+               EXEC CICS READQ TS QUEUE(RL-TSQ)
+                    INTO  (RL-ENTRY)
+                    LENGTH(RL-LENGTH)
+                    ITEM  (RL-ITEM)
+                    RESP  (RL-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  RL-RESP       EQUAL DFHRESP(NORMAL)
+               AND RL-ENTRY-TIME EQUAL RL-NOW-TIME
+                   ADD 1                  TO RL-ENTRY-COUNT
+               ELSE
+                   MOVE RL-NOW-TIME       TO RL-ENTRY-TIME
+                   MOVE 1                 TO RL-ENTRY-COUNT.
+
+               IF  RL-ENTRY-COUNT GREATER THAN DD-RATE-LIMIT
+                   MOVE STATUS-503        TO CA090-STATUS
+                   MOVE '01'              TO CA090-REASON
+                   PERFORM 9998-ZFAM090 THRU 9998-EXIT
+               ELSE
+                   IF  RL-RESP EQUAL DFHRESP(NORMAL)
+                       EXEC CICS WRITEQ TS QUEUE(RL-TSQ)
+                            FROM  (RL-ENTRY)
+                            LENGTH(RL-LENGTH)
+                            ITEM  (RL-ITEM)
+                            REWRITE
+                            RESP  (RL-RESP)
+                            NOHANDLE
+                       END-EXEC
+                   ELSE
+                       MOVE 1             TO RL-ITEM
+                       EXEC CICS WRITEQ TS QUEUE(RL-TSQ)
+                            FROM  (RL-ENTRY)
+                            LENGTH(RL-LENGTH)
+                            ITEM  (RL-ITEM)
+                            RESP  (RL-RESP)
+                            NOHANDLE
+                       END-EXEC.
+
+       9035-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Bump this table's running activity counters for zFAM-Stats.   *
+      * Called once per authenticated request, after 9035-RATE-CHECK *
+      * so a request a table rejected for being over its rate limit   *
+      * still counts as activity.  Follows the same READQ-then-       *
+      * WRITEQ-REWRITE-or-first-WRITEQ idiom 3250-CHECKPOINT uses for *
+      * the checkpoint TS queue in ZFAM101.                           *
+      *****************************************************************
+       9045-RECORD-ACTIVITY.
+           MOVE EIBTRNID(3:2)                TO AC-TSQ(1:2).
+           MOVE 'AC'                         TO AC-TSQ(3:2).
+           MOVE 1                            TO AC-ITEM.
+           MOVE LENGTH OF AC-ENTRY           TO AC-LENGTH.
+
+           EXEC CICS READQ TS QUEUE(AC-TSQ)
+                INTO  (AC-ENTRY)
+                LENGTH(AC-LENGTH)
+                ITEM  (AC-ITEM)
+                RESP  (AC-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  AC-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ZEROES    TO AC-GETS AC-POSTS AC-PUTS
+                                  AC-PATCHES AC-DELETES.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-GET
+               ADD 1                          TO AC-GETS.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-POST
+               ADD 1                          TO AC-POSTS.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PUT
+               ADD 1                          TO AC-PUTS.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-PATCH
+               ADD 1                          TO AC-PATCHES.
+
+           IF  WEB-HTTPMETHOD EQUAL WEB-HTTP-DELETE
+               ADD 1                          TO AC-DELETES.
+
+           IF  AC-RESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(AC-TSQ)
+                    FROM  (AC-ENTRY)
+                    LENGTH(AC-LENGTH)
+                    ITEM  (AC-ITEM)
+                    REWRITE
+                    RESP  (AC-RESP)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE 1                         TO AC-ITEM
+               EXEC CICS WRITEQ TS QUEUE(AC-TSQ)
+                    FROM  (AC-ENTRY)
+                    LENGTH(AC-LENGTH)
+                    ITEM  (AC-ITEM)
+                    RESP  (AC-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+       9045-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * HTTP POST.                                                    *
+      * Trend the table's running count of DUPREC collisions in the   *
+      * same per-table activity queue 9045-RECORD-ACTIVITY keeps its   *
+      * per-method request counts in, so a rising DUPREC count shows  *
+      * up right alongside traffic volume on the zFAM-Stats report    *
+      * instead of only ever appearing one-at-a-time in a CSSL alert.  *
+      *****************************************************************
+       9046-RECORD-DUPREC.
+           MOVE EIBTRNID(3:2)                TO AC-TSQ(1:2).
+           MOVE 'AC'                         TO AC-TSQ(3:2).
+           MOVE 1                            TO AC-ITEM.
+           MOVE LENGTH OF AC-ENTRY           TO AC-LENGTH.
+
+           EXEC CICS READQ TS QUEUE(AC-TSQ)
+                INTO  (AC-ENTRY)
+                LENGTH(AC-LENGTH)
+                ITEM  (AC-ITEM)
+                RESP  (AC-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  AC-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ZEROES    TO AC-GETS AC-POSTS AC-PUTS
+                                  AC-PATCHES AC-DELETES AC-DUPRECS.
+
+           ADD 1                              TO AC-DUPRECS.
+
+           IF  AC-RESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(AC-TSQ)
+                    FROM  (AC-ENTRY)
+                    LENGTH(AC-LENGTH)
+                    ITEM  (AC-ITEM)
+                    REWRITE
+                    RESP  (AC-RESP)
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               MOVE 1                         TO AC-ITEM
+               EXEC CICS WRITEQ TS QUEUE(AC-TSQ)
+                    FROM  (AC-ENTRY)
+                    LENGTH(AC-LENGTH)
+                    ITEM  (AC-ITEM)
+                    RESP  (AC-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+       9046-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute a checksum over the full, fixed-length FF-DATA buffer *
+      * of the current FF-RECORD.  Called after the buffer is built   *
+      * on a write, and again after a segment is read back, so a      *
+      * silently corrupted segment is caught instead of served.       *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Encipher FF-DATA(1:FF-LENGTH) toward disk.  Called before     *
+      * 9040-COMPUTE-CHECKSUM so the checksum covers the ciphertext    *
+      * that is actually written.                                      *
+      *****************************************************************
+       9042-ENCIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'E'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)        TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9042-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.  Called     *
+      * after any checksum check already performed against the raw    *
+      * ciphertext.                                                    *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)        TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
       *****************************************************************
       * FAxxFILE I/O error.                                           *
       *****************************************************************
@@ -4307,6 +6579,7 @@
       *****************************************************************
        9998-ZFAM090.
            MOVE FK-KEY                 TO CA090-KEY.
+           MOVE EIBTRNID                TO CA090-TRANID.
 
            EXEC CICS XCTL PROGRAM(ZFAM090)
                 COMMAREA(ZFAM090-COMMAREA)
