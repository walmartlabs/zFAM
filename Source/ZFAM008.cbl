@@ -118,11 +118,74 @@
        01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.
        01  APPLICATION-XML        PIC  X(56) VALUE 'application/xml'.
 
+      *****************************************************************
+      * Per-request/per-table CCSID override.  A caller may set the   *
+      * zFAM-CCSID header on the GET to request a specific CCSID      *
+      * (e.g. 1208 for UTF-8) for this response only; absent that     *
+      * header, the table's own document template (same ZFAM-DD pool  *
+      * ZFAM002 uses for DD-MAXSEG/DD-RET-*) may set a DD-CCSID        *
+      * default.  Zero/non-numeric in both leaves today's behavior -  *
+      * plain SRVCONVERT with no explicit CCSID.                      *
+      *****************************************************************
+       01  HEADER-CCSID-LENGTH    PIC S9(08) COMP VALUE 10.
+       01  HEADER-CCSID           PIC  X(10) VALUE 'zFAM-CCSID'.
+       01  CCSID-TEXT-LENGTH      PIC S9(08) COMP VALUE 4.
+       01  CCSID-TEXT             PIC  X(04) VALUE SPACES.
+       01  CCSID-RESPONSE         PIC S9(08) COMP VALUE ZEROES.
+       01  CCSID-NUMERIC          PIC  9(04) VALUE ZEROES.
+       01  REQUEST-CCSID          PIC  9(04) BINARY VALUE ZEROES.
+       01  TABLE-CCSID            PIC  9(04) BINARY VALUE ZEROES.
+
+       01  DD-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DD-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZFAM-DD.
+           02  DD-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'DD'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+      *****************************************************************
+      * Layout mirrors ZFAM002's DD-INFORMATION field-for-field, so    *
+      * this program lands on the correct byte offset within the      *
+      * same shared per-table template; only the new trailing         *
+      * DD-CCSID field (added for this program) is actually used here.*
+      *****************************************************************
+       01  DD-INFORMATION.
+           02  DD-NAME              PIC  X(04) VALUE SPACES.
+           02  DD-CRLF              PIC  X(02).
+           02  DD-MAXSEG            PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF2             PIC  X(02).
+           02  DD-RET-FLOOR-YEARS   PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF3             PIC  X(02).
+           02  DD-RET-CEILING-YEARS PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF4             PIC  X(02).
+           02  DD-RET-FLOOR-DAYS    PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF5             PIC  X(02).
+           02  DD-RET-CEILING-DAYS  PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF6             PIC  X(02).
+           02  DD-AUTH-USERID       PIC  X(08) VALUE SPACES.
+           02  DD-CRLF7             PIC  X(02).
+           02  DD-AUTH-PASSWORD     PIC  X(08) VALUE SPACES.
+           02  DD-CRLF8             PIC  X(02).
+           02  DD-CCSID             PIC  9(04) VALUE ZEROES.
+
        01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
        01  SEGMENTS-SUCCESSFUL    PIC  X(01) VALUE SPACES.
        01  SEGMENTS-COMPLETE      PIC  X(01) VALUE SPACES.
        01  BUFFER-FULL            PIC  X(01) VALUE SPACES.
 
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
        01  GET-COUNT              PIC  9(03) VALUE ZEROES.
 
        01  GET-EQ                 PIC  X(02) VALUE 'eq'.
@@ -196,12 +259,28 @@
       *****************************************************************
        01  ZFAM-MESSAGE           PIC  X(32000).
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every read deciphers  *
+      * FF-DATA(1:FF-LENGTH) immediately after the prefix is removed  *
+      * so the rest of this program only ever sees plaintext.  ZFAM107*
+      * is a no-op for a table with no FAxxEN document template       *
+      * configured - see ZFAM107's own header comment.                *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
        PROCEDURE DIVISION.
 
       *****************************************************************
       * Main process.                                                 *
       *****************************************************************
            PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+           PERFORM 1100-GET-CCSID          THRU 1100-EXIT.
            PERFORM 2000-START-BROWSE       THRU 2000-EXIT.
 
            PERFORM 3000-PROCESS-ZFAM       THRU 3000-EXIT
@@ -248,6 +327,57 @@
        1000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Resolve REQUEST-CCSID: the zFAM-CCSID header, if present and   *
+      * numeric, wins; otherwise fall back to the table's DD-CCSID     *
+      * document-template default; otherwise zero (no override).      *
+      *****************************************************************
+       1100-GET-CCSID.
+           MOVE EIBTRNID(3:2)                TO DD-TRANID(3:2).
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION      TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           MOVE ZEROES                        TO TABLE-CCSID.
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND DD-CCSID NUMERIC
+               MOVE DD-CCSID                  TO TABLE-CCSID.
+
+           EXEC CICS WEB READ
+                HTTPHEADER  (HEADER-CCSID)
+                NAMELENGTH  (HEADER-CCSID-LENGTH)
+                VALUE       (CCSID-TEXT)
+                VALUELENGTH (CCSID-TEXT-LENGTH)
+                RESP        (CCSID-RESPONSE)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ZEROES                        TO REQUEST-CCSID.
+           IF  CCSID-RESPONSE EQUAL DFHRESP(NORMAL)
+               MOVE CCSID-TEXT                TO CCSID-NUMERIC
+               IF  CCSID-NUMERIC NUMERIC
+                   MOVE CCSID-NUMERIC         TO REQUEST-CCSID
+               ELSE
+                   MOVE TABLE-CCSID           TO REQUEST-CCSID
+           ELSE
+               MOVE TABLE-CCSID               TO REQUEST-CCSID.
+
+       1100-EXIT.
+           EXIT.
+
       *****************************************************************
       * The valid GET-CA-TYPE parameters for this program are:        *
       * LT - Less than                                                *
@@ -522,14 +652,30 @@
            IF  FF-SEGMENT = ONE
                PERFORM 3420-CHECK-LENGTH     THRU 3420-EXIT.
 
+           MOVE 'N'                            TO CHECKSUM-MISMATCH.
+
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
                IF  BUFFER-FULL   = 'N'
+                   PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+                   IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                       MOVE 'Y'                TO CHECKSUM-MISMATCH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               IF  BUFFER-FULL   = 'N'
+               AND CHECKSUM-MISMATCH = 'N'
                    SUBTRACT FF-PREFIX        FROM FF-LENGTH
+                   PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                    MOVE FF-DATA(1:FF-LENGTH)   TO ZFAM-MESSAGE
                    ADD  FF-LENGTH              TO CURRENT-ADDRESS-X
                    ADD  ONE                    TO FF-SEGMENT
                    ADD  FF-LENGTH              TO RECORD-LENGTH.
 
+           IF  CHECKSUM-MISMATCH = 'Y'
+               MOVE 'zFAM - checksum mismatch' TO HTTP-507-TEXT
+               MOVE LENGTH OF HTTP-507-TEXT    TO HTTP-507-LENGTH
+               PERFORM 9400-STATUS-507       THRU 9400-EXIT
+               PERFORM 9000-RETURN           THRU 9000-EXIT.
+
            IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
                MOVE 'N'                        TO SEGMENTS-SUCCESSFUL.
 
@@ -610,17 +756,31 @@
 
            IF  WEB-MEDIA-TYPE(1:04) EQUAL TEXT-ANYTHING
            OR  WEB-MEDIA-TYPE(1:15) EQUAL APPLICATION-XML
-               EXEC CICS WEB SEND
-                    FROM      (ZFAM-MESSAGE)
-                    FROMLENGTH(MESSAGE-LENGTH)
-                    MEDIATYPE (WEB-MEDIA-TYPE)
-                    STATUSCODE(HTTP-STATUS)
-                    STATUSTEXT(LAST-KEY)
-                    STATUSLEN (STATUS-LENGTH)
-                    ACTION    (SEND-ACTION)
-                    SRVCONVERT
-                    NOHANDLE
-               END-EXEC
+               IF  REQUEST-CCSID GREATER THAN ZEROES
+                   EXEC CICS WEB SEND
+                        FROM      (ZFAM-MESSAGE)
+                        FROMLENGTH(MESSAGE-LENGTH)
+                        MEDIATYPE (WEB-MEDIA-TYPE)
+                        STATUSCODE(HTTP-STATUS)
+                        STATUSTEXT(LAST-KEY)
+                        STATUSLEN (STATUS-LENGTH)
+                        ACTION    (SEND-ACTION)
+                        CCSID     (REQUEST-CCSID)
+                        SRVCONVERT
+                        NOHANDLE
+                   END-EXEC
+               ELSE
+                   EXEC CICS WEB SEND
+                        FROM      (ZFAM-MESSAGE)
+                        FROMLENGTH(MESSAGE-LENGTH)
+                        MEDIATYPE (WEB-MEDIA-TYPE)
+                        STATUSCODE(HTTP-STATUS)
+                        STATUSTEXT(LAST-KEY)
+                        STATUSLEN (STATUS-LENGTH)
+                        ACTION    (SEND-ACTION)
+                        SRVCONVERT
+                        NOHANDLE
+                   END-EXEC
            ELSE
                EXEC CICS WEB SEND
                     FROM      (ZFAM-MESSAGE)
@@ -765,6 +925,49 @@
        9950-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute the word-sum checksum over the (still enciphered)     *
+      * FF-DATA buffer and compare it against FF-CHECKSUM before       *
+      * 9043-DECIPHER-SEGMENT is trusted to run.                      *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
 
       *****************************************************************
       * Issue TRACE.                                                  *
