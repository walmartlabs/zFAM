@@ -0,0 +1,544 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM021.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Secondary column index backfill utility.                      *
+      *                                                               *
+      * ZFAM031 only maintains FAxxCIxx secondary index entries at    *
+      * the moment of a Query Mode PUT - tables that had rows written *
+      * before a FAxxFD schema/index existed, or before a new indexed *
+      * column was added to an existing schema, have no CI entries    *
+      * for those older rows.                                         *
+      *                                                               *
+      * This program executes as a background transaction, started   *
+      * once per table with a FA-PARM identifying it, the same way    *
+      * ZFAM012/ZFAM101 are started.  It browses the table's KEY      *
+      * store in its entirety, parses the table's FAxxFD schema the   *
+      * same way ZFAM031 does in 5100-PARSE-FAXXFD, and writes any    *
+      * CI-RECORD entry that is missing for the row's indexed         *
+      * columns.  A CI-RECORD that already exists is left alone, so   *
+      * this job is safe to re-run.                                   *
+      *                                                               *
+      * The FAxxFD schema itself is read from the same kind of        *
+      * document template ZFAM002 already uses for DC-TYPE/DDNAME     *
+      * lookups (8400-DDNAME) - the template name is built from the   *
+      * table's TRANID the same way, suffixed 'FD' instead of 'DD'.   *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+       01  SIXTY-FOUR-KB          PIC S9(08) COMP   VALUE 64000.
+
+       01  ROWS-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+       01  BACKFILLED-COUNT       PIC S9(08) COMP   VALUE ZEROES.
+       01  EXISTING-COUNT         PIC S9(08) COMP   VALUE ZEROES.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+       01  FAXXFD-PRESENT         PIC  X(01) VALUE SPACES.
+
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
+       01  T_LEN                  PIC S9(04) COMP VALUE 8.
+       01  T_46                   PIC S9(04) COMP VALUE 46.
+       01  T_46_M                 PIC  X(08) VALUE SPACES.
+       01  T_RES                  PIC  X(08) VALUE 'ZFAM021 '.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  CI-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  CI-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       01  CI-FCT.
+           02  CI-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'CI'.
+           02  CI-INDEX           PIC  9(02) VALUE ZEROES.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       COPY ZFAMCIC.
+
+      *****************************************************************
+      * FAxxFD schema document template, keyed the same way as        *
+      * ZFAM002's ZFAM-DD template but suffixed 'FD'.                  *
+      *****************************************************************
+       01  FD-TOKEN               PIC  X(16) VALUE SPACES.
+       01  FD-DOC-LENGTH          PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZFAM-FD.
+           02  FD-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'FD'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  FAXXFD-BUFFER          PIC  X(64000) VALUE SPACES.
+       01  FD-OFFSET              PIC S9(08) COMP VALUE ZEROES.
+       01  COL                    PIC S9(08) COMP VALUE ZEROES.
+       01  LEN                    PIC S9(08) COMP VALUE ZEROES.
+       01  ONE                    PIC  9(03) VALUE 001.
+
+       01  FD-ENTRY.
+           02  FILLER             PIC  X(03).
+           02  FD-INDEX           PIC  9(03).
+           02  FILLER             PIC  X(05).
+           02  FD-COLUMN          PIC  9(07).
+           02  FILLER             PIC  X(05).
+           02  FD-LENGTH          PIC  9(06).
+           02  FILLER             PIC  X(06).
+           02  FD-TYPE            PIC  X(01).
+           02  FILLER             PIC  X(05).
+           02  FD-SEC             PIC  9(02).
+           02  FILLER             PIC  X(06).
+           02  FD-NAME            PIC  X(16).
+           02  FILLER             PIC  X(01).
+           02  FD-CRLF            PIC  X(02).
+
+      *****************************************************************
+      * Payload buffer for the record currently being processed - the *
+      * columns FD-COLUMN/FD-LENGTH reference are assumed to land      *
+      * within the first FILE store segment, the same assumption      *
+      * ZFAM031's caller (ZFAM002) makes for a single-segment record.  *
+      *****************************************************************
+       01  ZFAM-RECORD.
+           05  ZFAM-DATA          PIC  X(32000).
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-BACKFILL-DONE.
+           02  FILLER             PIC  X(15) VALUE 'CI backfill - '.
+           02  TD-BF-ROWS         PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(09) VALUE ' rows  - '.
+           02  TD-BF-ADDED        PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(09) VALUE ' added - '.
+           02  TD-BF-EXIST        PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(09) VALUE ' present '.
+           02  FILLER             PIC  X(22) VALUE SPACES.
+
+       01  TD-CHECKSUM-MISMATCH.
+           02  FILLER             PIC  X(15) VALUE 'CI backfill - '.
+           02  FILLER             PIC  X(35) VALUE
+               'checksum mismatch, skipping key - '.
+           02  TD-CM-KEY          PIC  X(40).
+
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  The read deciphers    *
+      * FF-DATA(1:FF-LENGTH) immediately after the prefix is removed  *
+      * so the FAxxFD schema parse below always sees plaintext.       *
+      * ZFAM107 is a no-op for a table with no FAxxEN document        *
+      * template configured - see ZFAM107's own header comment.       *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+
+           IF  FAXXFD-PRESENT EQUAL 'Y'
+               PERFORM 2000-START-BROWSE       THRU 2000-EXIT
+
+               PERFORM 3000-PROCESS-TABLE      THRU 3000-EXIT
+                   WITH TEST AFTER
+                   UNTIL BROWSE-COMPLETE   EQUAL 'Y'
+
+               PERFORM 2900-END-BROWSE         THRU 2900-EXIT.
+
+           PERFORM 9900-WRITE-DONE         THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity and its  *
+      * FAxxFD schema.  A table with no schema defined has nothing to *
+      * backfill.                                                     *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                          TO BROWSE-COMPLETE.
+           MOVE ZEROES                       TO ROWS-COUNT
+                                                 BACKFILLED-COUNT
+                                                 EXISTING-COUNT.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID
+                                                 CI-TRANID
+                                                 FD-TRANID.
+
+           MOVE 'N'                          TO FAXXFD-PRESENT.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(FD-TOKEN)
+                TEMPLATE(ZFAM-FD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF FAXXFD-BUFFER       TO FD-DOC-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(FD-TOKEN)
+                    INTO     (FAXXFD-BUFFER)
+                    LENGTH   (FD-DOC-LENGTH)
+                    MAXLENGTH(FD-DOC-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC
+
+               IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               AND FD-DOC-LENGTH GREATER THAN ZEROES
+                   MOVE 'Y'                   TO FAXXFD-PRESENT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store.                          *
+      *****************************************************************
+       2000-START-BROWSE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record and backfill any missing       *
+      * secondary index entries for it.                                *
+      *****************************************************************
+       3000-PROCESS-TABLE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO ROWS-COUNT
+               PERFORM 3100-READ-SEGMENT-ONE THRU 3100-EXIT
+               IF  FF-RESP EQUAL DFHRESP(NORMAL)
+                   PERFORM 3200-PARSE-FAXXFD THRU 3200-EXIT
+                       WITH TEST AFTER
+                       VARYING FD-OFFSET    FROM ZEROES BY
+                               LENGTH OF FD-ENTRY
+                       UNTIL FD-OFFSET NOT LESS THAN FD-DOC-LENGTH.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the first FILE store segment for the current KEY record, *
+      * which is all that is needed to locate indexed columns that    *
+      * land early in the payload.                                    *
+      *****************************************************************
+       3100-READ-SEGMENT-ONE.
+           MOVE FK-FF-KEY                    TO FF-KEY.
+           MOVE ZEROES                       TO FF-ZEROES.
+           MOVE ONE                          TO FF-SEGMENT.
+           MOVE LENGTH OF FF-RECORD          TO FF-LENGTH.
+
+           EXEC CICS READ
+                FILE  (FF-FCT)
+                INTO  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                          TO CHECKSUM-MISMATCH.
+
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                   TO CHECKSUM-MISMATCH
+                   PERFORM 9906-LOG-CHECKSUM-MISMATCH THRU 9906-EXIT.
+
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
+               MOVE LOW-VALUES                TO ZFAM-DATA
+               SUBTRACT FF-PREFIX           FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
+               MOVE FF-DATA(1:FF-LENGTH)      TO ZFAM-DATA(1:FF-LENGTH).
+
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE DFHRESP(NOTFND)           TO FF-RESP.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Parse one FAxxFD entry at the current offset.  When an index  *
+      * greater than 001 is found and its CI-RECORD does not already  *
+      * exist, write the missing entry.                                *
+      *****************************************************************
+       3200-PARSE-FAXXFD.
+           MOVE FAXXFD-BUFFER(FD-OFFSET + 1: LENGTH OF FD-ENTRY)
+                                              TO FD-ENTRY.
+
+           IF  FD-INDEX GREATER THAN ONE
+               PERFORM 3300-BACKFILL-CI      THRU 3300-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check whether the secondary index entry already exists; write *
+      * it only when it is missing.                                    *
+      *****************************************************************
+       3300-BACKFILL-CI.
+           MOVE FD-INDEX(2:2)          TO CI-INDEX.
+           MOVE LOW-VALUES             TO CI-KEY.
+           MOVE FD-COLUMN              TO COL.
+           MOVE FD-LENGTH              TO LEN.
+           MOVE ZFAM-DATA(COL:LEN)     TO CI-FIELD(1:LEN).
+           MOVE FK-FF-KEY              TO CI-I-KEY.
+
+           MOVE LENGTH OF CI-RECORD    TO CI-LENGTH.
+
+           EXEC CICS READ
+                FILE  (CI-FCT)
+                INTO  (CI-RECORD)
+                RIDFLD(CI-KEY)
+                LENGTH(CI-LENGTH)
+                RESP  (CI-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  CI-RESP EQUAL DFHRESP(NORMAL)
+               ADD  1                  TO EXISTING-COUNT
+           ELSE
+               EXEC CICS WRITE
+                    FILE(CI-FCT)
+                    FROM(CI-RECORD)
+                    RIDFLD(CI-KEY)
+                    LENGTH(CI-LENGTH)
+                    RESP(CI-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  CI-RESP EQUAL DFHRESP(NORMAL)
+                   ADD 1               TO BACKFILLED-COUNT.
+
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-END-BROWSE.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute the word-sum checksum over the (still enciphered)     *
+      * FF-DATA buffer and compare it against FF-CHECKSUM before       *
+      * 9043-DECIPHER-SEGMENT is trusted to run.                      *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Log a checksum mismatch and skip backfill for this key.        *
+      *****************************************************************
+       9906-LOG-CHECKSUM-MISMATCH.
+           MOVE FK-KEY                 TO TD-CM-KEY.
+           MOVE EIBTRNID                TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE TD-CHECKSUM-MISMATCH  TO TD-MESSAGE.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9906-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue TRACE.                                                  *
+      *****************************************************************
+       9995-TRACE.
+
+           EXEC CICS ENTER TRACENUM(T_46)
+                FROM(T_46_M)
+                FROMLENGTH(T_LEN)
+                RESOURCE(T_RES)
+                NOHANDLE
+           END-EXEC.
+
+       9995-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL summary when the backfill completes.             *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE ROWS-COUNT             TO TD-BF-ROWS.
+           MOVE BACKFILLED-COUNT       TO TD-BF-ADDED.
+           MOVE EXISTING-COUNT         TO TD-BF-EXIST.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE TD-BACKFILL-DONE      TO TD-MESSAGE.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
