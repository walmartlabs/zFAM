@@ -0,0 +1,326 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM012.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Bulk export utility.                                         *
+      *                                                               *
+      * This program executes as a background transaction to browse  *
+      * a zFAM table's KEY and FILE stores in their entirety and      *
+      * write each record to the table's <xx>EX extra-partition TD    *
+      * queue, which JCL maps to a physical sequential dataset.       *
+      *                                                               *
+      * There will be a task started, with a FA-PARM identifying the  *
+      * table, for each FAxx table to be exported.                    *
+      *                                                               *
+      * ZFAM013 is the companion bulk load utility that reads the     *
+      * <xx>EX queue back into the KEY and FILE stores.                *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+       01  ONE                    PIC S9(08) COMP   VALUE 1.
+       01  ROWS-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+       01  SEGMENTS-COUNT         PIC S9(08) COMP   VALUE ZEROES.
+       01  RECORD-COMPLETE        PIC  X(01) VALUE SPACES.
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+       01  FIRST-SEGMENT-OK       PIC  X(01) VALUE SPACES.
+
+       01  T_LEN                  PIC S9(04) COMP VALUE 8.
+       01  T_46                   PIC S9(04) COMP VALUE 46.
+       01  T_46_M                 PIC  X(08) VALUE SPACES.
+       01  T_RES                  PIC  X(08) VALUE 'ZFAM012 '.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  EX-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  EX-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       01  EX-TDQ                 PIC  X(04) VALUE 'FA##'.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-EXPORT-DONE.
+           02  FILLER             PIC  X(14) VALUE 'Export done - '.
+           02  TD-ED-ROWS         PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(08) VALUE ' rows - '.
+           02  FILLER             PIC  X(59) VALUE SPACES.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       COPY ZFAMEXC.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+           PERFORM 2000-START-BROWSE       THRU 2000-EXIT.
+
+           PERFORM 3000-PROCESS-TABLE      THRU 3000-EXIT
+               WITH TEST AFTER
+               UNTIL BROWSE-COMPLETE   EQUAL 'Y'.
+
+           PERFORM 2900-END-BROWSE         THRU 2900-EXIT.
+           PERFORM 9900-WRITE-DONE         THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization.                                       *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                          TO BROWSE-COMPLETE.
+           MOVE ZEROES                       TO ROWS-COUNT.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID.
+           MOVE FA-TRANID(3:2)               TO EX-TDQ(1:2).
+           MOVE 'EX'                         TO EX-TDQ(3:2).
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store.                          *
+      *****************************************************************
+       2000-START-BROWSE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record and export it, along with its  *
+      * FILE store segments.                                          *
+      *****************************************************************
+       3000-PROCESS-TABLE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO ROWS-COUNT
+               PERFORM 3100-WRITE-KEY       THRU 3100-EXIT
+               PERFORM 3200-EXPORT-SEGMENTS THRU 3200-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the KEY store record to the export queue.                *
+      *****************************************************************
+       3100-WRITE-KEY.
+           MOVE EX-TYPE-KEY                 TO EX-TYPE.
+           MOVE LOW-VALUES                  TO EX-DATA.
+           MOVE FK-RECORD                   TO EX-DATA(1:LENGTH OF
+                                                        FK-RECORD).
+
+           MOVE LENGTH OF FK-RECORD         TO EX-LENGTH.
+           ADD  LENGTH OF EX-TYPE           TO EX-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(EX-TDQ)
+                FROM  (EX-RECORD)
+                LENGTH(EX-LENGTH)
+                RESP  (EX-RESP)
+                NOHANDLE
+           END-EXEC.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Export each FILE store segment belonging to the current KEY   *
+      * store record.  Segments are written verbatim, so the load     *
+      * utility does not need to reassemble the logical object.       *
+      *****************************************************************
+       3200-EXPORT-SEGMENTS.
+           MOVE FK-FF-KEY                    TO FF-KEY.
+           MOVE ZEROES                       TO FF-ZEROES.
+           MOVE ONE                          TO FF-SEGMENT.
+           MOVE 'Y'                          TO FIRST-SEGMENT-OK.
+
+           PERFORM 3210-EXPORT-SEGMENT      THRU 3210-EXIT
+               WITH TEST AFTER
+               UNTIL FF-SEGMENT GREATER THAN FK-SEGMENTS
+               OR    FIRST-SEGMENT-OK EQUAL 'N'.
+
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read one FILE store segment and write it to the export queue. *
+      *****************************************************************
+       3210-EXPORT-SEGMENT.
+           MOVE LENGTH OF FF-RECORD          TO FF-LENGTH.
+
+           EXEC CICS READ
+                FILE  (FF-FCT)
+                INTO  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N'                      TO FIRST-SEGMENT-OK
+           ELSE
+               MOVE EX-TYPE-FILE             TO EX-TYPE
+               MOVE LOW-VALUES               TO EX-DATA
+               MOVE FF-RECORD                TO EX-DATA(1:LENGTH OF
+                                                         FF-RECORD)
+
+               MOVE LENGTH OF FF-RECORD      TO EX-LENGTH
+               ADD  LENGTH OF EX-TYPE        TO EX-LENGTH
+
+               EXEC CICS WRITEQ TD QUEUE(EX-TDQ)
+                    FROM  (EX-RECORD)
+                    LENGTH(EX-LENGTH)
+                    RESP  (EX-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               ADD  ONE                      TO FF-SEGMENT.
+
+       3210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-END-BROWSE.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue TRACE.                                                  *
+      *****************************************************************
+       9995-TRACE.
+
+           EXEC CICS ENTER TRACENUM(T_46)
+                FROM(T_46_M)
+                FROMLENGTH(T_LEN)
+                RESOURCE(T_RES)
+                NOHANDLE
+           END-EXEC.
+
+       9995-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL summary when the export completes.               *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE ROWS-COUNT             TO TD-ED-ROWS.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE TD-EXPORT-DONE        TO TD-MESSAGE.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
