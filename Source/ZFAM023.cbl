@@ -0,0 +1,695 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM023.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Replication retry task.                                      *
+      *                                                               *
+      * ZFAM002 queues a FAxxRT temporary storage entry and starts    *
+      * this task whenever a Data Center replication WEB CONVERSE     *
+      * cannot reach the partner at all (as opposed to the partner     *
+      * responding with an error status, which is left for the        *
+      * client to see - see ZFAM002's 8250-QUEUE-RETRY).               *
+      *                                                               *
+      * This task drains the table's FAxxRT queue, replaying each     *
+      * entry's WEB CONVERSE against the partner Data Center exactly  *
+      * as ZFAM002's 8200-WEB-CONVERSE would have.  POST/PUT entries   *
+      * carry no saved request body - the body is rebuilt from the     *
+      * table's own FILE store using the saved key, reading only the  *
+      * first segment, the same single-segment assumption ZFAM002's   *
+      * Query Mode callers (ZFAM021/ZFAM031) already make.             *
+      *                                                               *
+      * Entries that still fail are staged onto a second, scratch      *
+      * FAxxRN temporary storage queue as they happen, so no number    *
+      * of failures in a cycle can lose an entry the way a fixed-size  *
+      * working storage table would.  Once the drain completes, the    *
+      * scratch queue's entries are copied onto a fresh FAxxRT queue   *
+      * and this task restarts itself after an interval - the same    *
+      * self-chaining START TRANSID pattern ZFAM000 uses for its       *
+      * expiration sweep.  A CSSL alert is written whenever a retry    *
+      * cycle ends with entries still failing, so the condition stays *
+      * visible rather than silently retrying forever.                 *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+       01  ONE                    PIC S9(08) COMP   VALUE 1.
+
+       01  QUEUE-COMPLETE         PIC  X(01) VALUE SPACES.
+       01  FF-SUCCESSFUL-SW       PIC  X(01) VALUE SPACES.
+       01  CONVERSE-ATTEMPTED-SW  PIC  X(01) VALUE SPACES.
+
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
+       01  RETRIED-COUNT          PIC S9(08) COMP   VALUE ZEROES.
+       01  SUCCESS-COUNT          PIC S9(08) COMP   VALUE ZEROES.
+       01  FAILED-COUNT           PIC S9(08) COMP   VALUE ZEROES.
+
+       01  COPY-COMPLETE          PIC  X(01) VALUE SPACES.
+       01  RT-NEW-ITEM            PIC S9(04) COMP VALUE ZEROES.
+
+       01  RETRY-INTERVAL         PIC S9(07) VALUE 000500 COMP-3.
+
+       01  T_LEN                  PIC S9(04) COMP VALUE 8.
+       01  T_46                   PIC S9(04) COMP VALUE 46.
+       01  T_46_M                 PIC  X(08) VALUE SPACES.
+       01  T_RES                  PIC  X(08) VALUE 'ZFAM023 '.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  TS-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  RT-PARM.
+           02  RT-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  RT-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  RT-TSQ                 PIC  X(04) VALUE 'FA##'.
+       01  RT-ITEM                PIC S9(04) COMP VALUE ZEROES.
+
+      *****************************************************************
+      * Scratch queue that entries still failing after a retry are    *
+      * staged onto as they happen, so FAILED-COUNT has no upper       *
+      * bound independent of working storage - see 3300-HOLD-PENDING  *
+      * and 8000-RESTART.                                              *
+      *****************************************************************
+       01  RT-NEW-TSQ              PIC  X(04) VALUE 'FA##'.
+
+       COPY ZFAMRTC.
+
+       01  TS-RT-LENGTH           PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+      *****************************************************************
+      * Partner Data Center document template, same as ZFAM002.       *
+      *****************************************************************
+       01  DC-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DC-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZFAM-DC.
+           02  DC-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'DC'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  DC-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  DC-TYPE            PIC  X(02) VALUE SPACES.
+           02  DC-CRLF            PIC  X(02).
+           02  THE-OTHER-DC       PIC X(160) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  ACTIVE-SINGLE          PIC  X(02) VALUE 'A1'.
+       01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
+       01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
+
+       01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
+       01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
+       01  URL-PORT               PIC S9(08) COMP VALUE ZEROES.
+       01  URL-HOST-NAME          PIC  X(80) VALUE SPACES.
+       01  URL-HOST-NAME-LENGTH   PIC S9(08) COMP VALUE 80.
+
+       01  SESSION-TOKEN          PIC  9(18) COMP VALUE ZEROES.
+
+       01  WEB-METHOD             PIC S9(08) COMP VALUE ZEROES.
+       01  WEB-PATH               PIC  X(512) VALUE LOW-VALUES.
+       01  WEB-STATUS-CODE        PIC S9(04) COMP VALUE ZEROES.
+       01  WEB-STATUS-LENGTH      PIC S9(08) COMP VALUE 24.
+       01  WEB-STATUS-TEXT        PIC  X(24) VALUE SPACES.
+       01  CLIENT-CONVERT         PIC S9(08) COMP VALUE ZEROES.
+
+       01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.
+       01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.
+
+       01  ZFAM-DATA              PIC  X(32000) VALUE LOW-VALUES.
+       01  ZFAM-DATA-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+
+       01  TEXT-ANYTHING          PIC  X(04) VALUE 'text'.
+       01  APPLICATION-XML        PIC  X(56) VALUE 'application/xml'.
+       01  APPLICATION-JSON       PIC  X(56) VALUE 'application/json'.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-RETRY-DONE.
+           02  FILLER             PIC  X(14) VALUE 'Retry done -  '.
+           02  TD-RD-RETRIED      PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(11) VALUE ' retried - '.
+           02  TD-RD-SUCCESS      PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(11) VALUE ' success - '.
+           02  TD-RD-FAILED       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(08) VALUE ' still -'.
+           02  FILLER             PIC  X(15) VALUE SPACES.
+
+       01  TD-RETRY-GIVEUP.
+           02  FILLER             PIC  X(26) VALUE
+               'Replication still failing'.
+           02  FILLER             PIC  X(15) VALUE ' after retry - '.
+           02  TD-RG-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(40) VALUE SPACES.
+
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  The read deciphers    *
+      * FF-DATA(1:FF-LENGTH) immediately after the prefix is removed  *
+      * so the replication body rebuilt below is always plaintext,    *
+      * the same as the body the original client sent.  ZFAM107 is   *
+      * a no-op for a table with no FAxxEN document template          *
+      * configured - see ZFAM107's own header comment.                *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+
+           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
+           OR  DC-TYPE EQUAL ACTIVE-STANDBY
+               PERFORM 2000-WEB-OPEN           THRU 2000-EXIT
+
+               PERFORM 3000-DRAIN-QUEUE        THRU 3000-EXIT
+                   WITH TEST AFTER
+                   UNTIL QUEUE-COMPLETE   EQUAL 'Y'
+
+               PERFORM 2900-WEB-CLOSE          THRU 2900-EXIT
+
+               EXEC CICS DELETEQ TS QUEUE(RT-TSQ) NOHANDLE END-EXEC
+
+               IF  FAILED-COUNT GREATER THAN ZEROES
+                   PERFORM 8000-RESTART        THRU 8000-EXIT.
+
+           PERFORM 9800-WRITE-DONE         THRU 9800-EXIT.
+
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity, build   *
+      * the FAxxRT queue name, and look up the partner Data Center     *
+      * URL/type the same way ZFAM002's 8000-GET-URL does.             *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF RT-PARM            TO RT-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(RT-PARM)
+                LENGTH(RT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                          TO QUEUE-COMPLETE.
+           MOVE ZEROES                       TO RETRIED-COUNT
+                                                 SUCCESS-COUNT
+                                                 FAILED-COUNT.
+           MOVE ZEROES                       TO RT-ITEM.
+
+           MOVE RT-TRANID                    TO FK-TRANID
+                                                 FF-TRANID
+                                                 DC-TRANID.
+           MOVE RT-TRANID(3:2)               TO RT-TSQ(1:2).
+           MOVE 'RT'                         TO RT-TSQ(3:2).
+           MOVE RT-TRANID(3:2)               TO RT-NEW-TSQ(1:2).
+           MOVE 'RN'                         TO RT-NEW-TSQ(3:2).
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
+                TEMPLATE(ZFAM-DC)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DC-CONTROL TO DC-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DC-TOKEN)
+                    INTO     (DC-CONTROL)
+                    LENGTH   (DC-LENGTH)
+                    MAXLENGTH(DC-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND DC-LENGTH        GREATER THAN  TEN
+               SUBTRACT TWELVE FROM DC-LENGTH
+                             GIVING THE-OTHER-DC-LENGTH
+
+               EXEC CICS WEB PARSE
+                    URL(THE-OTHER-DC)
+                    URLLENGTH(THE-OTHER-DC-LENGTH)
+                    SCHEMENAME(URL-SCHEME-NAME)
+                    HOST(URL-HOST-NAME)
+                    HOSTLENGTH(URL-HOST-NAME-LENGTH)
+                    PORTNUMBER(URL-PORT)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           OR  DC-LENGTH        LESS THAN TEN
+           OR  DC-LENGTH        EQUAL     TEN
+               MOVE ACTIVE-SINGLE  TO DC-TYPE.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open WEB connection with the partner Data Center zFAM.        *
+      *****************************************************************
+       2000-WEB-OPEN.
+           IF  URL-SCHEME-NAME EQUAL 'HTTPS'
+               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
+           ELSE
+               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
+
+           EXEC CICS WEB OPEN
+                HOST(URL-HOST-NAME)
+                HOSTLENGTH(URL-HOST-NAME-LENGTH)
+                PORTNUMBER(URL-PORT)
+                SCHEME(URL-SCHEME)
+                SESSTOKEN(SESSION-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close WEB connection with the partner Data Center zFAM.       *
+      *****************************************************************
+       2900-WEB-CLOSE.
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(SESSION-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next entry off the table's FAxxRT queue and replay   *
+      * it.                                                            *
+      *****************************************************************
+       3000-DRAIN-QUEUE.
+           ADD  ONE                         TO RT-ITEM.
+           MOVE LENGTH OF TS-RETRY-ENTRY     TO TS-RT-LENGTH.
+
+           EXEC CICS READQ TS
+                QUEUE (RT-TSQ)
+                INTO  (TS-RETRY-ENTRY)
+                LENGTH(TS-RT-LENGTH)
+                ITEM  (RT-ITEM)
+                RESP  (TS-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  TS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                      TO QUEUE-COMPLETE
+           ELSE
+               ADD  1                        TO RETRIED-COUNT
+               PERFORM 3100-RETRY-ONE        THRU 3100-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Rebuild the original WEB CONVERSE from the saved entry and    *
+      * replay it.  POST/PUT entries have no saved body - it is        *
+      * rebuilt from the table's own FILE store, first segment only.  *
+      *****************************************************************
+       3100-RETRY-ONE.
+           MOVE TS-RT-PATH                   TO WEB-PATH.
+           MOVE DFHVALUE(NOCLICONVERT)       TO CLIENT-CONVERT.
+
+           IF  TS-RT-MEDIA(1:04) EQUAL TEXT-ANYTHING
+           OR  TS-RT-MEDIA(1:15) EQUAL APPLICATION-XML
+           OR  TS-RT-MEDIA(1:16) EQUAL APPLICATION-JSON
+               MOVE DFHVALUE(CLICONVERT)     TO CLIENT-CONVERT.
+
+           EVALUATE TS-RT-METHOD
+               WHEN 'POST'
+                   MOVE DFHVALUE(POST)       TO WEB-METHOD
+               WHEN 'PUT'
+                   MOVE DFHVALUE(PUT)        TO WEB-METHOD
+               WHEN 'DELETE'
+                   MOVE DFHVALUE(DELETE)     TO WEB-METHOD
+               WHEN OTHER
+                   MOVE DFHVALUE(POST)       TO WEB-METHOD
+           END-EVALUATE.
+
+           MOVE 'N'                          TO FF-SUCCESSFUL-SW.
+           MOVE 'N'                          TO CONVERSE-ATTEMPTED-SW.
+
+           IF  WEB-METHOD EQUAL DFHVALUE(POST)
+           OR  WEB-METHOD EQUAL DFHVALUE(PUT)
+               PERFORM 3200-REBUILD-BODY      THRU 3200-EXIT.
+
+           IF  WEB-METHOD EQUAL DFHVALUE(DELETE)
+               MOVE 'Y'                       TO CONVERSE-ATTEMPTED-SW
+               EXEC CICS WEB CONVERSE
+                    SESSTOKEN (SESSION-TOKEN)
+                    PATH      (WEB-PATH)
+                    PATHLENGTH(TS-RT-PATH-LENGTH)
+                    METHOD    (WEB-METHOD)
+                    MEDIATYPE (TS-RT-MEDIA)
+                    INTO      (CONVERSE-RESPONSE)
+                    TOLENGTH  (CONVERSE-LENGTH)
+                    MAXLENGTH (CONVERSE-LENGTH)
+                    STATUSCODE(WEB-STATUS-CODE)
+                    STATUSLEN (WEB-STATUS-LENGTH)
+                    STATUSTEXT(WEB-STATUS-TEXT)
+                    CLIENTCONV(CLIENT-CONVERT)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  WEB-METHOD NOT EQUAL DFHVALUE(DELETE)
+           AND FF-SUCCESSFUL-SW EQUAL 'Y'
+               MOVE 'Y'                       TO CONVERSE-ATTEMPTED-SW
+               EXEC CICS WEB CONVERSE
+                    SESSTOKEN (SESSION-TOKEN)
+                    PATH      (WEB-PATH)
+                    PATHLENGTH(TS-RT-PATH-LENGTH)
+                    METHOD    (WEB-METHOD)
+                    MEDIATYPE (TS-RT-MEDIA)
+                    FROM      (ZFAM-DATA)
+                    FROMLENGTH(ZFAM-DATA-LENGTH)
+                    INTO      (CONVERSE-RESPONSE)
+                    TOLENGTH  (CONVERSE-LENGTH)
+                    MAXLENGTH (CONVERSE-LENGTH)
+                    STATUSCODE(WEB-STATUS-CODE)
+                    STATUSLEN (WEB-STATUS-LENGTH)
+                    STATUSTEXT(WEB-STATUS-TEXT)
+                    CLIENTCONV(CLIENT-CONVERT)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  CONVERSE-ATTEMPTED-SW EQUAL 'Y'
+           AND EIBRESP                EQUAL DFHRESP(NORMAL)
+               ADD  1                    TO SUCCESS-COUNT
+           ELSE
+               ADD  1                    TO FAILED-COUNT
+               PERFORM 3300-HOLD-PENDING THRU 3300-EXIT.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Re-read the record's first FILE store segment to rebuild the   *
+      * replication body.                                              *
+      *****************************************************************
+       3200-REBUILD-BODY.
+           MOVE TS-RT-KEY                     TO FK-KEY.
+           MOVE LENGTH OF FK-RECORD          TO FK-LENGTH.
+
+           EXEC CICS READ
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                           TO CHECKSUM-MISMATCH.
+
+           IF  FK-RESP EQUAL DFHRESP(NORMAL)
+               MOVE FK-FF-KEY                 TO FF-KEY
+               MOVE ZEROES                    TO FF-ZEROES
+               MOVE ONE                       TO FF-SEGMENT
+               MOVE LENGTH OF FF-RECORD       TO FF-LENGTH
+
+               EXEC CICS READ
+                    FILE  (FF-FCT)
+                    INTO  (FF-RECORD)
+                    RIDFLD(FF-KEY-16)
+                    LENGTH(FF-LENGTH)
+                    RESP  (FF-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  FK-RESP EQUAL DFHRESP(NORMAL)
+           AND FF-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                    TO CHECKSUM-MISMATCH.
+
+           IF  FK-RESP EQUAL DFHRESP(NORMAL)
+           AND FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
+               MOVE LOW-VALUES                 TO ZFAM-DATA
+               SUBTRACT FF-PREFIX            FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
+               MOVE FF-DATA(1:FF-LENGTH)       TO ZFAM-DATA(1:FF-LENGTH)
+               MOVE FF-LENGTH                  TO ZFAM-DATA-LENGTH
+               MOVE 'Y'                        TO FF-SUCCESSFUL-SW.
+
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Stage a still-failing entry onto the FAxxRN scratch queue as  *
+      * soon as it happens, rather than holding it in a fixed-size     *
+      * working storage table - a TS queue has no practical entry      *
+      * limit, so no failure count in a single cycle can overrun it    *
+      * and silently drop an entry the original FAxxRT queue is about  *
+      * to be wiped out from under.                                   *
+      *****************************************************************
+       3300-HOLD-PENDING.
+           MOVE LENGTH OF TS-RETRY-ENTRY      TO TS-RT-LENGTH.
+
+           EXEC CICS WRITEQ TS
+                QUEUE (RT-NEW-TSQ)
+                FROM  (TS-RETRY-ENTRY)
+                LENGTH(TS-RT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Copy every entry staged on the FAxxRN scratch queue onto a     *
+      * fresh FAxxRT queue, then this task restarts itself after an    *
+      * interval to give the partner time to recover - the same       *
+      * self-chaining START TRANSID pattern ZFAM000 uses for its       *
+      * expiration sweep.  A CSSL alert is written so the condition    *
+      * stays visible.                                                 *
+      *****************************************************************
+       8000-RESTART.
+           MOVE 'N'                          TO COPY-COMPLETE.
+           MOVE ZEROES                       TO RT-NEW-ITEM.
+
+           PERFORM 8050-COPY-NEW-QUEUE     THRU 8050-EXIT
+               WITH TEST AFTER
+               UNTIL COPY-COMPLETE EQUAL 'Y'.
+
+           EXEC CICS DELETEQ TS QUEUE(RT-NEW-TSQ) NOHANDLE END-EXEC.
+
+           MOVE LENGTH OF RT-PARM            TO RT-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                FROM    (RT-PARM)
+                LENGTH  (RT-LENGTH)
+                INTERVAL(RETRY-INTERVAL)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FAILED-COUNT                 TO TD-RG-COUNT.
+           MOVE TD-RETRY-GIVEUP              TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL         THRU 9900-EXIT.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next entry off the FAxxRN scratch queue and rewrite  *
+      * it to the fresh FAxxRT queue.  NOTFND ends the copy - every    *
+      * entry 3300-HOLD-PENDING staged has by then been carried over, *
+      * regardless of how many there were.                            *
+      *****************************************************************
+       8050-COPY-NEW-QUEUE.
+           ADD  ONE                          TO RT-NEW-ITEM.
+           MOVE LENGTH OF TS-RETRY-ENTRY      TO TS-RT-LENGTH.
+
+           EXEC CICS READQ TS
+                QUEUE (RT-NEW-TSQ)
+                INTO  (TS-RETRY-ENTRY)
+                LENGTH(TS-RT-LENGTH)
+                ITEM  (RT-NEW-ITEM)
+                RESP  (TS-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  TS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                      TO COPY-COMPLETE
+           ELSE
+               MOVE LENGTH OF TS-RETRY-ENTRY  TO TS-RT-LENGTH
+               EXEC CICS WRITEQ TS
+                    QUEUE (RT-TSQ)
+                    FROM  (TS-RETRY-ENTRY)
+                    LENGTH(TS-RT-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+       8050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute the word-sum checksum over the (still enciphered)     *
+      * FF-DATA buffer and compare it against FF-CHECKSUM before       *
+      * 9043-DECIPHER-SEGMENT is trusted to run.                      *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue TRACE.                                                  *
+      *****************************************************************
+       9995-TRACE.
+
+           EXEC CICS ENTER TRACENUM(T_46)
+                FROM(T_46_M)
+                FROMLENGTH(T_LEN)
+                RESOURCE(T_RES)
+                NOHANDLE
+           END-EXEC.
+
+       9995-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write a CSSL summary line.                                    *
+      *****************************************************************
+       9900-WRITE-CSSL.
+           MOVE EIBTRNID              TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL summary when the drain completes.                *
+      *****************************************************************
+       9800-WRITE-DONE.
+           MOVE RETRIED-COUNT         TO TD-RD-RETRIED.
+           MOVE SUCCESS-COUNT         TO TD-RD-SUCCESS.
+           MOVE FAILED-COUNT          TO TD-RD-FAILED.
+           MOVE TD-RETRY-DONE         TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9800-EXIT.
+           EXIT.
