@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Start FAxxRT - Replication retry queue entry.                 *
+      * Written by ZFAM002 when a Data Center replication WEB         *
+      * CONVERSE cannot reach the partner at all, to the per-table     *
+      * <xx>RT temporary storage queue.  Read back and replayed by     *
+      * ZFAM023, the background replication retry task.                *
+      *****************************************************************
+       01  TS-RETRY-ENTRY.
+           02  TS-RT-METHOD       PIC  X(10) VALUE SPACES.
+           02  TS-RT-ECR          PIC  X(01) VALUE SPACES.
+           02  TS-RT-DATE         PIC  X(10) VALUE SPACES.
+           02  TS-RT-TIME         PIC  X(08) VALUE SPACES.
+           02  TS-RT-MEDIA        PIC  X(56) VALUE SPACES.
+           02  TS-RT-PATH-LENGTH  PIC S9(08) COMP VALUE ZEROES.
+           02  TS-RT-PATH         PIC  X(512) VALUE LOW-VALUES.
+           02  TS-RT-QS-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+           02  TS-RT-QUERYSTRING  PIC  X(256) VALUE SPACES.
+           02  TS-RT-KEY          PIC  X(255) VALUE LOW-VALUES.
+
+      *****************************************************************
+      * End   FAxxRT - Replication retry queue entry.                 *
+      *****************************************************************
