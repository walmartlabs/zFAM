@@ -0,0 +1,2 @@
+       01  HEX-TABLE.
+           02  HEX-VALUE OCCURS 16 PIC X(01).
