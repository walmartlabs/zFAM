@@ -77,6 +77,14 @@
       * faEXPIRE control file resources - end                         *
       *****************************************************************
 
+       01  IC-SECONDS             PIC S9(07) COMP-3 VALUE ZEROES.
+       01  IC-REMAINDER           PIC S9(07) COMP-3 VALUE ZEROES.
+       01  IC-HOURS               PIC S9(07) COMP-3 VALUE ZEROES.
+       01  IC-MINUTES             PIC S9(07) COMP-3 VALUE ZEROES.
+       01  IC-INTERVAL            PIC S9(07) COMP-3 VALUE 240000.
+       01  THIRTY-SIX-HUNDRED     PIC S9(07) COMP-3 VALUE 3600.
+       01  SIXTY                  PIC S9(07) COMP-3 VALUE 60.
+
        01  RET-MILLISECONDS       PIC S9(15) VALUE ZEROES COMP-3.
        01  FILLER.
            02  RET-SEC-MS.
@@ -95,6 +103,7 @@
        01  FA-PARM.
            02  FA-TRANID          PIC  X(04) VALUE SPACES.
            02  FA-KEY             PIC X(255) VALUE LOW-VALUES.
+           02  FA-DRYRUN          PIC  X(01) VALUE SPACES.
 
        01  FA-LENGTH              PIC S9(04) COMP VALUE 20.
 
@@ -109,13 +118,107 @@
            02  FA-ENQ-TRANID      PIC  X(04) VALUE SPACES.
 
 
+      *****************************************************************
+      * Per-table expiration statistics DCOUNTER.  One counter per    *
+      * FAxx table tracks the number of records this task has         *
+      * actually expired (deleted or deplicated to the other Data     *
+      * Center).                                                      *
+      *****************************************************************
+       01  ZFAM-EXP-COUNTER.
+           02  EC-TRANID          PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(07) VALUE '_EXPCT '.
+           02  FILLER             PIC  X(05) VALUE SPACES.
+
+       01  ZFAM-EXP-VALUE         PIC  9(16) COMP VALUE ZEROES.
+       01  ZFAM-EXP-INCREMENT     PIC  9(16) COMP VALUE 1.
+
+      *****************************************************************
+      * Scheduled capacity-projection report for this table's key     *
+      * generation modulo COUNTER (see ZFAM002's 4720-GET-MODULO).    *
+      * Each scheduled cycle samples the counter's current VALUE and  *
+      * MAXIMUM and compares them against the prior sample held in    *
+      * the per-table CP-TSQ, projecting how many days remain before  *
+      * the counter completes its current wrap cycle - giving         *
+      * operators advance notice to resize the modulo (see ZFAM002's  *
+      * 4740-QUERY-MODULO) ahead of it wrapping on its own.           *
+      *****************************************************************
+       01  ZFAM-MOD-COUNTER.
+           02  NC-MOD-TRANID      PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(06) VALUE '_ZFAM_'.
+           02  FILLER             PIC  X(06) VALUE 'MODULO'.
+
+       01  ZFAM-MOD-VALUE         PIC S9(08) COMP VALUE ZEROES.
+       01  ZFAM-MOD-MINIMUM       PIC S9(08) COMP VALUE 1.
+       01  ZFAM-MOD-MAXIMUM       PIC S9(08) COMP VALUE 99.
+       01  CP-MOD-RESP            PIC S9(08) COMP VALUE ZEROES.
+
+       01  CP-TSQ                 PIC  X(04) VALUE 'FA##'.
+       01  CP-ITEM                PIC S9(04) COMP VALUE 1.
+       01  CP-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  CP-TS-RESP             PIC S9(04) COMP VALUE ZEROES.
+
+       01  CP-ENTRY.
+           02  CP-ENTRY-ABS       PIC S9(15) COMP-3 VALUE ZEROES.
+           02  CP-ENTRY-VALUE     PIC S9(08) COMP   VALUE ZEROES.
+
+       01  CP-DAY-MILLISECONDS    PIC S9(15) COMP-3 VALUE 86400000.
+       01  CP-ELAPSED-MS          PIC S9(15) COMP-3 VALUE ZEROES.
+       01  CP-ELAPSED-DAYS        PIC S9(09)V9(04) COMP-3 VALUE ZEROES.
+       01  CP-DELTA-VALUE         PIC S9(08) COMP VALUE ZEROES.
+       01  CP-RATE-PER-DAY        PIC S9(09)V9(04) COMP-3 VALUE ZEROES.
+       01  CP-REMAINING           PIC S9(08) COMP VALUE ZEROES.
+       01  CP-DAYS-TO-WRAP        PIC S9(09)V9(04) COMP-3 VALUE ZEROES.
+       01  CP-DAYS-INTEGER        PIC S9(06) COMP-3 VALUE ZEROES.
+       01  CP-DAYS-EDIT           PIC ZZZZZ9.
+       01  CP-PERCENT-USED        PIC S9(03) COMP-3 VALUE ZEROES.
+       01  CP-PROJECTED           PIC  X(01) VALUE 'N'.
+
        01  FK-FCT.
            02  FK-TRANID          PIC  X(04) VALUE SPACES.
            02  FILLER             PIC  X(04) VALUE 'KEY '.
 
        01  FF-FCT.
            02  FF-TRANID          PIC  X(04) VALUE SPACES.
-           02  FILLER             PIC  X(04) VALUE 'FILE'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+      *****************************************************************
+      * Per-table Active-Active deplication retry queue.  Written when *
+      * the partner Data Center cannot be contacted so the failure is  *
+      * visible for retry/alerting instead of being silently assumed   *
+      * to be handled by the partner's own expiration sweep.           *
+      *****************************************************************
+       01  FA-RETRY-TDQ           PIC  X(04) VALUE SPACES.
+
+       01  TD-RETRY.
+           02  TD-RT-TRAN-ID      PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(08) VALUE 'zFAM000 '.
+           02  TD-RT-CURR-DATE    PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-RT-CURR-TIME    PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(23) VALUE
+               'Partner DC unreachable '.
+           02  FILLER             PIC  X(05) VALUE 'Key: '.
+           02  TD-RT-KEY          PIC  X(60).
+
+      *****************************************************************
+      * Written to CSSL whenever a record's FILE-store segments are   *
+      * relocated to the cold-tier DDNAME.                            *
+      *****************************************************************
+       01  TD-COLD.
+           02  TD-CD-TRAN-ID      PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(08) VALUE 'zFAM000 '.
+           02  TD-CD-CURR-DATE    PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-CD-CURR-TIME    PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(16) VALUE 'Moved to cold: '.
+           02  TD-CD-DDNAME       PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(05) VALUE 'Key: '.
+           02  TD-CD-KEY          PIC  X(56).
 
        01  FK-RESP                PIC S9(08) COMP VALUE ZEROES.
        01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
@@ -124,6 +227,57 @@
 
        COPY ZFAMFKC.
 
+      *****************************************************************
+      * Cold-tier archival resources.  Once a record has aged past    *
+      * COLD-PERCENT of its retention window, its FILE-store segments *
+      * are relocated to the DDNAME named in the per-table            *
+      * DD-COLD-DDNAME template field (see ZFAM-DD below).  A table   *
+      * that has not configured a cold-tier DDNAME is left untouched -*
+      * TABLE-COLD-DDNAME stays SPACES and 9911-CHECK-COLD-TIER never *
+      * fires.                                                        *
+      *****************************************************************
+       01  COLD-PERCENT           PIC S9(03) COMP-3 VALUE 80.
+       01  COLD-THRESHOLD         PIC S9(15) COMP-3 VALUE ZEROES.
+       01  TABLE-COLD-DDNAME      PIC  X(04) VALUE SPACES.
+       01  HOT-DDNAME             PIC  X(04) VALUE SPACES.
+       01  COLD-MOVE-COMPLETE     PIC  X(01) VALUE SPACES.
+
+       01  ZFAM-DD.
+           02  DD-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'DD'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+      *****************************************************************
+      * Layout mirrors ZFAM002's DD-INFORMATION field-for-field, so   *
+      * this program lands on the correct byte offset within the     *
+      * same shared per-table template; only the new trailing        *
+      * DD-COLD-DDNAME field (added for the archival sweep) is        *
+      * actually used here.                                           *
+      *****************************************************************
+       01  DD-INFORMATION.
+           02  DD-NAME              PIC  X(04) VALUE SPACES.
+           02  DD-CRLF              PIC  X(02).
+           02  DD-MAXSEG            PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF2             PIC  X(02).
+           02  DD-RET-FLOOR-YEARS   PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF3             PIC  X(02).
+           02  DD-RET-CEILING-YEARS PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF4             PIC  X(02).
+           02  DD-RET-FLOOR-DAYS    PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF5             PIC  X(02).
+           02  DD-RET-CEILING-DAYS  PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF6             PIC  X(02).
+           02  DD-AUTH-USERID       PIC  X(08) VALUE SPACES.
+           02  DD-CRLF7             PIC  X(02).
+           02  DD-AUTH-PASSWORD     PIC  X(08) VALUE SPACES.
+           02  DD-CRLF8             PIC  X(02).
+           02  DD-CCSID             PIC  9(04) VALUE ZEROES.
+           02  DD-CRLF9             PIC  X(02).
+           02  DD-COLD-DDNAME       PIC  X(04) VALUE SPACES.
+
+       01  DD-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DD-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+
        01  FC-READ                PIC  X(06) VALUE 'READ  '.
        01  FC-DELETE              PIC  X(06) VALUE 'DELETE'.
 
@@ -151,6 +305,42 @@
            02  FILLER             PIC  X(05) VALUE 'Key: '.
            02  TD-KEY             PIC  X(44).
 
+      *****************************************************************
+      * Written to CSSL once per scheduled cycle with this table's    *
+      * key-generation modulo COUNTER utilization and, once two       *
+      * samples exist, a days-to-wrap projection.                      *
+      *****************************************************************
+       01  TD-CAPACITY.
+           02  TD-CP-TRAN-ID      PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(08) VALUE 'zFAM000 '.
+           02  TD-CP-CURR-DATE    PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-CP-CURR-TIME    PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(10) VALUE 'Counter - '.
+           02  TD-CP-VALUE        PIC ZZZZZZZ9.
+           02  FILLER             PIC  X(04) VALUE ' of '.
+           02  TD-CP-MAXIMUM      PIC ZZZZZZZ9.
+           02  FILLER             PIC  X(03) VALUE ' - '.
+           02  TD-CP-PERCENT      PIC ZZ9.
+           02  FILLER             PIC  X(16) VALUE '% used, wrap in '.
+           02  TD-CP-DAYS         PIC  X(07) VALUE SPACES.
+           02  FILLER             PIC  X(06) VALUE ' days '.
+           02  FILLER             PIC  X(08) VALUE SPACES.
+
+       01  TD-DRYRUN.
+           02  TD-DR-TRAN-ID      PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(08) VALUE 'zFAM000 '.
+           02  TD-DR-CURRENT-DATE PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-DR-CURRENT-TIME PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(14) VALUE 'DRYRUN would  '.
+           02  FILLER             PIC  X(08) VALUE 'expire: '.
+           02  TD-DR-KEY          PIC  X(60).
+
        01  TD-ERROR.
            02  ER-TRAN            PIC  X(04).
            02  FILLER             PIC  X(01) VALUE SPACES.
@@ -281,15 +471,23 @@
 
            MOVE FA-TRANID         TO FK-TRANID
                                      FF-TRANID
-                                     DC-TRANID.
+                                     DC-TRANID
+                                     EC-TRANID.
+
+           MOVE FA-TRANID(3:2)    TO FA-RETRY-TDQ(1:2).
+           MOVE 'RQ'              TO FA-RETRY-TDQ(3:2).
 
            MOVE EIBTRNID          TO FA-ENQ-TRANID.
 
+           MOVE EIBTRNID(3:2)     TO DD-TRANID(3:2).
+           PERFORM 9909-GET-COLD-DDNAME THRU 9909-EXIT.
+
            EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
            END-EXEC.
 
            IF  FA-KEY EQUAL LOW-VALUES
-               PERFORM 1100-CONTROL    THRU 1100-EXIT.
+               PERFORM 1100-CONTROL         THRU 1100-EXIT
+               PERFORM 9915-CAPACITY-REPORT THRU 9915-EXIT.
 
        1000-EXIT.
            EXIT.
@@ -496,7 +694,8 @@
            MOVE '3100'           TO T_46_M.
            PERFORM 8888-TRACE  THRU 8888-EXIT.
 
-           IF  RELATIVE-TIME GREATER THAN RET-MILLISECONDS
+           IF  FK-RETENTION-TYPE NOT EQUAL 'H'
+           AND RELATIVE-TIME         GREATER THAN RET-MILLISECONDS
                PERFORM 5000-DEPLICATE   THRU 5000-EXIT.
 
        3100-EXIT.
@@ -543,8 +742,12 @@
            MOVE '4000'           TO T_46_M.
            PERFORM 8888-TRACE  THRU 8888-EXIT.
 
-           IF  RELATIVE-TIME GREATER THAN RET-MILLISECONDS
-               PERFORM 5000-DEPLICATE   THRU 5000-EXIT.
+           IF  FF-RETENTION-TYPE NOT EQUAL 'H'
+           AND RELATIVE-TIME         GREATER THAN RET-MILLISECONDS
+               PERFORM 5000-DEPLICATE      THRU 5000-EXIT
+           ELSE
+               IF  FF-RETENTION-TYPE NOT EQUAL 'H'
+                   PERFORM 9911-CHECK-COLD-TIER THRU 9911-EXIT.
 
        4000-EXIT.
            EXIT.
@@ -561,6 +764,19 @@
       *                                                               *
       *****************************************************************
        5000-DEPLICATE.
+           IF  FA-DRYRUN EQUAL 'Y'
+               PERFORM 9907-LOG-DRYRUN        THRU 9907-EXIT
+           ELSE
+               PERFORM 5010-DEPLICATE         THRU 5010-EXIT.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Deplicate request to the other Data Center (real, non-dry-run *
+      * processing).                                                  *
+      *****************************************************************
+       5010-DEPLICATE.
            PERFORM 7000-GET-URL               THRU 7000-EXIT.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
@@ -579,8 +795,34 @@
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
                PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
 
+           PERFORM 5020-CHECK-RESPONSE        THRU 5020-EXIT.
+
+       5010-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check the partner Data Center's response to the deplicate      *
+      * request.  A response (even a bad one) is handled exactly as    *
+      * before.  When an ACTIVE-ACTIVE partner could not be contacted  *
+      * at all, queue the key for retry instead of silently relying    *
+      * on the partner's own expiration sweep to clean it up.          *
+      *****************************************************************
+       5020-CHECK-RESPONSE.
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
            OR  EIBRESP EQUAL DFHRESP(LENGERR)
+               PERFORM 5030-GOOD-RESPONSE     THRU 5030-EXIT
+           ELSE
+           IF  DC-TYPE EQUAL ACTIVE-ACTIVE
+               PERFORM 9908-RETRY-QUEUE       THRU 9908-EXIT.
+
+       5020-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Partner Data Center responded - update ABS or delete the       *
+      * local record depending on the response.                        *
+      *****************************************************************
+       5030-GOOD-RESPONSE.
            IF  WEB-STATUS-CODE EQUAL HTTP-STATUS-201
            AND WEB-STATUS-ABS  NUMERIC
                PERFORM 5100-UPDATE-ABS        THRU 5100-EXIT
@@ -588,7 +830,7 @@
                PERFORM 9900-LOG-EXPIRATION    THRU 9900-EXIT
                PERFORM 5200-DELETE            THRU 5200-EXIT.
 
-       5000-EXIT.
+       5030-EXIT.
            EXIT.
 
       *****************************************************************
@@ -826,15 +1068,20 @@
 
       *****************************************************************
       * Restart (ICE chain).                                          *
-      * 24 hour interval for normal processing                        *
+      * Interval taken from FX-RESTART (configurable per-table batch  *
+      * window, in seconds).  Defaults to 24 hours when FX-RESTART    *
+      * has not been read into this task (e.g. resume restarts) or is *
+      * not populated.                                                *
       *****************************************************************
        8000-RESTART.
 
            MOVE LENGTH OF FA-PARM TO FA-LENGTH.
            MOVE LOW-VALUES        TO FA-KEY.
 
+           PERFORM 8050-CALC-INTERVAL THRU 8050-EXIT.
+
            EXEC CICS START TRANSID(EIBTRNID)
-                INTERVAL(240000)
+                INTERVAL(IC-INTERVAL)
                 FROM    (FA-PARM)
                 LENGTH  (FA-LENGTH)
                 NOHANDLE
@@ -843,6 +1090,28 @@
        8000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Convert FX-RESTART (seconds) into an HHMMSS interval value    *
+      * suitable for EXEC CICS START INTERVAL.                        *
+      *****************************************************************
+       8050-CALC-INTERVAL.
+           MOVE FX-RESTART TO IC-SECONDS.
+
+           IF  IC-SECONDS NOT GREATER THAN ZEROES
+               MOVE 86400  TO IC-SECONDS.
+
+           DIVIDE IC-SECONDS BY THIRTY-SIX-HUNDRED
+                GIVING IC-HOURS REMAINDER IC-REMAINDER.
+           DIVIDE IC-REMAINDER BY SIXTY
+                GIVING IC-MINUTES REMAINDER IC-REMAINDER.
+
+           COMPUTE IC-INTERVAL = (IC-HOURS   * 10000)
+                                + (IC-MINUTES * 100)
+                                +  IC-REMAINDER.
+
+       8050-EXIT.
+           EXIT.
+
       *****************************************************************
       * Restart (ICE chain).                                          *
       * 02 second interval when reset  count exceeds 500 hundred.     *
@@ -941,9 +1210,383 @@
                 NOHANDLE
            END-EXEC.
 
+           PERFORM 9903-UPDATE-STATS THRU 9903-EXIT.
+
        9900-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Bump the per-table expiration DCOUNTER.                       *
+      *****************************************************************
+       9903-UPDATE-STATS.
+           EXEC CICS GET DCOUNTER(ZFAM-EXP-COUNTER)
+                VALUE(ZFAM-EXP-VALUE)
+                INCREMENT(ZFAM-EXP-INCREMENT)
+                NOHANDLE
+           END-EXEC.
+
+       9903-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write dry-run messages to CSSL.  Used when the expiration     *
+      * sweep is started with FA-DRYRUN EQUAL 'Y' so an administrator *
+      * can preview what would be deplicated/deleted without          *
+      * actually contacting the partner Data Center or deleting       *
+      * anything.                                                     *
+      *****************************************************************
+       9907-LOG-DRYRUN.
+           PERFORM 9950-ABS         THRU 9950-EXIT.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-DR-CURRENT-TIME)
+                YYYYMMDD(TD-DR-CURRENT-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE EIBTRNID              TO TD-DR-TRAN-ID.
+           MOVE FK-KEY                TO TD-DR-KEY.
+
+           MOVE LENGTH OF TD-DRYRUN   TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-DRYRUN)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9907-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write an entry to the per-table Active-Active retry queue     *
+      * when the partner Data Center could not be contacted.          *
+      *****************************************************************
+       9908-RETRY-QUEUE.
+           PERFORM 9950-ABS         THRU 9950-EXIT.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-RT-CURR-TIME)
+                YYYYMMDD(TD-RT-CURR-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE EIBTRNID              TO TD-RT-TRAN-ID.
+           MOVE FK-KEY                TO TD-RT-KEY.
+
+           MOVE LENGTH OF TD-RETRY    TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(FA-RETRY-TDQ)
+                FROM(TD-RETRY)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9908-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the per-table document template once at sweep startup    *
+      * for the cold-tier DDNAME this table archives to.  Left blank  *
+      * (the default), a table is never moved to a cold tier.         *
+      *****************************************************************
+       9909-GET-COLD-DDNAME.
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION   TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  DD-COLD-DDNAME NOT EQUAL SPACES
+               MOVE DD-COLD-DDNAME       TO TABLE-COLD-DDNAME.
+
+       9909-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A record that has not yet been moved to the cold tier and has *
+      * aged past COLD-PERCENT of its retention window has its        *
+      * FILE-store segments relocated there.  Tables that have not    *
+      * configured a cold-tier DDNAME are never checked.              *
+      *****************************************************************
+       9911-CHECK-COLD-TIER.
+           IF  TABLE-COLD-DDNAME NOT EQUAL SPACES
+           AND FK-COLD NOT EQUAL 'Y'
+               COMPUTE COLD-THRESHOLD = RET-MILLISECONDS * COLD-PERCENT
+                                         / ONE-HUNDRED
+               IF  RELATIVE-TIME NOT LESS THAN COLD-THRESHOLD
+                   PERFORM 9912-MOVE-COLD-TIER THRU 9912-EXIT.
+
+       9911-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Relocate every FILE-store segment to the cold-tier DDNAME,    *
+      * then mark the KEY-store record so it is only moved once.      *
+      *****************************************************************
+       9912-MOVE-COLD-TIER.
+           PERFORM 9913-MOVE-SEGMENT      THRU 9913-EXIT
+               WITH TEST AFTER
+               VARYING FF-SEGMENT   FROM 1 BY 1
+               UNTIL   FF-SEGMENT   GREATER THAN FF-SEGMENTS
+               OR      EIBRESP  NOT EQUAL DFHRESP(NORMAL).
+
+           MOVE 'N'                        TO COLD-MOVE-COMPLETE.
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                    TO COLD-MOVE-COMPLETE.
+
+           MOVE LENGTH OF FK-RECORD       TO FK-LENGTH.
+
+           EXEC CICS READ FILE(FK-FCT)
+                RIDFLD(FK-KEY)
+                INTO  (FK-RECORD)
+                LENGTH(FK-LENGTH)
+                UPDATE
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP EQUAL DFHRESP(NORMAL)
+           AND COLD-MOVE-COMPLETE EQUAL 'Y'
+               MOVE TABLE-COLD-DDNAME      TO FK-DDNAME
+               MOVE 'Y'                    TO FK-COLD
+               EXEC CICS REWRITE FILE(FK-FCT)
+                    FROM  (FK-RECORD)
+                    LENGTH(FK-LENGTH)
+                    RESP  (FK-RESP)
+                    NOHANDLE
+               END-EXEC
+               PERFORM 9914-LOG-COLD-TIER  THRU 9914-EXIT.
+
+       9912-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Move one FILE-store segment from its current (hot) DDNAME to  *
+      * the cold-tier DDNAME: read it from the hot file, write it to  *
+      * the cold file, then delete the hot copy.                      *
+      *****************************************************************
+       9913-MOVE-SEGMENT.
+           MOVE FK-FF-KEY                TO FF-KEY.
+           MOVE ZEROES                   TO FF-ZEROES.
+           MOVE LENGTH OF FF-RECORD      TO FF-LENGTH.
+
+           MOVE 'FILE'                   TO HOT-DDNAME.
+           IF  FK-DDNAME NOT EQUAL SPACES
+               MOVE FK-DDNAME             TO HOT-DDNAME.
+
+           MOVE HOT-DDNAME                TO FF-DDNAME.
+
+           EXEC CICS READ FILE(FF-FCT)
+                INTO  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE TABLE-COLD-DDNAME     TO FF-DDNAME
+               EXEC CICS WRITE FILE(FF-FCT)
+                    FROM  (FF-RECORD)
+                    RIDFLD(FF-KEY-16)
+                    LENGTH(FF-LENGTH)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE HOT-DDNAME            TO FF-DDNAME
+               EXEC CICS DELETE FILE(FF-FCT)
+                    RIDFLD(FF-KEY-16)
+                    NOHANDLE
+               END-EXEC.
+
+       9913-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write a cold-tier relocation message to CSSL.                 *
+      *****************************************************************
+       9914-LOG-COLD-TIER.
+           PERFORM 9950-ABS         THRU 9950-EXIT.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-CD-CURR-TIME)
+                YYYYMMDD(TD-CD-CURR-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE EIBTRNID              TO TD-CD-TRAN-ID.
+           MOVE TABLE-COLD-DDNAME     TO TD-CD-DDNAME.
+           MOVE FK-KEY                TO TD-CD-KEY.
+
+           MOVE LENGTH OF TD-COLD     TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-COLD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9914-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Sample this table's key-generation modulo COUNTER (see         *
+      * ZFAM002's 4720-GET-MODULO) and report its utilization and      *
+      * wrap projection to CSSL.  A table that has never issued a      *
+      * POST has no counter defined yet - QUERY COUNTER fails NOTFND  *
+      * and this cycle's report is skipped.                            *
+      *****************************************************************
+       9915-CAPACITY-REPORT.
+           MOVE EIBTRNID                 TO NC-MOD-TRANID.
+
+           EXEC CICS QUERY
+                COUNTER   (ZFAM-MOD-COUNTER)
+                VALUE     (ZFAM-MOD-VALUE)
+                MINIMUM   (ZFAM-MOD-MINIMUM)
+                MAXIMUM   (ZFAM-MOD-MAXIMUM)
+                RESP      (CP-MOD-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  CP-MOD-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9916-PROJECT-CAPACITY THRU 9916-EXIT
+               PERFORM 9917-LOG-CAPACITY     THRU 9917-EXIT
+               PERFORM 9918-SAVE-SAMPLE      THRU 9918-EXIT.
+
+       9915-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compare this sample against the prior one held in CP-TSQ and,  *
+      * when there is measurable growth, project days-to-wrap.  The    *
+      * first sample for a table (no queue item yet) only establishes  *
+      * a baseline - CP-PROJECTED stays 'N' and no projection prints.  *
+      * A counter that wrapped since the prior sample (this sample's   *
+      * VALUE not greater than the prior one) is assumed to have       *
+      * wrapped exactly once between samples.                          *
+      *****************************************************************
+       9916-PROJECT-CAPACITY.
+           MOVE 'N'                       TO CP-PROJECTED.
+           MOVE ZEROES                    TO CP-DELTA-VALUE.
+
+           COMPUTE CP-PERCENT-USED = (ZFAM-MOD-VALUE * 100)
+                                       / ZFAM-MOD-MAXIMUM.
+
+           MOVE EIBTRNID(3:2)              TO CP-TSQ(1:2).
+           MOVE 'CP'                       TO CP-TSQ(3:2).
+           MOVE 1                          TO CP-ITEM.
+
+           MOVE LENGTH OF CP-ENTRY         TO CP-LENGTH.
+
+           EXEC CICS READQ TS QUEUE(CP-TSQ)
+                INTO  (CP-ENTRY)
+                LENGTH(CP-LENGTH)
+                ITEM  (CP-ITEM)
+                RESP  (CP-TS-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  CP-TS-RESP EQUAL DFHRESP(NORMAL)
+               SUBTRACT CP-ENTRY-ABS    FROM CURRENT-ABS
+                    GIVING CP-ELAPSED-MS
+               COMPUTE CP-DELTA-VALUE = ZFAM-MOD-VALUE - CP-ENTRY-VALUE
+               IF  CP-DELTA-VALUE NOT GREATER THAN ZEROES
+                   ADD  ZFAM-MOD-MAXIMUM     TO CP-DELTA-VALUE.
+
+           IF  CP-TS-RESP     EQUAL DFHRESP(NORMAL)
+           AND CP-ELAPSED-MS  GREATER THAN ZEROES
+           AND CP-DELTA-VALUE GREATER THAN ZEROES
+               COMPUTE CP-ELAPSED-DAYS = CP-ELAPSED-MS
+                                          / CP-DAY-MILLISECONDS
+               COMPUTE CP-RATE-PER-DAY ROUNDED =
+                            CP-DELTA-VALUE / CP-ELAPSED-DAYS
+               COMPUTE CP-REMAINING = ZFAM-MOD-MAXIMUM - ZFAM-MOD-VALUE
+               IF  CP-RATE-PER-DAY GREATER THAN ZEROES
+                   COMPUTE CP-DAYS-TO-WRAP ROUNDED =
+                                CP-REMAINING / CP-RATE-PER-DAY
+                   MOVE 'Y'                 TO CP-PROJECTED.
+
+       9916-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write this cycle's COUNTER utilization and projection to CSSL. *
+      *****************************************************************
+       9917-LOG-CAPACITY.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-CP-CURR-TIME)
+                YYYYMMDD(TD-CP-CURR-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE EIBTRNID               TO TD-CP-TRAN-ID.
+           MOVE ZFAM-MOD-VALUE         TO TD-CP-VALUE.
+           MOVE ZFAM-MOD-MAXIMUM       TO TD-CP-MAXIMUM.
+           MOVE CP-PERCENT-USED        TO TD-CP-PERCENT.
+
+           IF  CP-PROJECTED EQUAL 'Y'
+               MOVE CP-DAYS-TO-WRAP     TO CP-DAYS-INTEGER
+               MOVE CP-DAYS-INTEGER     TO CP-DAYS-EDIT
+               MOVE CP-DAYS-EDIT        TO TD-CP-DAYS
+           ELSE
+               MOVE 'N/A'               TO TD-CP-DAYS.
+
+           MOVE LENGTH OF TD-CAPACITY   TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-CAPACITY)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9917-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Save this cycle's COUNTER sample as the baseline for next      *
+      * cycle's growth-rate calculation.                                *
+      *****************************************************************
+       9918-SAVE-SAMPLE.
+           MOVE CURRENT-ABS             TO CP-ENTRY-ABS.
+           MOVE ZFAM-MOD-VALUE          TO CP-ENTRY-VALUE.
+
+           MOVE LENGTH OF CP-ENTRY      TO CP-LENGTH.
+
+           IF  CP-TS-RESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(CP-TSQ)
+                    FROM  (CP-ENTRY)
+                    LENGTH(CP-LENGTH)
+                    ITEM  (CP-ITEM)
+                    REWRITE
+                    NOHANDLE
+               END-EXEC
+           ELSE
+               EXEC CICS WRITEQ TS QUEUE(CP-TSQ)
+                    FROM  (CP-ENTRY)
+                    LENGTH(CP-LENGTH)
+                    ITEM  (CP-ITEM)
+                    NOHANDLE
+               END-EXEC.
+
+       9918-EXIT.
+           EXIT.
+
       *****************************************************************
       * Write error messages to CSSL.                                 *
       *****************************************************************
