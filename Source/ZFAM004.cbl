@@ -95,6 +95,22 @@
        01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
        01  FF-SUCCESSFUL          PIC  X(01) VALUE SPACES.
 
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
+       01  HTTP-507-CKSUM-LENGTH  PIC S9(08) COMP VALUE 64.
+       01  HTTP-507-CKSUM-TEXT    PIC  X(64) VALUE
+           '507 02-004 Checksum mismatch on zFAM FILE segment.'.
+
        01  GET-COUNT              PIC  9(03) VALUE ZEROES.
 
        01  GET-EX                 PIC  X(02) VALUE 'ex'.
@@ -136,6 +152,7 @@
            02  CA090-FILE         PIC  X(08) VALUE SPACES.
            02  CA090-FIELD        PIC  X(16) VALUE SPACES.
            02  CA090-KEY          PIC X(255) VALUE SPACES.
+           02  CA090-TRANID       PIC  X(04) VALUE SPACES.
 
        01  FCT-ERROR.
            02  FILLER             PIC  X(13) VALUE 'File Error   '.
@@ -206,6 +223,21 @@
       *****************************************************************
        01  ZFAM-MESSAGE           PIC  X(32000).
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every read deciphers  *
+      * FF-DATA(1:FF-LENGTH) immediately after the prefix is removed  *
+      * so the rest of this program only ever sees plaintext.  ZFAM107*
+      * is a no-op for a table with no FAxxEN document template       *
+      * configured - see ZFAM107's own header comment.                *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
        PROCEDURE DIVISION.
 
       *****************************************************************
@@ -384,11 +416,19 @@
            IF  FF-SEGMENT EQUAL ZEROES
                MOVE ONE                      TO FF-SEGMENT.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                          TO CHECKSUM-MISMATCH.
+
            IF  FF-SEGMENTS EQUAL ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX          FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                SET  ADDRESS OF ZFAM-MESSAGE  TO ADDRESS OF FF-DATA.
 
            IF  FF-SEGMENTS GREATER THAN ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
                    GIVING GETMAIN-LENGTH
 
@@ -402,9 +442,14 @@
                MOVE ZFAM-ADDRESS-X               TO SAVE-ADDRESS-X
 
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X.
 
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               PERFORM 9811-STATUS-507-CKSUM  THRU 9811-EXIT
+               PERFORM 9000-RETURN            THRU 9000-EXIT.
+
            ADD  ONE                              TO FF-SEGMENT.
            MOVE FF-LENGTH                        TO ZFAM-LENGTH.
 
@@ -431,13 +476,29 @@
                 NOHANDLE
            END-EXEC.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                      TO CHECKSUM-MISMATCH.
+
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X
                ADD  ONE                          TO FF-SEGMENT
-               ADD  FF-LENGTH                    TO ZFAM-LENGTH
-           ELSE
+               ADD  FF-LENGTH                    TO ZFAM-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'Y'
+               PERFORM 3510-FREEMAIN           THRU 3510-EXIT
+               PERFORM 9811-STATUS-507-CKSUM  THRU 9811-EXIT
+               PERFORM 9000-RETURN            THRU 9000-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
                MOVE 'N'                          TO PROCESS-COMPLETE
                MOVE 'N'                          TO FF-SUCCESSFUL
                PERFORM 3510-FREEMAIN           THRU 3510-EXIT.
@@ -655,6 +716,25 @@
        9810-EXIT.
            EXIT.
 
+      *****************************************************************
+      * zFAM FILE segment checksum mismatch - corrupt segment, do not *
+      * decipher or serve it.                                         *
+      *****************************************************************
+       9811-STATUS-507-CKSUM.
+           EXEC CICS WEB SEND
+                FROM      (HTTP-507-CKSUM-TEXT)
+                FROMLENGTH(HTTP-507-CKSUM-LENGTH)
+                STATUSCODE(HTTP-STATUS-507)
+                STATUSTEXT(HTTP-507-CKSUM-TEXT)
+                STATUSLEN (HTTP-507-CKSUM-LENGTH)
+                ACTION    (SEND-ACTION)
+                SERVERCONV(SERVER-CONVERT)
+                NOHANDLE
+           END-EXEC.
+
+       9811-EXIT.
+           EXIT.
+
       *****************************************************************
       * Write TD CSSL.                                                *
       *****************************************************************
@@ -689,6 +769,50 @@
        9950-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute the word-sum checksum over the (still enciphered)     *
+      * FF-DATA buffer and compare it against FF-CHECKSUM before       *
+      * 9043-DECIPHER-SEGMENT is trusted to run.                      *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
+
       *****************************************************************
       * File Control Table (FCT) error                                *
       *****************************************************************
@@ -707,6 +831,7 @@
       *****************************************************************
        9998-ZFAM090.
            MOVE FK-KEY                 TO CA090-KEY.
+           MOVE EIBTRNID                TO CA090-TRANID.
 
            EXEC CICS XCTL PROGRAM(ZFAM090)
                 COMMAREA(ZFAM090-COMMAREA)
