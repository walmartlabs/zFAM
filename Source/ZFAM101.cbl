@@ -112,6 +112,7 @@
        01  RECORD-COMPLETE        PIC  X(01) VALUE SPACES.
        01  FIRST-SEGMENT-OK       PIC  X(01) VALUE SPACES.
        01  COPY-COMPLETE          PIC  X(01) VALUE SPACES.
+       01  FILTER-SKIP            PIC  X(01) VALUE 'N'.
 
        01  GET-COUNT              PIC  9(03) VALUE ZEROES.
 
@@ -193,6 +194,28 @@
            02  DC-PARAGRAPH       PIC  X(04) VALUE SPACES.
            02  FILLER             PIC  X(15) VALUE SPACES.
 
+       01  CHECKSUM-ERROR.
+           02  FILLER             PIC  X(12) VALUE 'FILE  I/O - '.
+           02  FILLER             PIC  X(09) VALUE 'checksum '.
+           02  FILLER             PIC  X(10) VALUE 'mismatch, '.
+           02  FILLER             PIC  X(08) VALUE 'Key:    '.
+           02  CE-KEY             PIC  X(08) VALUE SPACES.
+           02  FILLER             PIC  X(12) VALUE ' Paragraph: '.
+           02  CE-PARAGRAPH       PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(27) VALUE SPACES.
+
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
        01  50702-MESSAGE.
            02  FILLER             PIC  X(16) VALUE 'GET/READ primary'.
            02  FILLER             PIC  X(16) VALUE ' key references '.
@@ -216,6 +239,55 @@
        01  PREVIOUS-KEY           PIC X(255) VALUE LOW-VALUES.
        01  LAST-KEY               PIC X(255) VALUE LOW-VALUES.
 
+      *****************************************************************
+      * Checkpoint resources.                                         *
+      * The current browse position is periodically saved to the      *
+      * per-table FAxxCK temporary storage queue, so that if this     *
+      * task is interrupted (abend, region restart) a subsequent      *
+      * run resumes near where it left off instead of re-copying the  *
+      * whole table.  On resume STARTBR re-positions GTEQ the saved   *
+      * key, so at most the records copied since the last checkpoint  *
+      * may be copied again - harmless for a replication catch-up.    *
+      *****************************************************************
+       01  CK-TSQ                 PIC  X(04) VALUE 'FA##'.
+       01  CK-ITEM                PIC S9(04) COMP VALUE 1.
+       01  CK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  CK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  CK-QUEUE-EXISTS        PIC  X(01) VALUE 'N'.
+       01  CHECKPOINT-INTERVAL    PIC S9(08) COMP VALUE 500.
+       01  CHECKPOINT-COUNT       PIC S9(08) COMP VALUE ZEROES.
+       01  CHECKPOINT-KEY         PIC  X(255) VALUE LOW-VALUES.
+
+      *****************************************************************
+      * Optional FCWR start parameters - selective/filtered CWR.      *
+      * FCWR may START this task with a CWR-PARM commarea to copy     *
+      * only keys beginning with CWR-KEY-PREFIX and/or only records   *
+      * created on or after CWR-AGE-CUTOFF (an FK-ABS value).  No     *
+      * commarea, or a zero CWR-PREFIX-LEN/CWR-AGE-CUTOFF, copies the *
+      * whole table - today's unfiltered behavior.                   *
+      *****************************************************************
+      *****************************************************************
+      * CWR-DELAY-SECONDS throttles throughput - when non-zero, this  *
+      * task issues an EXEC CICS DELAY for that many seconds after    *
+      * each record copied, same as today's unthrottled (zero) rate  *
+      * when FCWR leaves it unset.                                   *
+      *****************************************************************
+       01  CWR-PARM.
+           02  CWR-KEY-PREFIX     PIC  X(255) VALUE LOW-VALUES.
+           02  CWR-PREFIX-LEN     PIC S9(08) COMP VALUE ZEROES.
+           02  CWR-AGE-CUTOFF     PIC S9(15) COMP-3 VALUE ZEROES.
+           02  CWR-DELAY-SECONDS  PIC S9(07) COMP-3 VALUE ZEROES.
+
+       01  CWR-LENGTH             PIC S9(04) COMP VALUE ZEROES.
+       01  CWR-RESP               PIC S9(04) COMP VALUE ZEROES.
+
+       01  DL-SECONDS             PIC S9(07) COMP-3 VALUE ZEROES.
+       01  DL-REMAINDER           PIC S9(07) COMP-3 VALUE ZEROES.
+       01  DL-HOURS               PIC S9(07) COMP-3 VALUE ZEROES.
+       01  DL-MINUTES             PIC S9(07) COMP-3 VALUE ZEROES.
+       01  DL-INTERVAL            PIC S9(07) COMP-3 VALUE ZEROES.
+       01  THIRTY-SIX-HUNDRED     PIC S9(07) COMP-3 VALUE 3600.
+
        COPY ZFAMFKC.
 
        COPY ZFAMFFC.
@@ -273,6 +345,23 @@
        01  ECR-VALUE-LENGTH       PIC S9(08) COMP VALUE ZEROES.
        01  ECR-RESP               PIC S9(08) COMP VALUE ZEROES.
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every read deciphers  *
+      * FF-DATA immediately before the replication body is converse'd *
+      * to the partner, so the partner's own ZFAM002 write path is    *
+      * the only place the body is ever re-enciphered - forwarding    *
+      * ciphertext here would double-encrypt it.  ZFAM107 is a no-op  *
+      * for a table with no FAxxEN document template configured -     *
+      * see ZFAM107's own header comment.                              *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
 
       *****************************************************************
       * Dynamic Storage                                               *
@@ -299,6 +388,8 @@
                WITH TEST AFTER
                    UNTIL COPY-COMPLETE EQUAL 'Y'.
 
+           EXEC CICS DELETEQ TS QUEUE(CK-TSQ) NOHANDLE END-EXEC.
+
            PERFORM 9000-RETURN             THRU 9000-EXIT.
 
       *****************************************************************
@@ -316,12 +407,29 @@
            IF  EIBRESP EQUAL DFHRESP(ENQBUSY)
                PERFORM 9000-RETURN         THRU 9000-EXIT.
 
+           MOVE LENGTH OF CWR-PARM           TO CWR-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(CWR-PARM)
+                LENGTH(CWR-LENGTH)
+                RESP  (CWR-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  CWR-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE LOW-VALUES                TO CWR-KEY-PREFIX
+               MOVE ZEROES                    TO CWR-PREFIX-LEN
+                                                  CWR-AGE-CUTOFF.
+
            MOVE 'N'                          TO RECORD-COMPLETE.
            MOVE 'N'                          TO COPY-COMPLETE.
            MOVE EIBTRNID(3:2)                TO FK-TRANID(3:2)
                                                 FF-TRANID(3:2)
                                                 URI-TRANID(3:2)
-                                                DC-TRANID(3:2).
+                                                DC-TRANID(3:2)
+                                                CK-TSQ(1:2).
+           MOVE 'CK'                         TO CK-TSQ(3:2).
+
+           PERFORM 1250-GET-CHECKPOINT      THRU 1250-EXIT.
 
            EXEC CICS INQUIRE
                 URIMAP(ZFAM-URI)
@@ -386,11 +494,40 @@
        1200-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Read back a saved checkpoint position, if one exists, so the   *
+      * browse below resumes there instead of from LOW-VALUES.        *
+      *****************************************************************
+       1250-GET-CHECKPOINT.
+           MOVE LOW-VALUES                   TO CHECKPOINT-KEY.
+           MOVE LENGTH OF CHECKPOINT-KEY      TO CK-LENGTH.
+
+           EXEC CICS READQ TS QUEUE(CK-TSQ)
+                INTO  (CHECKPOINT-KEY)
+                LENGTH(CK-LENGTH)
+                ITEM  (CK-ITEM)
+                RESP  (CK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  CK-RESP EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                       TO CK-QUEUE-EXISTS
+               MOVE CHECKPOINT-KEY            TO FK-KEY
+           ELSE
+               IF  CWR-PREFIX-LEN GREATER THAN ZEROES
+                   MOVE CWR-KEY-PREFIX         TO FK-KEY
+               ELSE
+                   MOVE LOW-VALUES             TO FK-KEY.
+
+       1250-EXIT.
+           EXIT.
+
       *****************************************************************
       * Issue STARTBR on the zFAM key store.                          *
+      * FK-KEY was set by 1250-GET-CHECKPOINT above - either a saved  *
+      * checkpoint position or LOW-VALUES for a fresh run.            *
       *****************************************************************
        2000-START-BROWSE.
-           MOVE LOW-VALUES                  TO FK-KEY.
            MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
 
            EXEC CICS STARTBR
@@ -427,15 +564,111 @@
        3100-READ-PROCESS.
            PERFORM 3200-READ-KEY           THRU 3200-EXIT.
 
-           IF  FK-ECR EQUAL 'Y'
-               PERFORM 3110-ECR            THRU 3110-EXIT.
+           MOVE 'N'                        TO FILTER-SKIP.
+           IF  RECORD-COMPLETE NOT EQUAL 'Y'
+               PERFORM 3150-APPLY-FILTERS  THRU 3150-EXIT.
 
-           IF  FK-ECR NOT EQUAL 'Y'
-               PERFORM 3120-NON-ECR        THRU 3120-EXIT.
+           IF  FILTER-SKIP EQUAL 'N'
+               IF  FK-ECR EQUAL 'Y'
+                   PERFORM 3110-ECR            THRU 3110-EXIT.
+
+               IF  FK-ECR NOT EQUAL 'Y'
+                   PERFORM 3120-NON-ECR        THRU 3120-EXIT.
+
+               IF  COPY-COMPLETE NOT EQUAL 'Y'
+                   PERFORM 3250-CHECKPOINT    THRU 3250-EXIT.
+
+               IF  CWR-DELAY-SECONDS GREATER THAN ZEROES
+                   PERFORM 3260-THROTTLE      THRU 3260-EXIT.
 
        3100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Apply the optional FCWR key-prefix/age filters to the record  *
+      * just read.  Since STARTBR/READNEXT returns keys in ascending  *
+      * order, a key past the end of the prefix range means no        *
+      * further record can match either, so the whole browse ends -   *
+      * the same generic-key 'past the end' idiom ZFAM003's            *
+      * 4220-GENERIC uses for zFAM-RangeEnd.  An in-range key older    *
+      * than CWR-AGE-CUTOFF is simply skipped and the browse goes on. *
+      *****************************************************************
+       3150-APPLY-FILTERS.
+           IF  CWR-PREFIX-LEN GREATER THAN ZEROES
+           AND FK-KEY(1:CWR-PREFIX-LEN) GREATER THAN
+               CWR-KEY-PREFIX(1:CWR-PREFIX-LEN)
+               MOVE 'Y'                    TO COPY-COMPLETE
+               MOVE 'Y'                    TO RECORD-COMPLETE
+               MOVE 'Y'                    TO FILTER-SKIP
+           ELSE
+               IF  CWR-AGE-CUTOFF GREATER THAN ZEROES
+               AND FK-ABS LESS THAN CWR-AGE-CUTOFF
+                   MOVE 'Y'                TO FILTER-SKIP.
+
+       3150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Save the current browse position every CHECKPOINT-INTERVAL    *
+      * records copied.                                               *
+      *****************************************************************
+       3250-CHECKPOINT.
+           ADD  1                             TO CHECKPOINT-COUNT.
+
+           IF  CHECKPOINT-COUNT NOT LESS THAN CHECKPOINT-INTERVAL
+               MOVE FK-KEY                    TO CHECKPOINT-KEY
+               MOVE LENGTH OF CHECKPOINT-KEY  TO CK-LENGTH
+
+               IF  CK-QUEUE-EXISTS EQUAL 'Y'
+                   EXEC CICS WRITEQ TS QUEUE(CK-TSQ)
+                        FROM  (CHECKPOINT-KEY)
+                        LENGTH(CK-LENGTH)
+                        ITEM  (CK-ITEM)
+                        REWRITE
+                        RESP  (CK-RESP)
+                        NOHANDLE
+                   END-EXEC
+               ELSE
+                   MOVE ONE                   TO CK-ITEM
+                   EXEC CICS WRITEQ TS QUEUE(CK-TSQ)
+                        FROM  (CHECKPOINT-KEY)
+                        LENGTH(CK-LENGTH)
+                        ITEM  (CK-ITEM)
+                        RESP  (CK-RESP)
+                        NOHANDLE
+                   END-EXEC
+                   MOVE 'Y'                   TO CK-QUEUE-EXISTS
+
+               MOVE ZEROES                    TO CHECKPOINT-COUNT.
+
+       3250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Throttle throughput - pace this copy task so it does not      *
+      * dominate the CICS region, converting the configured raw-      *
+      * seconds CWR-DELAY-SECONDS into the packed HHMMSS format        *
+      * EXEC CICS DELAY expects, the same conversion ZFAM000's         *
+      * 8050-CALC-INTERVAL does for FX-RESTART.                        *
+      *****************************************************************
+       3260-THROTTLE.
+           MOVE CWR-DELAY-SECONDS             TO DL-SECONDS.
+
+           DIVIDE DL-SECONDS BY THIRTY-SIX-HUNDRED
+                GIVING DL-HOURS REMAINDER DL-REMAINDER.
+           DIVIDE DL-REMAINDER BY SIXTY
+                GIVING DL-MINUTES REMAINDER DL-REMAINDER.
+
+           COMPUTE DL-INTERVAL = (DL-HOURS   * 10000)
+                                + (DL-MINUTES * 100)
+                                +  DL-REMAINDER.
+
+           EXEC CICS DELAY INTERVAL(DL-INTERVAL) NOHANDLE
+           END-EXEC.
+
+       3260-EXIT.
+           EXIT.
+
       *****************************************************************
       * Event Control Record.                                         *
       * Issue copy request with just the KEY store data.              *
@@ -572,11 +805,19 @@
            IF  FF-SEGMENT EQUAL ZEROES
                MOVE ONE                      TO FF-SEGMENT.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                          TO CHECKSUM-MISMATCH.
+
            IF  FF-SEGMENTS EQUAL ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX          FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                SET  ADDRESS OF ZFAM-MESSAGE  TO ADDRESS OF FF-DATA.
 
            IF  FF-SEGMENTS GREATER THAN ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
                    GIVING GETMAIN-LENGTH
 
@@ -590,9 +831,15 @@
                MOVE ZFAM-ADDRESS-X               TO SAVE-ADDRESS-X
 
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X.
 
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE '3400'                        TO CE-PARAGRAPH
+               PERFORM 9400-CHECKSUM-ERROR     THRU 9400-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
            ADD  ONE                              TO FF-SEGMENT.
            MOVE FF-LENGTH                        TO ZFAM-LENGTH.
 
@@ -620,13 +867,29 @@
                 NOHANDLE
            END-EXEC.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                      TO CHECKSUM-MISMATCH.
+
            IF  FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X
                ADD  ONE                          TO FF-SEGMENT
                ADD  FF-LENGTH                    TO ZFAM-LENGTH.
 
+           IF  FF-RESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE '3500'                        TO CE-PARAGRAPH
+               PERFORM 3510-FREEMAIN           THRU 3510-EXIT
+               PERFORM 9400-CHECKSUM-ERROR     THRU 9400-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
            IF  FF-RESP EQUAL DFHRESP(NOTFND)
                MOVE 'N'                          TO RECORD-COMPLETE
                MOVE 'N'                          TO FIRST-SEGMENT-OK
@@ -925,6 +1188,18 @@
            MOVE FF-LENGTH                     TO ZFAM-LENGTH
            SUBTRACT FF-PREFIX FROM ZFAM-LENGTH.
 
+           MOVE 'N'                             TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM     THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                         TO CHECKSUM-MISMATCH.
+
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE '8200'                       TO CE-PARAGRAPH
+               PERFORM 9400-CHECKSUM-ERROR    THRU 9400-EXIT
+               PERFORM 9000-RETURN            THRU 9000-EXIT.
+
+           PERFORM 9044-DECIPHER-LOB-SEGMENT THRU 9044-EXIT.
+
            SET ADDRESS OF ZFAM-MESSAGE TO SAVE-ADDRESS.
 
            IF  FF-MEDIA(1:04) EQUAL TEXT-ANYTHING
@@ -1050,6 +1325,67 @@
        9000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Decipher FF-DATA(1:ZFAM-LENGTH) read back from disk for a LOB  *
+      * segment, where FF-LENGTH itself still carries the FF-PREFIX   *
+      * header and ZFAM-LENGTH already holds the payload length.      *
+      *****************************************************************
+       9044-DECIPHER-LOB-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE ZFAM-LENGTH                 TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:ZFAM-LENGTH)   TO CIPHER-DATA(1:ZFAM-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:ZFAM-LENGTH)   TO FF-DATA(1:ZFAM-LENGTH).
+
+       9044-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute a word-sum checksum over FF-DATA and compare it      *
+      * against FF-CHECKSUM read from disk.                            *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+       9041-EXIT.
+           EXIT.
+
       *****************************************************************
       * zFAM data store error.                                        *
       *****************************************************************
@@ -1086,6 +1422,18 @@
        9300-EXIT.
            EXIT.
 
+      *****************************************************************
+      * zFAM FILE segment checksum mismatch - corrupt segment, do not *
+      * decipher or replicate it.                                    *
+      *****************************************************************
+       9400-CHECKSUM-ERROR.
+           MOVE FK-FF-KEY             TO CE-KEY.
+           MOVE CHECKSUM-ERROR        TO TD-MESSAGE.
+           PERFORM 9900-WRITE-CSSL  THRU 9900-EXIT.
+
+       9400-EXIT.
+           EXIT.
+
       *****************************************************************
       * Write TD CSSL.                                                *
       *****************************************************************
