@@ -0,0 +1,326 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM105.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Synthetic end-to-end health check.                            *
+      *                                                               *
+      * This program executes as a background transaction, started   *
+      * once per table with a FA-PARM identifying it, the same way    *
+      * ZFAM101/ZFAM103/ZFAM104 are started.  It exercises the real   *
+      * KEY and FILE store mechanics a POST/GET/DELETE cycle would    *
+      * use - WRITE a reserved synthetic key and its first FILE       *
+      * segment, READ both back, then DELETE both - timing the full   *
+      * round trip with ASKTIME the same way ZFAM000 times retention  *
+      * windows.  Each step stops the cycle on the first failure, but *
+      * the DELETE cleanup steps always run so a failed check never   *
+      * leaves the synthetic row behind.  One CSSL summary line is    *
+      * written with the PASS/FAIL result, the failing step when any, *
+      * and the elapsed time in milliseconds.                         *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  HC-START-ABS           PIC S9(15) COMP-3 VALUE ZEROES.
+       01  HC-END-ABS             PIC S9(15) COMP-3 VALUE ZEROES.
+       01  HC-ELAPSED             PIC S9(15) COMP-3 VALUE ZEROES.
+
+       01  HC-OK                  PIC  X(01) VALUE 'Y'.
+       01  HC-STEP                PIC  X(20) VALUE SPACES.
+
+       01  HC-KEY-TEXT             PIC  X(20) VALUE 'zFAM-HEALTHCHECK'.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-HEALTH.
+           02  FILLER             PIC  X(14) VALUE 'Health check '.
+           02  TD-HC-RESULT       PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(09) VALUE ' - step: '.
+           02  TD-HC-STEP         PIC  X(20) VALUE SPACES.
+           02  FILLER             PIC  X(11) VALUE ' - millis: '.
+           02  TD-HC-ELAPSED      PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(18) VALUE SPACES.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+
+           PERFORM 2000-WRITE-KEY            THRU 2000-EXIT.
+           PERFORM 2100-WRITE-FILE           THRU 2100-EXIT.
+           PERFORM 3000-READ-KEY             THRU 3000-EXIT.
+           PERFORM 3100-READ-FILE            THRU 3100-EXIT.
+           PERFORM 4000-DELETE-FILE          THRU 4000-EXIT.
+           PERFORM 4100-DELETE-KEY           THRU 4100-EXIT.
+
+           PERFORM 9900-WRITE-REPORT         THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN                THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity from the *
+      * start-up parameter, build the reserved synthetic key/short-id *
+      * and capture the starting time.                                 *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID.
+
+           MOVE LOW-VALUES                   TO FK-KEY.
+           MOVE HC-KEY-TEXT                  TO FK-KEY(1:20).
+           MOVE 'HLTHCK'                     TO FK-FF-IDN.
+           MOVE 'ZZ'                         TO FK-FF-NC.
+
+           EXEC CICS ASKTIME ABSTIME(HC-START-ABS)
+                NOHANDLE
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE the synthetic KEY store record.                         *
+      *****************************************************************
+       2000-WRITE-KEY.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS WRITE
+                FILE  (FK-FCT)
+                FROM  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N'                     TO HC-OK
+               MOVE 'WRITE KEY'             TO HC-STEP.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE the synthetic record's first FILE store segment.        *
+      *****************************************************************
+       2100-WRITE-FILE.
+           IF  HC-OK EQUAL 'Y'
+               MOVE FK-FF-KEY                TO FF-KEY
+               MOVE 1                        TO FF-SEGMENT
+               MOVE ZEROES                   TO FF-SUFFIX
+                                                 FF-ZEROES
+               MOVE FK-KEY                   TO FF-FK-KEY
+               MOVE LENGTH OF FF-RECORD      TO FF-LENGTH
+
+               EXEC CICS WRITE
+                    FILE  (FF-FCT)
+                    FROM  (FF-RECORD)
+                    RIDFLD(FF-KEY-16)
+                    LENGTH(FF-LENGTH)
+                    RESP  (FF-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE 'N'                  TO HC-OK
+                   MOVE 'WRITE FILE'         TO HC-STEP.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ the synthetic KEY store record back.                     *
+      *****************************************************************
+       3000-READ-KEY.
+           IF  HC-OK EQUAL 'Y'
+               MOVE LENGTH OF FK-RECORD      TO FK-LENGTH
+
+               EXEC CICS READ
+                    FILE  (FK-FCT)
+                    INTO  (FK-RECORD)
+                    RIDFLD(FK-KEY)
+                    LENGTH(FK-LENGTH)
+                    RESP  (FK-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE 'N'                  TO HC-OK
+                   MOVE 'READ KEY'           TO HC-STEP.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ the synthetic FILE store segment back.                   *
+      *****************************************************************
+       3100-READ-FILE.
+           IF  HC-OK EQUAL 'Y'
+               MOVE LENGTH OF FF-RECORD      TO FF-LENGTH
+
+               EXEC CICS READ
+                    FILE  (FF-FCT)
+                    INTO  (FF-RECORD)
+                    RIDFLD(FF-KEY-16)
+                    LENGTH(FF-LENGTH)
+                    RESP  (FF-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+                   MOVE 'N'                  TO HC-OK
+                   MOVE 'READ FILE'          TO HC-STEP.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DELETE the synthetic FILE store segment.  This cleanup step   *
+      * is attempted unconditionally, so a failed check never leaves  *
+      * the segment behind, but it only overlays HC-STEP when it is   *
+      * itself the first failure.                                     *
+      *****************************************************************
+       4000-DELETE-FILE.
+           EXEC CICS DELETE
+                FILE  (FF-FCT)
+                RIDFLD(FF-KEY-16)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+           AND HC-OK   EQUAL     'Y'
+               MOVE 'N'                      TO HC-OK
+               MOVE 'DELETE FILE'             TO HC-STEP.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DELETE the synthetic KEY store record.  Also attempted         *
+      * unconditionally for the same reason as 4000-DELETE-FILE.       *
+      *****************************************************************
+       4100-DELETE-KEY.
+           EXEC CICS DELETE
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+           AND HC-OK   EQUAL     'Y'
+               MOVE 'N'                      TO HC-OK
+               MOVE 'DELETE KEY'              TO HC-STEP.
+
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the CSSL summary line with the PASS/FAIL result, the    *
+      * failing step when any, and the elapsed time in milliseconds.  *
+      *****************************************************************
+       9900-WRITE-REPORT.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(HC-START-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS ASKTIME ABSTIME(HC-END-ABS)
+                NOHANDLE
+           END-EXEC.
+
+           SUBTRACT HC-START-ABS FROM HC-END-ABS GIVING HC-ELAPSED.
+
+           IF  HC-OK EQUAL 'Y'
+               MOVE 'PASS'                  TO TD-HC-RESULT
+               MOVE SPACES                  TO TD-HC-STEP
+           ELSE
+               MOVE 'FAIL'                  TO TD-HC-RESULT
+               MOVE HC-STEP                 TO TD-HC-STEP.
+
+           MOVE HC-ELAPSED                  TO TD-HC-ELAPSED.
+
+           MOVE TD-HEALTH                   TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD         TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
