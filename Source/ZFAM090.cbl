@@ -99,6 +99,74 @@
 
        01  TEXT-PLAIN             PIC  X(56) VALUE 'text/plain'.
 
+      *****************************************************************
+      * Per-table custom status text override.  A table whose calling  *
+      * program passes its tranid (CA-TRANID) may define up to three   *
+      * status/reason overrides in its own FAxxST document template,   *
+      * the same DOCUMENT CREATE/RETRIEVE TEMPLATE idiom ZFAM002 uses   *
+      * for its FAxxDC partner Data Center URL and FAxxWH subscriber    *
+      * list.  A table with no such template defined fails the         *
+      * DOCUMENT RETRIEVE exactly like an unconfigured DC-CONTROL and   *
+      * the canned STATUS-TABLE text is left unchanged.  The override   *
+      * only replaces the free-text portion of the message sent to the *
+      * client - the internal reason/program-number prefix and the     *
+      * CSSL/audit trail logging both always reflect the canned text,  *
+      * so troubleshooting is unaffected by what a table chooses to     *
+      * show its own clients.                                          *
+      *****************************************************************
+       01  ST-TOKEN               PIC  X(16) VALUE SPACES.
+       01  ST-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  OV-INDEX               PIC S9(04) COMP VALUE ZEROES.
+
+       01  ZFAM-ST.
+           02  ST-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'ST'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  ST-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  ST-ENTRY-1         PIC  X(71) VALUE SPACES.
+           02  ST-CRLF1           PIC  X(02).
+           02  ST-ENTRY-2         PIC  X(71) VALUE SPACES.
+           02  ST-CRLF2           PIC  X(02).
+           02  ST-ENTRY-3         PIC  X(71) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  ST-OVERRIDE-TABLE REDEFINES ST-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  ST-OVERRIDE OCCURS 3 TIMES.
+               03  ST-STATUS      PIC  9(03).
+               03  FILLER         PIC  X(01).
+               03  ST-REASON      PIC  9(02).
+               03  FILLER         PIC  X(01).
+               03  ST-TEXT        PIC  X(64).
+               03  FILLER         PIC  X(02).
+
+      *****************************************************************
+      * Reason-coded audit trail TD queue.  Every status/reason ZFAM090*
+      * returns is also written here (status, reason, program, file,   *
+      * key) so a daily report can trend which FAxx tables are         *
+      * throwing the most errors, instead of relying on someone        *
+      * tailing the CSSL queue.                                        *
+      *****************************************************************
+       01  AUDITQ                 PIC  X(04) VALUE 'ZA90'.
+       01  AUDIT-LENGTH           PIC S9(04) COMP VALUE ZEROES.
+
+       01  AUDIT-RECORD.
+           02  AU-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-STATUS          PIC  9(03).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-REASON          PIC  9(02).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-PROGRAM         PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-FILE            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  AU-KEY             PIC  X(40).
+
        01  FILLER.
            02  STATUS-ARRAY.
       *****************************************************************
@@ -1423,6 +1491,26 @@
                05  FILLER         PIC  X(16) VALUE ' error during LO'.
                05  FILLER         PIC  X(16) VALUE 'B Append.       '.
 
+               05  FILLER         PIC  9(03) VALUE 507.
+               05  FILLER         PIC  9(02) VALUE  14.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - GET/S'.
+               05  FILLER         PIC  X(16) VALUE 'TARTBR error on '.
+               05  FILLER         PIC  X(16) VALUE 'zFAM-Pattern bro'.
+               05  FILLER         PIC  X(16) VALUE 'wse.            '.
+
+               05  FILLER         PIC  9(03) VALUE 507.
+               05  FILLER         PIC  9(02) VALUE  15.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - GET/R'.
+               05  FILLER         PIC  X(16) VALUE 'EADNEXT error on'.
+               05  FILLER         PIC  X(16) VALUE ' zFAM-Pattern br'.
+               05  FILLER         PIC  X(16) VALUE 'owse.           '.
+
                05  FILLER         PIC  9(03) VALUE 409.
                05  FILLER         PIC  9(02) VALUE  01.
                05  FILLER         PIC  X(01) VALUE '-'.
@@ -1463,6 +1551,26 @@
                05  FILLER         PIC  X(16) VALUE 'y is an Event Co'.
                05  FILLER         PIC  X(16) VALUE 'ntrol Record    '.
 
+               05  FILLER         PIC  9(03) VALUE 409.
+               05  FILLER         PIC  9(02) VALUE  05.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - GET r'.
+               05  FILLER         PIC  X(16) VALUE 'econcile rejecte'.
+               05  FILLER         PIC  X(16) VALUE 'd.  No partner c'.
+               05  FILLER         PIC  X(16) VALUE 'onfigured.      '.
+
+               05  FILLER         PIC  9(03) VALUE 409.
+               05  FILLER         PIC  9(02) VALUE  06.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - DELET'.
+               05  FILLER         PIC  X(16) VALUE 'E rejected.  Rec'.
+               05  FILLER         PIC  X(16) VALUE 'ord is under leg'.
+               05  FILLER         PIC  X(16) VALUE 'al hold.        '.
+
                05  FILLER         PIC  9(03) VALUE 204.
                05  FILLER         PIC  9(02) VALUE  01.
                05  FILLER         PIC  X(01) VALUE '-'.
@@ -1503,6 +1611,26 @@
                05  FILLER         PIC  X(16) VALUE 'd not found duri'.
                05  FILLER         PIC  X(16) VALUE 'ng LOB Append.  '.
 
+               05  FILLER         PIC  9(03) VALUE 204.
+               05  FILLER         PIC  9(02) VALUE  05.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - GET P'.
+               05  FILLER         PIC  X(16) VALUE 'attern matched n'.
+               05  FILLER         PIC  X(16) VALUE 'o Primary key re'.
+               05  FILLER         PIC  X(16) VALUE 'cords           '.
+
+               05  FILLER         PIC  9(03) VALUE 403.
+               05  FILLER         PIC  9(02) VALUE  01.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'Write method not'.
+               05  FILLER         PIC  X(16) VALUE ' allowed on /rea'.
+               05  FILLER         PIC  X(16) VALUE 'd-only routing p'.
+               05  FILLER         PIC  X(16) VALUE 'ath.            '.
+
       *****************************************************************
       * zFAM003 messages                                              *
       *****************************************************************
@@ -1527,6 +1655,56 @@
                05  FILLER         PIC  X(16) VALUE '                '.
                05  FILLER         PIC  X(16) VALUE '                '.
 
+               05  FILLER         PIC  9(03) VALUE 409.
+               05  FILLER         PIC  9(02) VALUE  01.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '003'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'DELETE rejected.'.
+               05  FILLER         PIC  X(16) VALUE '  Range contains'.
+               05  FILLER         PIC  X(16) VALUE ' a record under '.
+               05  FILLER         PIC  X(16) VALUE 'legal hold.     '.
+
+               05  FILLER         PIC  9(03) VALUE 413.
+               05  FILLER         PIC  9(02) VALUE  02.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '001'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'Table maximum se'.
+               05  FILLER         PIC  X(16) VALUE 'gment count exce'.
+               05  FILLER         PIC  X(16) VALUE 'eded for this DD'.
+               05  FILLER         PIC  X(16) VALUE 'NAME.           '.
+
+               05  FILLER         PIC  9(03) VALUE 507.
+               05  FILLER         PIC  9(02) VALUE  16.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - GET/R'.
+               05  FILLER         PIC  X(16) VALUE 'EAD checksum mis'.
+               05  FILLER         PIC  X(16) VALUE 'match on FAxxFIL'.
+               05  FILLER         PIC  X(16) VALUE 'E segment.      '.
+
+               05  FILLER         PIC  9(03) VALUE 412.
+               05  FILLER         PIC  9(02) VALUE  01.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - DELET'.
+               05  FILLER         PIC  X(16) VALUE 'E rejected.  If-'.
+               05  FILLER         PIC  X(16) VALUE 'Match does not m'.
+               05  FILLER         PIC  X(16) VALUE 'atch ETag.      '.
+
+               05  FILLER         PIC  9(03) VALUE 503.
+               05  FILLER         PIC  9(02) VALUE  01.
+               05  FILLER         PIC  X(01) VALUE '-'.
+               05  FILLER         PIC  X(03) VALUE '002'.
+               05  FILLER         PIC  X(01) VALUE SPACE.
+               05  FILLER         PIC  X(16) VALUE 'xxxxxxxx - POST/'.
+               05  FILLER         PIC  X(16) VALUE 'PUT rejected.  T'.
+               05  FILLER         PIC  X(16) VALUE 'able request-rat'.
+               05  FILLER         PIC  X(16) VALUE 'e limit exceeded'.
+
       *****************************************************************
       * This must be the last entry in the table.                     *
       *****************************************************************
@@ -1541,7 +1719,7 @@
                05  FILLER         PIC  X(16) VALUE '                '.
                05  FILLER         PIC  X(16) VALUE '                '.
 
-           02  STATUS-TABLE REDEFINES STATUS-ARRAY OCCURS 140 TIMES.
+           02  STATUS-TABLE REDEFINES STATUS-ARRAY OCCURS 151 TIMES.
                05  STATUS-CODE    PIC  9(03).
                05  STATUS-MESSAGE.
                 10 REASON-CODE    PIC  9(02).
@@ -1573,6 +1751,7 @@
            02  CA-FILE            PIC  X(08).
            02  CA-FIELD           PIC  X(16).
            02  CA-KEY             PIC X(255).
+           02  CA-TRANID          PIC  X(04).
 
        PROCEDURE DIVISION.
       *****************************************************************
@@ -1581,6 +1760,8 @@
            PERFORM 0000-INITIALIZE         THRU 0000-EXIT.
            PERFORM 1000-SEARCH-TABLE       THRU 1000-EXIT.
            PERFORM 2000-LOG-MESSAGE        THRU 2000-EXIT.
+           PERFORM 2100-WRITE-AUDIT        THRU 2100-EXIT.
+           PERFORM 2200-CHECK-OVERRIDE     THRU 2200-EXIT.
            PERFORM 3000-SEND-RESPONSE      THRU 3000-EXIT.
            PERFORM 9000-RETURN             THRU 9000-EXIT.
 
@@ -1674,6 +1855,76 @@
        2000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Write the reason-coded audit trail record.  Uses the same     *
+      * date/time already computed for the CSSL log line.             *
+      *****************************************************************
+       2100-WRITE-AUDIT.
+           MOVE TD-DATE                   TO AU-DATE.
+           MOVE TD-TIME                   TO AU-TIME.
+           MOVE CA-STATUS                 TO AU-STATUS.
+           MOVE CA-REASON                 TO AU-REASON.
+           MOVE INVOKING-PROGRAM          TO AU-PROGRAM.
+           MOVE CA-FILE                   TO AU-FILE.
+           MOVE CA-KEY(1:40)              TO AU-KEY.
+
+           MOVE LENGTH OF AUDIT-RECORD    TO AUDIT-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(AUDITQ)
+                FROM(AUDIT-RECORD)
+                LENGTH(AUDIT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Look up the calling table's own FAxxST document template and,  *
+      * when it defines an override for this status/reason, replace   *
+      * the free-text portion of HTTP-STATUS-TEXT with it.             *
+      *****************************************************************
+       2200-CHECK-OVERRIDE.
+           IF  STATUS-FOUND EQUAL 'Y' AND CA-TRANID NOT EQUAL SPACES
+               MOVE CA-TRANID              TO ST-TRANID
+
+               EXEC CICS DOCUMENT CREATE DOCTOKEN(ST-TOKEN)
+                    TEMPLATE(ZFAM-ST)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE LENGTH OF ST-CONTROL   TO ST-LENGTH
+
+               IF  EIBRESP EQUAL DFHRESP(NORMAL)
+                   EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(ST-TOKEN)
+                        INTO     (ST-CONTROL)
+                        LENGTH   (ST-LENGTH)
+                        MAXLENGTH(ST-LENGTH)
+                        DATAONLY
+                        NOHANDLE
+                   END-EXEC.
+
+               IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               AND ST-LENGTH         GREATER THAN SIX
+                   PERFORM 2210-SCAN-OVERRIDE  THRU 2210-EXIT
+                       VARYING OV-INDEX    FROM 1 BY 1
+                       UNTIL   OV-INDEX    GREATER THAN 3.
+
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check one override slot against the status/reason being       *
+      * returned.  A blank ST-TEXT means that slot is unused.          *
+      *****************************************************************
+       2210-SCAN-OVERRIDE.
+           IF  ST-STATUS(OV-INDEX) EQUAL CA-STATUS
+           AND ST-REASON(OV-INDEX) EQUAL CA-REASON
+           AND ST-TEXT  (OV-INDEX) NOT EQUAL SPACES
+               MOVE ST-TEXT(OV-INDEX)      TO HTTP-STATUS-TEXT(8:64).
+
+       2210-EXIT.
+           EXIT.
+
       *****************************************************************
       * Send HTTP STATUSCODE and STATUSTEXT.                          *
       *****************************************************************
