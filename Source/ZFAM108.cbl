@@ -0,0 +1,514 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM108.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Near-expiration report.                                       *
+      *                                                               *
+      * ZFAM000's live expiration sweep deletes/deplicates records    *
+      * once they pass their full retention window.  This program is *
+      * the separate, read-only report an administrator can run       *
+      * independently of that sweep to see what is coming due.  A     *
+      * table opts in by setting DD-WARN-DAYS on its ZFAM-DD document *
+      * template to the number of days of lead time wanted; a table   *
+      * left at ZEROES (the default) is skipped entirely.             *
+      *                                                               *
+      * This program executes as a background transaction, started   *
+      * once per table with a FA-PARM identifying it, the same way    *
+      * ZFAM012/ZFAM021/ZFAM101/ZFAM103/ZFAM104 are started.  It       *
+      * browses FAxxKEY in full - the same retention math ZFAM000     *
+      * applies to ECRs (FK-RETENTION/FK-RETENTION-TYPE) and to       *
+      * ordinary records (the first FILE-store segment's FF-RETENTION *
+      * /FF-RETENTION-TYPE) - and writes a CSSL line for every record *
+      * that has entered its table's warning window but has not yet   *
+      * expired.  Legal-hold records ('H') are exempted, exactly as   *
+      * the live sweep exempts them.  A CSSL summary line is written  *
+      * at the end, the same TD QUEUE(CSSL) idiom ZFAM000/ZFAM103/    *
+      * ZFAM104 already use.  Nothing is deleted or deplicated here.  *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+       01  CURRENT-ABS            PIC S9(15) COMP-3 VALUE ZEROES.
+       01  CREATED-ABS            PIC S9(15) COMP-3 VALUE ZEROES.
+       01  RELATIVE-TIME          PIC S9(15) COMP-3 VALUE ZEROES.
+       01  ONE-YEAR               PIC S9(15) COMP-3 VALUE 31536000.
+       01  ONE-DAY                PIC S9(15) COMP-3 VALUE 86400.
+       01  BINARY-ONE             PIC S9(04) COMP   VALUE 1.
+
+       01  RET-MILLISECONDS       PIC S9(15) VALUE ZEROES COMP-3.
+       01  FILLER.
+           02  RET-SEC-MS.
+               03  RET-SECONDS    PIC  9(10) VALUE ZEROES.
+               03  FILLER         PIC  9(03) VALUE ZEROES.
+           02  FILLER REDEFINES RET-SEC-MS.
+               03  RET-TIME       PIC  9(13).
+
+      *****************************************************************
+      * Per-table warning window, converted from DD-WARN-DAYS the     *
+      * same way RET-MILLISECONDS is built from a record's own        *
+      * retention value.                                               *
+      *****************************************************************
+       01  WARN-MILLISECONDS      PIC S9(15) VALUE ZEROES COMP-3.
+       01  WARN-THRESHOLD         PIC S9(15) VALUE ZEROES COMP-3.
+       01  FILLER.
+           02  WARN-SEC-MS.
+               03  WARN-SECONDS   PIC  9(10) VALUE ZEROES.
+               03  FILLER         PIC  9(03) VALUE ZEROES.
+           02  FILLER REDEFINES WARN-SEC-MS.
+               03  WARN-TIME      PIC  9(13).
+
+       01  ROWS-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+       01  WARN-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       01  ZFAM-DD.
+           02  DD-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'DD'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+      *****************************************************************
+      * Layout mirrors ZFAM002's DD-INFORMATION field-for-field, so   *
+      * this program lands on the correct byte offset within the      *
+      * same shared per-table template; only the trailing              *
+      * DD-WARN-DAYS field is actually used here.                      *
+      *****************************************************************
+       01  DD-INFORMATION.
+           02  DD-NAME              PIC  X(04) VALUE SPACES.
+           02  DD-CRLF              PIC  X(02).
+           02  DD-MAXSEG            PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF2             PIC  X(02).
+           02  DD-RET-FLOOR-YEARS   PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF3             PIC  X(02).
+           02  DD-RET-CEILING-YEARS PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF4             PIC  X(02).
+           02  DD-RET-FLOOR-DAYS    PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF5             PIC  X(02).
+           02  DD-RET-CEILING-DAYS  PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF6             PIC  X(02).
+           02  DD-AUTH-USERID       PIC  X(08) VALUE SPACES.
+           02  DD-CRLF7             PIC  X(02).
+           02  DD-AUTH-PASSWORD     PIC  X(08) VALUE SPACES.
+           02  DD-CRLF8             PIC  X(02).
+           02  DD-CCSID             PIC  9(04) VALUE ZEROES.
+           02  DD-CRLF9             PIC  X(02).
+           02  DD-COLD-DDNAME       PIC  X(04) VALUE SPACES.
+           02  DD-CRLF10            PIC  X(02).
+           02  DD-POOL-SIZE         PIC  9(03) VALUE ZEROES.
+           02  DD-CRLF11            PIC  X(02).
+           02  DD-RATE-LIMIT        PIC  9(05) VALUE ZEROES.
+           02  DD-CRLF12            PIC  X(02).
+           02  DD-VERSION-RETAIN    PIC  9(01) VALUE ZEROES.
+           02  DD-CRLF13            PIC  X(02).
+           02  DD-WARN-DAYS         PIC  9(05) VALUE ZEROES.
+
+       01  DD-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DD-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-WARN.
+           02  TD-W-TRAN-ID       PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(08) VALUE 'zFAM108 '.
+           02  TD-W-CURRENT-DATE  PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-W-CURRENT-TIME  PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(12) VALUE 'NearExpire: '.
+           02  TD-W-CREATED-DATE  PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-W-CREATED-TIME  PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(05) VALUE 'TTL: '.
+           02  TD-W-RETENTION-TYPE PIC  X(01).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-W-RETENTION     PIC  9(05).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(05) VALUE 'Key: '.
+           02  TD-W-KEY           PIC  X(40).
+
+       01  TD-WARN-DONE.
+           02  FILLER           PIC X(20) VALUE 'Near expiration - '.
+           02  TD-WD-ROWS       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(09) VALUE ' rows - '.
+           02  TD-WD-WARN       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(17) VALUE ' near expiration'.
+
+       01  TD-WARN-SKIPPED.
+           02  FILLER           PIC X(56) VALUE
+               'Near-expiration report skipped - DD-WARN-DAYS not set'.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+
+           IF  DD-WARN-DAYS EQUAL ZEROES
+               PERFORM 9901-LOG-SKIPPED      THRU 9901-EXIT
+           ELSE
+               PERFORM 2000-KEY-BROWSE       THRU 2000-EXIT
+               PERFORM 2100-CHECK-KEY        THRU 2100-EXIT
+                   WITH TEST AFTER
+                   UNTIL BROWSE-COMPLETE EQUAL 'Y'
+               PERFORM 2900-KEY-ENDBR        THRU 2900-EXIT
+               PERFORM 9900-WRITE-DONE       THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN                THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity from the *
+      * start-up parameter and read this table's warning window from *
+      * its document template.                                        *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID.
+
+           MOVE FA-TRANID(3:2)               TO DD-TRANID(3:2).
+           PERFORM 9902-GET-WARN-DAYS        THRU 9902-EXIT.
+
+           EXEC CICS ASKTIME ABSTIME(CURRENT-ABS)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ZEROES                       TO ROWS-COUNT
+                                                 WARN-COUNT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store.                          *
+      *****************************************************************
+       2000-KEY-BROWSE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record.  Deleted and legal-hold       *
+      * records are skipped; everything else is checked against the   *
+      * table's warning window.                                        *
+      *****************************************************************
+       2100-CHECK-KEY.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO ROWS-COUNT
+               IF  FK-DELETED       NOT EQUAL 'Y'
+               AND FK-RETENTION-TYPE NOT EQUAL 'H'
+                   IF  FK-ECR EQUAL 'Y'
+                       PERFORM 2110-CHECK-ECR  THRU 2110-EXIT
+                   ELSE
+                       PERFORM 2120-CHECK-FILE THRU 2120-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * An Event Control Record has no FILE-store segments; its own   *
+      * ABSTIME/retention fields are the ones that matter.             *
+      *****************************************************************
+       2110-CHECK-ECR.
+           IF  FK-RETENTION-TYPE EQUAL 'D'
+               MULTIPLY FK-RETENTION BY ONE-DAY  GIVING RET-SECONDS.
+           IF  FK-RETENTION-TYPE EQUAL 'Y'
+               MULTIPLY FK-RETENTION BY ONE-YEAR GIVING RET-SECONDS.
+
+           MOVE RET-TIME              TO RET-MILLISECONDS.
+           SUBTRACT FK-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
+
+           MOVE FK-ABS                TO CREATED-ABS.
+           MOVE FK-RETENTION          TO TD-W-RETENTION.
+           MOVE FK-RETENTION-TYPE     TO TD-W-RETENTION-TYPE.
+           MOVE FK-KEY                TO TD-W-KEY.
+
+           PERFORM 2150-CHECK-WARNING THRU 2150-EXIT.
+
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * An ordinary record's retention lives on its first FILE-store  *
+      * segment, the same field ZFAM000's live sweep checks.           *
+      *****************************************************************
+       2120-CHECK-FILE.
+           MOVE LOW-VALUES                TO FF-KEY-16.
+           MOVE FK-FF-KEY                 TO FF-KEY.
+           MOVE BINARY-ONE                TO FF-SEGMENT.
+           MOVE LENGTH OF FF-RECORD       TO FF-LENGTH.
+
+           EXEC CICS READ FILE(FF-FCT)
+                RIDFLD(FF-KEY-16)
+                INTO  (FF-RECORD)
+                LENGTH(FF-LENGTH)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+               GO TO 2120-EXIT.
+
+           IF  FF-RETENTION-TYPE EQUAL 'H'
+               GO TO 2120-EXIT.
+
+           IF  FF-RETENTION-TYPE EQUAL 'D'
+               MULTIPLY FF-RETENTION BY ONE-DAY  GIVING RET-SECONDS.
+           IF  FF-RETENTION-TYPE EQUAL 'Y'
+               MULTIPLY FF-RETENTION BY ONE-YEAR GIVING RET-SECONDS.
+
+           MOVE RET-TIME              TO RET-MILLISECONDS.
+           SUBTRACT FF-ABS FROM CURRENT-ABS GIVING RELATIVE-TIME.
+
+           MOVE FF-ABS                TO CREATED-ABS.
+           MOVE FF-RETENTION          TO TD-W-RETENTION.
+           MOVE FF-RETENTION-TYPE     TO TD-W-RETENTION-TYPE.
+           MOVE FK-KEY                TO TD-W-KEY.
+
+           PERFORM 2150-CHECK-WARNING THRU 2150-EXIT.
+
+       2120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compare the record's age against the per-table warning window *
+      * (DD-WARN-DAYS short of full retention) and, when it falls      *
+      * inside that window but has not yet expired, log it.            *
+      *****************************************************************
+       2150-CHECK-WARNING.
+           IF  RELATIVE-TIME NOT LESS THAN RET-MILLISECONDS
+               GO TO 2150-EXIT.
+
+           MULTIPLY DD-WARN-DAYS BY ONE-DAY GIVING WARN-SECONDS.
+           MOVE WARN-TIME                TO WARN-MILLISECONDS.
+           SUBTRACT WARN-MILLISECONDS FROM RET-MILLISECONDS
+               GIVING WARN-THRESHOLD.
+
+           IF  RELATIVE-TIME LESS THAN WARN-THRESHOLD
+               GO TO 2150-EXIT.
+
+           ADD  1                     TO WARN-COUNT.
+           PERFORM 2160-LOG-WARNING   THRU 2160-EXIT.
+
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write a near-expiration line to CSSL.                         *
+      *****************************************************************
+       2160-LOG-WARNING.
+           EXEC CICS FORMATTIME ABSTIME(CURRENT-ABS)
+                TIME(TD-W-CURRENT-TIME)
+                YYYYMMDD(TD-W-CURRENT-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS FORMATTIME ABSTIME(CREATED-ABS)
+                TIME(TD-W-CREATED-TIME)
+                YYYYMMDD(TD-W-CREATED-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE EIBTRNID              TO TD-W-TRAN-ID.
+
+           MOVE LENGTH OF TD-WARN     TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-WARN)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       2160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-KEY-ENDBR.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the closing CSSL summary line.                          *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE ROWS-COUNT             TO TD-WD-ROWS.
+           MOVE WARN-COUNT             TO TD-WD-WARN.
+
+           MOVE TD-WARN-DONE           TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD    TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * A table with no warning window configured is reported once    *
+      * and skipped entirely - no browse is performed.                 *
+      *****************************************************************
+       9901-LOG-SKIPPED.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE TD-WARN-SKIPPED        TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD    TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9901-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the per-table document template once at startup for the  *
+      * warning window this table has opted into (DD-WARN-DAYS).      *
+      * Left at ZEROES (the default), a table is skipped entirely.    *
+      *****************************************************************
+       9902-GET-WARN-DAYS.
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DD-TOKEN)
+                TEMPLATE(ZFAM-DD)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DD-INFORMATION   TO DD-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DD-TOKEN)
+                    INTO     (DD-INFORMATION)
+                    LENGTH   (DD-LENGTH)
+                    MAXLENGTH(DD-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+       9902-EXIT.
+           EXIT.
