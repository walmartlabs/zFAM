@@ -49,6 +49,7 @@
        01  TYPE-GENERIC           PIC  X(07) VALUE 'Generic'.
 
        01  EOF                    PIC  X(01) VALUE SPACES.
+       01  HOLD-FOUND             PIC  X(01) VALUE SPACES.
        01  SLASH                  PIC  X(01) VALUE '/'.
 
        01  ADR                    PIC  X(03) VALUE 'ADR'.
@@ -91,6 +92,73 @@
        01  TYPE-VALUE-LENGTH      PIC S9(08) COMP VALUE 07.
        01  TYPE-VALUE             PIC  X(07) VALUE 'Full   '.
 
+      *****************************************************************
+      * Asynchronous continuation resources.  When a range delete      *
+      * cannot complete in a single 1000 record pass, this task        *
+      * issues a CICS START to itself so the remainder of the range    *
+      * is purged in the background instead of requiring the client    *
+      * to resubmit the request using the zFAM-LastKey response        *
+      * header.                                                        *
+      *****************************************************************
+       01  CONTINUATION           PIC  X(01) VALUE SPACES.
+       01  CONT-LENGTH            PIC S9(04) COMP VALUE ZEROES.
+       01  CONT-PARM.
+           02  CONT-BEGIN         PIC X(255) VALUE LOW-VALUES.
+           02  CONT-END           PIC X(255) VALUE LOW-VALUES.
+           02  CONT-END-LENGTH    PIC S9(08) COMP VALUE 255.
+           02  CONT-TYPE          PIC  X(07) VALUE SPACES.
+           02  CONT-COUNT         PIC  X(01) VALUE 'N'.
+
+      *****************************************************************
+      * Multi-task parallel range delete.  A DELETE whose              *
+      * zFAM-RangeBegin/zFAM-RangeEnd span carries a zFAM-Parallel     *
+      * header of 2-9 is never processed by this task at all -         *
+      * instead the byte value of the key's leading position is       *
+      * partitioned into that many sub-ranges and one background      *
+      * task per partition is START'ed to run the normal single-task  *
+      * delete (and its own 1000-record/continuation chain) against    *
+      * its own slice, using the same CICS START TRANSID/CONT-PARM     *
+      * mechanism 9750-START-CONTINUATION already uses for one task - *
+      * this just starts several at once instead of one.  A range      *
+      * whose leading byte doesn't span enough distinct values to      *
+      * support the requested task count quietly runs as a single     *
+      * task instead of failing the request.                           *
+      *****************************************************************
+       01  HEADER-PARALLEL-LENGTH PIC S9(08) COMP VALUE 13.
+       01  HEADER-PARALLEL        PIC  X(13) VALUE 'zFAM-Parallel'.
+       01  PARALLEL-VALUE-LENGTH  PIC S9(08) COMP VALUE 01.
+       01  PARALLEL-VALUE         PIC  X(01) VALUE SPACES.
+       01  PARALLEL-RESPONSE      PIC S9(08) COMP VALUE ZEROES.
+       01  PARALLEL-NUMERIC       PIC  9(01) VALUE ZEROES.
+       01  PARALLEL-COUNT         PIC S9(04) COMP VALUE 1.
+       01  PARALLEL-DISPATCHED    PIC  X(01) VALUE 'N'.
+
+       01  PARALLEL-BEGIN-BYTE    PIC S9(04) COMP VALUE ZEROES.
+       01  PARALLEL-END-BYTE      PIC S9(04) COMP VALUE ZEROES.
+       01  PARALLEL-WIDTH         PIC S9(04) COMP VALUE ZEROES.
+       01  PARALLEL-INDEX         PIC S9(04) COMP VALUE ZEROES.
+       01  PARALLEL-CHAR-ORD      PIC S9(04) COMP VALUE ZEROES.
+
+       01  PARALLEL-BOUNDS.
+           02  PARALLEL-BOUND     OCCURS 9 TIMES
+                                  PIC S9(04) COMP VALUE ZEROES.
+
+       01  HEADER-TASKS           PIC  X(10) VALUE 'zFAM-Tasks'.
+       01  HEADER-TASKS-LENGTH    PIC S9(08) COMP VALUE 10.
+       01  TASKS-VALUE-LENGTH     PIC S9(08) COMP VALUE 4.
+       01  TASKS-DISPLAY          PIC  9(04) VALUE ZEROES.
+
+      *****************************************************************
+      * Range preview/count-only resources.  A HEAD request against    *
+      * the same zFAM-RangeBegin/zFAM-RangeEnd/zFAM-RangeType headers  *
+      * as a range DELETE tallies the rows that fall in range without  *
+      * deleting or replicating them, so a Generic range can be sanity *
+      * checked before a real purge is issued.                        *
+      *****************************************************************
+       01  COUNT-ONLY             PIC  X(01) VALUE 'N'.
+       01  MAX-RECORDS            PIC S9(08) COMP VALUE ZEROES.
+       01  UNLIMITED-RECORDS      PIC S9(08) COMP VALUE 999999999.
+
        01  ZFAM-DC.
            02  DC-TRANID          PIC  X(04) VALUE 'FA##'.
            02  FILLER             PIC  X(02) VALUE 'DC'.
@@ -123,6 +191,7 @@
        01  ZFAM090                PIC  X(08) VALUE 'ZFAM090 '.
        01  CSSL-ABS               PIC S9(15) COMP-3 VALUE ZEROES.
 
+       01  HTTP-STATUS-409        PIC  9(03) VALUE 409.
        01  HTTP-STATUS-503        PIC  9(03) VALUE 503.
        01  HTTP-STATUS-507        PIC  9(03) VALUE 507.
 
@@ -140,6 +209,7 @@
            02  CA090-FILE         PIC  X(08) VALUE SPACES.
            02  CA090-FIELD        PIC  X(16) VALUE SPACES.
            02  CA090-KEY          PIC X(255) VALUE SPACES.
+           02  CA090-TRANID       PIC  X(04) VALUE SPACES.
 
        01  FCT-ERROR.
            02  FILLER             PIC  X(13) VALUE 'File Error   '.
@@ -187,6 +257,14 @@
        01  HTTP-200-LENGTH        PIC S9(08) COMP VALUE 02.
        01  HTTP-200-TEXT          PIC  X(02) VALUE 'OK'.
 
+       01  HTTP-STATUS-202        PIC S9(04) COMP VALUE 202.
+       01  HTTP-202-LENGTH        PIC S9(08) COMP VALUE 64.
+       01  HTTP-202-TEXT.
+           02  FILLER             PIC  X(16) VALUE '202 01-003 Range'.
+           02  FILLER             PIC  X(16) VALUE ' delete dispatch'.
+           02  FILLER             PIC  X(16) VALUE 'ed to background'.
+           02  FILLER             PIC  X(16) VALUE ' tasks.         '.
+
        01  HTTP-STATUS-204        PIC S9(04) COMP VALUE 204.
        01  HTTP-204-LENGTH        PIC S9(08) COMP VALUE 64.
        01  HTTP-204-TEXT.
@@ -253,6 +331,7 @@
        01  DFHCOMMAREA.
            02  CA-TYPE            PIC  X(03).
            02  CA-URI-FIELD-01    PIC  X(10).
+           02  CA-COUNT-ONLY      PIC  X(01).
 
        PROCEDURE DIVISION.
 
@@ -260,13 +339,15 @@
       * Main process.                                                 *
       *****************************************************************
            PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+           PERFORM 1200-PARALLEL-DISPATCH  THRU 1200-EXIT.
            PERFORM 2000-REPLICATE          THRU 2000-EXIT.
+           PERFORM 2900-SCAN-FOR-HOLD      THRU 2900-EXIT.
            PERFORM 3000-START-BROWSE       THRU 3000-EXIT
            PERFORM 4000-READ-NEXT          THRU 4000-EXIT
                    WITH TEST AFTER
                    UNTIL EOF  EQUAL 'Y'
-                OR READ-COUNT EQUAL        ONE-THOUSAND
-                OR READ-COUNT GREATER THAN ONE-THOUSAND.
+                OR READ-COUNT EQUAL        MAX-RECORDS
+                OR READ-COUNT GREATER THAN MAX-RECORDS.
            PERFORM 5000-DELETE-COMPLETE    THRU 5000-EXIT.
            PERFORM 8000-SEND-RESPONSE      THRU 8000-EXIT.
            PERFORM 9000-RETURN             THRU 9000-EXIT.
@@ -286,7 +367,28 @@
            EXEC CICS ASKTIME ABSTIME(CURRENT-ABS) NOHANDLE
            END-EXEC.
 
-           PERFORM 1100-HTTP-HEADER        THRU 1100-EXIT.
+           MOVE LENGTH OF CONT-PARM TO CONT-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(CONT-PARM)
+                LENGTH(CONT-LENGTH)
+                RESP  (BEGIN-RESPONSE)
+                NOHANDLE
+           END-EXEC.
+
+           IF  BEGIN-RESPONSE EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'           TO CONTINUATION
+               MOVE CONT-BEGIN    TO BEGIN-VALUE
+               MOVE CONT-END      TO END-VALUE
+               MOVE CONT-END-LENGTH TO END-VALUE-LENGTH
+               MOVE CONT-TYPE     TO TYPE-VALUE
+               MOVE CONT-COUNT    TO COUNT-ONLY
+           ELSE
+               PERFORM 1100-HTTP-HEADER    THRU 1100-EXIT
+               MOVE CA-COUNT-ONLY TO COUNT-ONLY.
+
+           MOVE ONE-THOUSAND        TO MAX-RECORDS.
+           IF  COUNT-ONLY EQUAL 'Y'
+               MOVE UNLIMITED-RECORDS TO MAX-RECORDS.
 
        1000-EXIT.
            EXIT.
@@ -329,32 +431,199 @@
                 NOHANDLE
            END-EXEC.
 
+           EXEC CICS WEB READ
+                HTTPHEADER  (HEADER-PARALLEL)
+                NAMELENGTH  (HEADER-PARALLEL-LENGTH)
+                VALUE       (PARALLEL-VALUE)
+                VALUELENGTH (PARALLEL-VALUE-LENGTH)
+                RESP        (PARALLEL-RESPONSE)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 1                          TO PARALLEL-COUNT.
+
+           IF  PARALLEL-RESPONSE EQUAL DFHRESP(NORMAL)
+           IF  PARALLEL-VALUE GREATER THAN OR EQUAL '2'
+           AND PARALLEL-VALUE LESS    THAN OR EQUAL '9'
+               MOVE PARALLEL-VALUE         TO PARALLEL-NUMERIC
+               MOVE PARALLEL-NUMERIC       TO PARALLEL-COUNT.
+
        1100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * A fresh (non-continuation), non-count-only request carrying a  *
+      * zFAM-Parallel header of 2-9 is split into that many sub-range  *
+      * background tasks instead of being processed by this task.     *
+      *****************************************************************
+       1200-PARALLEL-DISPATCH.
+           MOVE 'N'                        TO PARALLEL-DISPATCHED.
+
+           IF  CONTINUATION   NOT EQUAL 'Y'
+           AND COUNT-ONLY      NOT EQUAL 'Y'
+           IF  PARALLEL-COUNT GREATER THAN 1
+               PERFORM 1210-VALIDATE-SPLIT  THRU 1210-EXIT.
+
+           IF  PARALLEL-DISPATCHED EQUAL 'Y'
+               PERFORM 1230-START-TASKS     THRU 1230-EXIT
+               PERFORM 1240-SEND-DISPATCHED THRU 1240-EXIT
+               PERFORM 9000-RETURN          THRU 9000-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Measure the leading byte value spread between zFAM-RangeBegin  *
+      * and zFAM-RangeEnd.  A spread too narrow to give every          *
+      * requested task at least one distinct leading byte falls back  *
+      * to running as a single task rather than starting tasks whose  *
+      * sub-range is empty.                                            *
+      *****************************************************************
+       1210-VALIDATE-SPLIT.
+           MOVE FUNCTION ORD(BEGIN-VALUE(1:1)) TO PARALLEL-BEGIN-BYTE.
+           MOVE FUNCTION ORD(END-VALUE(1:1))   TO PARALLEL-END-BYTE.
+
+           SUBTRACT PARALLEL-BEGIN-BYTE FROM PARALLEL-END-BYTE
+                                         GIVING PARALLEL-WIDTH.
+
+           IF  PARALLEL-WIDTH GREATER THAN OR EQUAL PARALLEL-COUNT
+               PERFORM 1220-COMPUTE-BOUNDS THRU 1220-EXIT
+               MOVE 'Y'                      TO PARALLEL-DISPATCHED.
+
+       1210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute each task's inclusive leading-byte upper boundary.     *
+      * PARALLEL-BOUND(n) is the last leading-byte value task n owns;  *
+      * the final task's boundary always lands exactly on the         *
+      * original zFAM-RangeEnd leading byte, so no remainder is left   *
+      * uncovered by integer truncation.                               *
+      *****************************************************************
+       1220-COMPUTE-BOUNDS.
+           PERFORM 1225-COMPUTE-ONE-BOUND THRU 1225-EXIT
+               VARYING PARALLEL-INDEX FROM 1 BY 1
+               UNTIL   PARALLEL-INDEX GREATER THAN PARALLEL-COUNT.
+
+       1220-EXIT.
+           EXIT.
+
+       1225-COMPUTE-ONE-BOUND.
+           COMPUTE PARALLEL-BOUND(PARALLEL-INDEX) =
+                   PARALLEL-BEGIN-BYTE +
+                 ( PARALLEL-WIDTH * PARALLEL-INDEX / PARALLEL-COUNT ).
+
+       1225-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Start one background task per computed sub-range, each        *
+      * running through this same program's normal single-task        *
+      * delete/continuation chain via the CONT-PARM RETRIEVE-on-START  *
+      * mechanism 9750-START-CONTINUATION already relies on.          *
+      *****************************************************************
+       1230-START-TASKS.
+           PERFORM 1235-START-ONE-TASK    THRU 1235-EXIT
+               VARYING PARALLEL-INDEX FROM 1 BY 1
+               UNTIL   PARALLEL-INDEX GREATER THAN PARALLEL-COUNT.
+
+       1230-EXIT.
+           EXIT.
+
+       1235-START-ONE-TASK.
+           IF  PARALLEL-INDEX EQUAL 1
+               MOVE BEGIN-VALUE             TO CONT-BEGIN
+           ELSE
+               COMPUTE PARALLEL-CHAR-ORD =
+                       PARALLEL-BOUND(PARALLEL-INDEX - 1) + 1
+               MOVE LOW-VALUES               TO CONT-BEGIN
+               MOVE FUNCTION CHAR(PARALLEL-CHAR-ORD)
+                                              TO CONT-BEGIN(1:1).
+
+           IF  PARALLEL-INDEX EQUAL PARALLEL-COUNT
+               MOVE END-VALUE                TO CONT-END
+           ELSE
+               MOVE PARALLEL-BOUND(PARALLEL-INDEX) TO PARALLEL-CHAR-ORD
+               MOVE HIGH-VALUES               TO CONT-END
+               MOVE FUNCTION CHAR(PARALLEL-CHAR-ORD)
+                                               TO CONT-END(1:1).
+
+           MOVE TYPE-VALUE                    TO CONT-TYPE.
+           MOVE COUNT-ONLY                    TO CONT-COUNT.
+           MOVE END-VALUE-LENGTH              TO CONT-END-LENGTH.
+           MOVE LENGTH OF CONT-PARM           TO CONT-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                FROM  (CONT-PARM)
+                LENGTH(CONT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       1235-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Acknowledge the dispatch - no records have been deleted by     *
+      * this task, so a 202 is returned instead of the normal 200/206, *
+      * with a zFAM-Tasks response header reporting how many           *
+      * background tasks were started.                                *
+      *****************************************************************
+       1240-SEND-DISPATCHED.
+           MOVE PARALLEL-COUNT                 TO TASKS-DISPLAY.
+
+           EXEC CICS WEB WRITE
+                HTTPHEADER (HEADER-TASKS)
+                NAMELENGTH (HEADER-TASKS-LENGTH)
+                VALUE      (TASKS-DISPLAY)
+                VALUELENGTH(TASKS-VALUE-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE DFHVALUE(IMMEDIATE)            TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                FROM      (CRLF)
+                FROMLENGTH(TWO)
+                MEDIATYPE (TEXT-PLAIN)
+                ACTION    (SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-202)
+                STATUSTEXT(HTTP-202-TEXT)
+                STATUSLEN (HTTP-202-LENGTH)
+                SRVCONVERT
+                NOHANDLE
+           END-EXEC.
+
+       1240-EXIT.
+           EXIT.
+
       *****************************************************************
       * Replicate request to the partner Data Center.                 *
       * If this is a replicate request, set document type to null,    *
       * as this IS the partner Data Center.                           *
       *****************************************************************
        2000-REPLICATE.
-           PERFORM 7000-GET-URL               THRU 7000-EXIT.
+           IF  COUNT-ONLY NOT EQUAL 'Y'
+               PERFORM 7000-GET-URL               THRU 7000-EXIT.
 
            IF  CA-URI-FIELD-01 EQUAL REPLICATE
+           AND COUNT-ONLY      NOT EQUAL 'Y'
                MOVE LOW-VALUES TO    DC-TYPE.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND COUNT-ONLY NOT EQUAL 'Y'
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
                PERFORM 7100-WEB-OPEN          THRU 7100-EXIT.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND COUNT-ONLY NOT EQUAL 'Y'
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
                MOVE DFHVALUE(DELETE)            TO WEB-METHOD
                PERFORM 7200-WEB-CONVERSE      THRU 7200-EXIT.
 
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND COUNT-ONLY NOT EQUAL 'Y'
            IF  DC-TYPE EQUAL ACTIVE-ACTIVE
            OR  DC-TYPE EQUAL ACTIVE-STANDBY
                PERFORM 7300-WEB-CLOSE         THRU 7300-EXIT.
@@ -362,6 +631,76 @@
        2000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Scan the whole delete range for a legal-hold record before any *
+      * DELETE is issued.  4300-DELETE rejects a held record it meets  *
+      * mid-browse, but the periodic 4500-SYNCPOINT commits every 10  *
+      * deletes, so reaching a held record there can no longer undo   *
+      * rows already committed earlier in the same range - finding    *
+      * the hold here, up front, is what makes "reject the whole      *
+      * request" true no matter where in the range the held record    *
+      * falls.  A count-only request deletes nothing and is not       *
+      * scanned.                                                       *
+      *****************************************************************
+       2900-SCAN-FOR-HOLD.
+           MOVE 'N'                            TO HOLD-FOUND.
+
+           IF  COUNT-ONLY NOT EQUAL 'Y'
+               MOVE BEGIN-VALUE                 TO FK-KEY
+               MOVE LENGTH OF FK-RECORD         TO FK-LENGTH
+
+               EXEC CICS STARTBR FILE(FK-FCT)
+                    RIDFLD(FK-KEY)
+                    NOHANDLE
+                    GTEQ
+               END-EXEC
+
+               IF  EIBRESP EQUAL DFHRESP(NORMAL)
+                   MOVE 'N'                     TO EOF
+                   PERFORM 2910-SCAN-NEXT     THRU 2910-EXIT
+                       WITH TEST AFTER
+                       UNTIL EOF EQUAL 'Y'
+                       OR    HOLD-FOUND EQUAL 'Y'
+
+                   EXEC CICS ENDBR FILE(FK-FCT) NOHANDLE
+                   END-EXEC.
+
+           MOVE 'N'                            TO EOF.
+
+           IF  HOLD-FOUND EQUAL 'Y'
+               MOVE EIBDS                      TO CA090-FILE
+               MOVE HTTP-STATUS-409            TO CA090-STATUS
+               MOVE '01'                       TO CA090-REASON
+               PERFORM 9998-ZFAM090          THRU 9998-EXIT.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record during the legal-hold prescan. *
+      *****************************************************************
+       2910-SCAN-NEXT.
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP     EQUAL DFHRESP(NOTFND)
+           OR  EIBRESP     EQUAL DFHRESP(ENDFILE)
+               MOVE 'Y'                        TO EOF.
+
+           IF  EOF NOT EQUAL 'Y'
+               PERFORM 4200-RANGE-END        THRU 4200-EXIT.
+
+           IF  EOF NOT EQUAL 'Y'
+           AND FK-RETENTION-TYPE EQUAL 'H'
+               MOVE 'Y'                        TO HOLD-FOUND.
+
+       2910-EXIT.
+           EXIT.
+
       *****************************************************************
       * Start browse of KEY store.                                    *
       *****************************************************************
@@ -493,18 +832,31 @@
 
       *****************************************************************
       * Delete the KEY store record.                                  *
+      *                                                               *
+      * A record under legal hold (FK-RETENTION-TYPE EQUAL 'H') must  *
+      * never be removed by a range delete - reject the whole         *
+      * request the same way 4100-RANGE-BEGIN aborts on a bad         *
+      * boundary, rather than silently skipping just this one row.   *
       *****************************************************************
        4300-DELETE.
-           EXEC CICS DELETE FILE(FK-FCT)
-                RIDFLD(FK-KEY)
-                NOHANDLE
-           END-EXEC.
+           IF  COUNT-ONLY NOT EQUAL 'Y'
+               IF  FK-RETENTION-TYPE EQUAL 'H'
+                   MOVE EIBDS                    TO CA090-FILE
+                   MOVE HTTP-STATUS-409          TO CA090-STATUS
+                   MOVE '01'                     TO CA090-REASON
+                   PERFORM 9998-ZFAM090        THRU 9998-EXIT.
+
+           IF  COUNT-ONLY NOT EQUAL 'Y'
+               EXEC CICS DELETE FILE(FK-FCT)
+                    RIDFLD(FK-KEY)
+                    NOHANDLE
+               END-EXEC
 
-           MOVE FK-FF-KEY                   TO FF-KEY.
-           PERFORM 4400-DELETE            THRU 4400-EXIT
-               WITH TEST AFTER
-               VARYING FF-SEGMENT FROM 1 BY ONE
-               UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).
+               MOVE FK-FF-KEY                TO FF-KEY
+               PERFORM 4400-DELETE         THRU 4400-EXIT
+                   WITH TEST AFTER
+                   VARYING FF-SEGMENT FROM 1 BY ONE
+                   UNTIL EIBRESP NOT EQUAL DFHRESP(NORMAL).
 
        4300-EXIT.
            EXIT.
@@ -548,6 +900,10 @@
            MOVE '5000    '                  TO T_46_M.
            PERFORM 9995-TRACE             THRU 9995-EXIT.
 
+           IF  EOF NOT EQUAL 'Y'
+           AND COUNT-ONLY NOT EQUAL 'Y'
+               PERFORM 9750-START-CONTINUATION THRU 9750-EXIT.
+
            IF  READ-COUNT EQUAL ONE
                MOVE '03'                    TO HTTP-204-RC
                PERFORM 9700-STATUS-204    THRU 9700-EXIT
@@ -556,6 +912,29 @@
        5000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Start a background continuation task to finish deleting the   *
+      * remainder of the range when the 1000 record cap was hit.      *
+      * Resumes from LAST-KEY; STARTBR GTEQ lands on the next          *
+      * surviving key since LAST-KEY has already been deleted.        *
+      *****************************************************************
+       9750-START-CONTINUATION.
+           MOVE LAST-KEY            TO CONT-BEGIN.
+           MOVE END-VALUE           TO CONT-END.
+           MOVE END-VALUE-LENGTH    TO CONT-END-LENGTH.
+           MOVE TYPE-VALUE          TO CONT-TYPE.
+           MOVE COUNT-ONLY          TO CONT-COUNT.
+           MOVE LENGTH OF CONT-PARM TO CONT-LENGTH.
+
+           EXEC CICS START TRANSID(EIBTRNID)
+                FROM  (CONT-PARM)
+                LENGTH(CONT-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9750-EXIT.
+           EXIT.
+
       *****************************************************************
       * Get URL for replication process.                              *
       * URL must be in the following format:                          *
@@ -734,6 +1113,16 @@
       * Send response to client                                       *
       *****************************************************************
        8000-SEND-RESPONSE.
+           IF  CONTINUATION NOT EQUAL 'Y'
+               PERFORM 8010-SEND-RESPONSE THRU 8010-EXIT.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Send response to client (synchronous requests only).          *
+      *****************************************************************
+       8010-SEND-RESPONSE.
            MOVE ZEROES TO TRAILING-NULLS.
            INSPECT FUNCTION REVERSE(LAST-KEY)
            TALLYING TRAILING-NULLS
@@ -768,7 +1157,7 @@
                 NOHANDLE
            END-EXEC.
 
-       8000-EXIT.
+       8010-EXIT.
            EXIT.
 
       *****************************************************************
@@ -811,6 +1200,16 @@
       * Status 204 response.                                          *
       *****************************************************************
        9700-STATUS-204.
+           IF  CONTINUATION NOT EQUAL 'Y'
+               PERFORM 9710-STATUS-204 THRU 9710-EXIT.
+
+       9700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Status 204 response (synchronous requests only).              *
+      *****************************************************************
+       9710-STATUS-204.
            EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
                 NOHANDLE
            END-EXEC.
@@ -828,7 +1227,7 @@
                 NOHANDLE
            END-EXEC.
 
-       9700-EXIT.
+       9710-EXIT.
            EXIT.
 
       *****************************************************************
@@ -864,6 +1263,7 @@
       *****************************************************************
        9998-ZFAM090.
            MOVE FK-KEY                 TO CA090-KEY.
+           MOVE EIBTRNID                TO CA090-TRANID.
 
            EXEC CICS XCTL PROGRAM(ZFAM090)
                 COMMAREA(ZFAM090-COMMAREA)
