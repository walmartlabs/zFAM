@@ -0,0 +1,212 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM027.
+       AUTHOR.     Rich Jackson and Randy Frerking
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager                               *
+      *                                                               *
+      * On-demand companion to ZFAMPLT.  ZFAMPLT only runs once, at   *
+      * PLT time, to browse URIMAP and START the zFAM expiration task *
+      * (FX##) for each zFAM URIMAP defined at that time.  A URIMAP   *
+      * added (or NEWCOPY'd) afterward never gets its FX## task       *
+      * started until the next region restart.                       *
+      *                                                               *
+      * This transaction performs the identical browse/START logic   *
+      * and may be run by an operator at any time to pick up newly   *
+      * defined FA* URIMAPs, without requiring a PLT/region restart.  *
+      * Re-running against a URIMAP whose FX## task is already        *
+      * started is harmless - 1200-ENQ in ZFAM000 serializes the      *
+      * expiration process per table and simply requeues a duplicate  *
+      * START rather than running two copies concurrently.            *
+      *                                                               *
+      * Date       UserID    Description                              *
+      * ---------- --------  ---------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * Define Constant and Define Storage.                           *
+      *****************************************************************
+
+       01  ST-CODE                PIC  X(02) VALUE SPACES.
+       01  EOF                    PIC  X(01) VALUE SPACES.
+       01  FA                     PIC  X(02) VALUE 'FA'.
+
+       01  URI-MAP.
+           02  URI-PREFIX         PIC  X(04) VALUE SPACES.
+           02  URI-SUFFIX         PIC  X(04) VALUE SPACES.
+
+       01  URI-TRAN               PIC  X(04) VALUE SPACES.
+
+       01  FX-TRANID.
+           02  FILLER             PIC  X(02) VALUE 'FX'.
+           02  FX-SUFFIX          PIC  X(02) VALUE SPACES.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  SCAN-COUNT             PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  FILLER             PIC  X(09) VALUE 'zFAM res'.
+           02  FILLER             PIC  X(04) VALUE 'can '.
+           02  TD-SUFFIX          PIC  X(02) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  FILLER             PIC  X(04) VALUE 'for '.
+           02  TD-TRAN            PIC  X(04) VALUE SPACES.
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-PATH            PIC  X(80) VALUE SPACES.
+
+       01  URI-PATH               PIC X(256) VALUE SPACES.
+
+       01  TD-SUMMARY.
+           02  FILLER             PIC  X(09) VALUE 'zFAM res'.
+           02  FILLER             PIC  X(04) VALUE 'can '.
+           02  FILLER             PIC  X(10) VALUE 'complete, '.
+           02  TD-SCAN-COUNT      PIC  ZZZ9.
+           02  FILLER             PIC  X(09) VALUE ' started.'.
+           02  FILLER             PIC  X(61) VALUE SPACES.
+
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INQUIRE-START      THRU 1000-EXIT.
+           PERFORM 2000-INQUIRE-NEXT       THRU 2000-EXIT
+                   WITH TEST AFTER
+                   UNTIL EOF EQUAL 'Y'.
+           PERFORM 3000-INQUIRE-END        THRU 3000-EXIT.
+           PERFORM 3100-SCAN-SUMMARY       THRU 3100-EXIT.
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Inquire URIMAP START.                                         *
+      *****************************************************************
+       1000-INQUIRE-START.
+           MOVE ZEROES                 TO SCAN-COUNT.
+
+           EXEC CICS INQUIRE URIMAP START
+                NOHANDLE
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Inquire URIMAP NEXT.                                          *
+      *****************************************************************
+       2000-INQUIRE-NEXT.
+           EXEC CICS INQUIRE URIMAP(URI-MAP)
+                PATH(URI-PATH)
+                TRANSACTION(URI-TRAN)
+                NEXT
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'    TO EOF.
+
+           IF  EIBRESP     EQUAL DFHRESP(NORMAL)
+               PERFORM 2100-CHECK-URIMAP   THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Check URIMAP for FA* entries                                  *
+      *****************************************************************
+       2100-CHECK-URIMAP.
+           IF  URI-PREFIX(1:2) EQUAL FA      AND
+               URI-SUFFIX      EQUAL SPACES
+               PERFORM 2200-START          THRU 2200-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue START command for exipiration process.                  *
+      * Issue WRITEQ TD QUEUE(CSSL)                                   *
+      * Issue WTO                                                     *
+      *****************************************************************
+       2200-START.
+           ADD  1                     TO SCAN-COUNT.
+
+           MOVE URI-PREFIX(3:2)       TO FX-SUFFIX
+                                         TD-SUFFIX.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+
+           EXEC CICS START TRANSID(FX-TRANID)
+                FROM(URI-TRAN)
+                LENGTH(4)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE URI-TRAN              TO TD-TRAN.
+           MOVE URI-PATH              TO TD-PATH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM  (TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WRITE OPERATOR
+                TEXT(TD-RECORD)
+                NOHANDLE
+           END-EXEC.
+
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Inquire URIMAP END.                                           *
+      *****************************************************************
+       3000-INQUIRE-END.
+           EXEC CICS INQUIRE URIMAP END
+                NOHANDLE
+           END-EXEC.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue CSSL/WTO summary of how many FA* URIMAPs were started.  *
+      *****************************************************************
+       3100-SCAN-SUMMARY.
+           MOVE SCAN-COUNT            TO TD-SCAN-COUNT.
+           MOVE LENGTH OF TD-SUMMARY  TO TD-LENGTH.
+
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM  (TD-SUMMARY)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           EXEC CICS WRITE OPERATOR
+                TEXT(TD-SUMMARY)
+                NOHANDLE
+           END-EXEC.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
