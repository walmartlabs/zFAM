@@ -16,4 +16,13 @@
            02  FK-SEGMENTS        PIC  9(04) VALUE ZEROES COMP.
            02  FK-RETENTION       PIC S9(07) VALUE ZEROES COMP-3.
            02  FK-RETENTION-TYPE  PIC  X(01) VALUE SPACES.
-           02  FILLER             PIC X(191) VALUE SPACES.
+           02  FK-ENCODING        PIC X(10) VALUE SPACES.
+           02  FK-COLD            PIC  X(01) VALUE SPACES.
+           02  FK-HOLD-TYPE       PIC  X(01) VALUE SPACES.
+           02  FK-HOLD-RETENTION  PIC S9(07) VALUE ZEROES COMP-3.
+           02  FK-DELETED         PIC  X(01) VALUE SPACES.
+           02  FK-VERSION-COUNT   PIC  9(01) VALUE ZEROES.
+           02  FK-VERSIONS OCCURS 9 TIMES.
+               05  FK-VER-IDN     PIC  X(06) VALUE LOW-VALUES.
+               05  FK-VER-NC      PIC  X(02) VALUE LOW-VALUES.
+           02  FILLER             PIC X(101) VALUE SPACES.
