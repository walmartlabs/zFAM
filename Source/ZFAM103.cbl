@@ -0,0 +1,376 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM103.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * KEY/FILE orphan reconciliation report.                        *
+      *                                                               *
+      * The KEY store (FK-RECORD, keyed by FK-KEY) and the FILE store *
+      * (FF-RECORD, keyed by FF-KEY-16) are separate VSAM/CFDT         *
+      * resources, written by separate EXEC CICS WRITE calls in       *
+      * ZFAM002 (4100-WRITE-KEY then 4210-FILE-STORE, or the reverse  *
+      * order on some error paths).  A mid-transaction failure        *
+      * between the two writes can leave a FK-RECORD with no first    *
+      * FILE segment, or a FILE segment with no owning FK-RECORD.     *
+      *                                                               *
+      * This program executes as a background transaction, started   *
+      * once per table with a FA-PARM identifying it, the same way    *
+      * ZFAM012/ZFAM021/ZFAM101 are started.  It runs two independent *
+      * browses:                                                      *
+      *                                                               *
+      *   1) FAxxKEY, checking that each key's first FILE segment     *
+      *      (FK-FF-KEY, segment one) actually exists.                *
+      *   2) FAxxFILE, checking that each segment's owning FK-RECORD  *
+      *      (FF-FK-KEY) actually exists.                             *
+      *                                                               *
+      * Every orphan found is counted and, when the FA-CLEANUP flag   *
+      * on the start-up parameter is set to 'Y', deleted.  Either     *
+      * way a CSSL summary line is written at the end of each pass,   *
+      * the same TD QUEUE(CSSL) idiom ZFAM000/ZFAM021 already use.    *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+
+       01  KEY-ROWS-COUNT         PIC S9(08) COMP   VALUE ZEROES.
+       01  KEY-ORPHAN-COUNT       PIC S9(08) COMP   VALUE ZEROES.
+       01  FILE-ROWS-COUNT        PIC S9(08) COMP   VALUE ZEROES.
+       01  FILE-ORPHAN-COUNT      PIC S9(08) COMP   VALUE ZEROES.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  OWNER-RESP             PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  OWNER-KEY              PIC  X(255) VALUE LOW-VALUES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+           02  FA-CLEANUP         PIC  X(01) VALUE 'N'.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 5.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-KEY-DONE.
+           02  FILLER           PIC X(17) VALUE 'Orphan KEY - '.
+           02  TD-KR-ROWS       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(09) VALUE ' rows - '.
+           02  TD-KR-ORPHAN     PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(09) VALUE ' orphan '.
+           02  TD-KR-ACTION     PIC X(22) VALUE SPACES.
+
+       01  TD-FILE-DONE.
+           02  FILLER           PIC X(18) VALUE 'Orphan FILE - '.
+           02  TD-FR-ROWS       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(09) VALUE ' rows - '.
+           02  TD-FR-ORPHAN     PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER           PIC X(09) VALUE ' orphan '.
+           02  TD-FR-ACTION       PIC  X(21) VALUE SPACES.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+
+           PERFORM 2000-KEY-BROWSE           THRU 2000-EXIT
+           PERFORM 2100-KEY-RECONCILE        THRU 2100-EXIT
+               WITH TEST AFTER
+               UNTIL BROWSE-COMPLETE      EQUAL 'Y'
+           PERFORM 2900-KEY-ENDBR            THRU 2900-EXIT.
+
+           PERFORM 3000-FILE-BROWSE          THRU 3000-EXIT
+           PERFORM 3100-FILE-RECONCILE       THRU 3100-EXIT
+               WITH TEST AFTER
+               UNTIL BROWSE-COMPLETE      EQUAL 'Y'
+           PERFORM 3900-FILE-ENDBR           THRU 3900-EXIT.
+
+           PERFORM 9900-WRITE-DONE           THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN                THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity and the  *
+      * optional cleanup flag from the start-up parameter.             *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID.
+
+           MOVE ZEROES                       TO KEY-ROWS-COUNT
+                                                 KEY-ORPHAN-COUNT
+                                                 FILE-ROWS-COUNT
+                                                 FILE-ORPHAN-COUNT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Pass 1 - Issue STARTBR on the zFAM key store.                 *
+      *****************************************************************
+       2000-KEY-BROWSE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record and confirm its first FILE     *
+      * segment exists.  When it does not, count the orphan and,      *
+      * when FA-CLEANUP is 'Y', delete the stranded key.               *
+      *****************************************************************
+       2100-KEY-RECONCILE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO KEY-ROWS-COUNT
+               MOVE FK-FF-KEY                 TO FF-KEY
+               MOVE ZEROES                    TO FF-ZEROES
+               MOVE 1                         TO FF-SEGMENT
+               MOVE LENGTH OF FF-RECORD       TO FF-LENGTH
+
+               EXEC CICS READ
+                    FILE  (FF-FCT)
+                    INTO  (FF-RECORD)
+                    RIDFLD(FF-KEY-16)
+                    LENGTH(FF-LENGTH)
+                    RESP  (OWNER-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  OWNER-RESP NOT EQUAL DFHRESP(NORMAL)
+                   ADD  1                      TO KEY-ORPHAN-COUNT
+                   IF  FA-CLEANUP EQUAL 'Y'
+                       EXEC CICS DELETE
+                            FILE  (FK-FCT)
+                            RIDFLD(FK-KEY)
+                            NOHANDLE
+                       END-EXEC.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-KEY-ENDBR.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Pass 2 - Issue STARTBR on the zFAM file store.                *
+      *****************************************************************
+       3000-FILE-BROWSE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE LOW-VALUES                  TO FF-KEY-16.
+           MOVE LENGTH      OF FF-RECORD    TO FF-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FF-FCT)
+                RIDFLD(FF-KEY-16)
+                RESP  (FF-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next FILE store segment and confirm its owning KEY   *
+      * record exists.  When it does not, count the orphan and, when  *
+      * FA-CLEANUP is 'Y', delete the stranded segment.                *
+      *****************************************************************
+       3100-FILE-RECONCILE.
+           MOVE LENGTH OF FF-RECORD         TO FF-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FF-FCT)
+                INTO  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FF-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+               ADD  1                       TO FILE-ROWS-COUNT
+               MOVE FF-FK-KEY                 TO OWNER-KEY
+               MOVE LENGTH OF FK-RECORD       TO FK-LENGTH
+
+               EXEC CICS READ
+                    FILE  (FK-FCT)
+                    INTO  (FK-RECORD)
+                    RIDFLD(OWNER-KEY)
+                    LENGTH(FK-LENGTH)
+                    RESP  (OWNER-RESP)
+                    NOHANDLE
+               END-EXEC
+
+               IF  OWNER-RESP NOT EQUAL DFHRESP(NORMAL)
+                   ADD  1                      TO FILE-ORPHAN-COUNT
+                   IF  FA-CLEANUP EQUAL 'Y'
+                       EXEC CICS DELETE
+                            FILE  (FF-FCT)
+                            RIDFLD(FF-KEY-16)
+                            NOHANDLE
+                       END-EXEC.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM file store.                           *
+      *****************************************************************
+       3900-FILE-ENDBR.
+           EXEC CICS ENDBR
+                FILE(FF-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL summary lines for both reconciliation passes.   *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE KEY-ROWS-COUNT        TO TD-KR-ROWS.
+           MOVE KEY-ORPHAN-COUNT      TO TD-KR-ORPHAN.
+           IF  FA-CLEANUP EQUAL 'Y'
+               MOVE 'deleted'          TO TD-KR-ACTION
+           ELSE
+               MOVE 'reported only'    TO TD-KR-ACTION.
+
+           MOVE TD-KEY-DONE           TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE FILE-ROWS-COUNT        TO TD-FR-ROWS.
+           MOVE FILE-ORPHAN-COUNT      TO TD-FR-ORPHAN.
+           IF  FA-CLEANUP EQUAL 'Y'
+               MOVE 'deleted'           TO TD-FR-ACTION
+           ELSE
+               MOVE 'reported only'     TO TD-FR-ACTION.
+
+           MOVE TD-FILE-DONE           TO TD-MESSAGE.
+           MOVE LENGTH OF TD-RECORD    TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
