@@ -0,0 +1,457 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM106.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Cross-CloudPlex reconciliation audit.                         *
+      *                                                               *
+      * ZFAM002 starts this background transaction on demand, when a *
+      * GET arrives carrying a zFAM-Reconcile: yes header, passing    *
+      * the table's identity and the live request's path prefix in   *
+      * RC-PARM.  This program browses the table's KEY store end to   *
+      * end and, for every key that is not soft-deleted, converses    *
+      * with the partner Data Center zFAM the same way replication    *
+      * does (8000-GET-URL/8100-WEB-OPEN/8200-WEB-CONVERSE in         *
+      * ZFAM002) to GET that same key and compares its ETag response  *
+      * header against the local FK-ABS timestamp, formatted the same *
+      * way ZFAM002 formats the ETag it returns to a client.  Rows    *
+      * are tallied as matched, mismatched, missing on the partner     *
+      * (404), or unreachable, and a CSSL summary line is written at  *
+      * the end, the same TD QUEUE(CSSL) idiom ZFAM000/ZFAM021/       *
+      * ZFAM103 already use.                                          *
+      *                                                               *
+      * A table with no partner configured (DC-TYPE EQUAL             *
+      * ACTIVE-SINGLE) has nothing to reconcile against, so ZFAM002   *
+      * rejects the request with STATUS(409) before this program is   *
+      * ever started.                                                 *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+
+       01  BROWSE-COMPLETE        PIC  X(01) VALUE SPACES.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TRAILING-NULLS         PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-KEY-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-KEY-START        PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-PATH-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-PATH             PIC  X(512) VALUE SPACES.
+
+       01  RECON-ROWS-COUNT       PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-MATCH-COUNT      PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-MISMATCH-COUNT   PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-MISSING-COUNT    PIC S9(08) COMP VALUE ZEROES.
+       01  RECON-ERROR-COUNT      PIC S9(08) COMP VALUE ZEROES.
+
+       01  LOCAL-ETAG-VALUE       PIC  X(16) VALUE SPACES.
+       01  ETAG-DISPLAY           PIC  9(15) VALUE ZEROES.
+
+       01  HTTP-ETAG              PIC  X(04) VALUE 'ETag'.
+       01  HTTP-ETAG-VALUE        PIC  X(16) VALUE SPACES.
+       01  ZFAM-ETAG-LENGTH       PIC S9(08) COMP VALUE ZEROES.
+       01  ETAG-VALUE-LENGTH      PIC S9(08) COMP VALUE ZEROES.
+
+       01  RC-PARM.
+           02  RC-TABLE-TRANID    PIC  X(04) VALUE SPACES.
+           02  RC-PATH-LENGTH     PIC S9(04) COMP VALUE ZEROES.
+           02  RC-PATH            PIC  X(255) VALUE SPACES.
+
+       01  RC-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       COPY ZFAMFKC.
+
+      *****************************************************************
+      * Document template resources - the partner Data Center zFAM    *
+      * is looked up and conversed with exactly the way ZFAM002 does  *
+      * it for replication (8000-GET-URL/8100-WEB-OPEN/8200-WEB-      *
+      * CONVERSE), re-declared here since this is a separate program. *
+      *****************************************************************
+       01  DC-TOKEN               PIC  X(16) VALUE SPACES.
+       01  DC-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+       01  THE-OTHER-DC-LENGTH    PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZFAM-DC.
+           02  DC-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'DC'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  DC-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  DC-TYPE            PIC  X(02) VALUE SPACES.
+           02  DC-CRLF            PIC  X(02).
+           02  THE-OTHER-DC       PIC X(160) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  ACTIVE-SINGLE          PIC  X(02) VALUE 'A1'.
+       01  ACTIVE-ACTIVE          PIC  X(02) VALUE 'AA'.
+       01  ACTIVE-STANDBY         PIC  X(02) VALUE 'AS'.
+
+       01  SESSION-TOKEN          PIC  9(18) COMP VALUE ZEROES.
+
+       01  URL-SCHEME-NAME        PIC  X(16) VALUE SPACES.
+       01  URL-SCHEME             PIC S9(08) COMP VALUE ZEROES.
+       01  URL-PORT               PIC S9(08) COMP VALUE ZEROES.
+       01  URL-HOST-NAME          PIC  X(80) VALUE SPACES.
+       01  URL-HOST-NAME-LENGTH   PIC S9(08) COMP VALUE 80.
+
+       01  WEB-STATUS-CODE        PIC S9(04) COMP VALUE ZEROES.
+       01  WEB-STATUS-LENGTH      PIC S9(08) COMP VALUE 24.
+       01  WEB-STATUS-TEXT        PIC  X(24) VALUE SPACES.
+
+       01  WEB-METHOD             PIC S9(08) COMP VALUE ZEROES.
+       01  CLIENT-CONVERT         PIC S9(08) COMP VALUE ZEROES.
+
+       01  CONVERSE-LENGTH        PIC S9(08) COMP VALUE 40.
+       01  CONVERSE-RESPONSE      PIC  X(40) VALUE SPACES.
+
+       01  HTTP-STATUS-404        PIC S9(04) COMP VALUE 404.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-RECONCILE-DONE.
+           02  FILLER           PIC X(12) VALUE 'Reconcile - '.
+           02  TD-RC-ROWS       PIC ZZZZZZZ9.
+           02  FILLER           PIC X(08) VALUE ' rows - '.
+           02  TD-RC-MATCH      PIC ZZZZZZZ9.
+           02  FILLER           PIC X(06) VALUE ' ok - '.
+           02  TD-RC-MISMATCH   PIC ZZZZZZZ9.
+           02  FILLER           PIC X(08) VALUE ' diff - '.
+           02  TD-RC-MISSING    PIC ZZZZZZZ9.
+           02  FILLER           PIC X(07) VALUE ' 404 - '.
+           02  TD-RC-ERROR      PIC ZZZZZZZ9.
+           02  FILLER           PIC X(04) VALUE ' err'.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE           THRU 1000-EXIT.
+
+           IF  DC-TYPE NOT EQUAL ACTIVE-SINGLE
+               PERFORM 1100-WEB-OPEN          THRU 1100-EXIT
+
+               PERFORM 2000-KEY-BROWSE        THRU 2000-EXIT
+               PERFORM 2100-KEY-RECONCILE     THRU 2100-EXIT
+                   WITH TEST AFTER
+                   UNTIL BROWSE-COMPLETE  EQUAL 'Y'
+               PERFORM 2900-KEY-ENDBR         THRU 2900-EXIT
+
+               PERFORM 1900-WEB-CLOSE         THRU 1900-EXIT.
+
+           PERFORM 9900-WRITE-DONE            THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN                THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization - retrieve the table identity and the  *
+      * triggering request's path prefix from the start-up parameter, *
+      * then look up the partner Data Center the table is paired     *
+      * with, the same way ZFAM002 looks one up for replication.       *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF RC-PARM            TO RC-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(RC-PARM)
+                LENGTH(RC-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE RC-TABLE-TRANID               TO FK-TRANID
+                                                  DC-TRANID.
+
+           MOVE ZEROES                        TO RECON-ROWS-COUNT
+                                                  RECON-MATCH-COUNT
+                                                  RECON-MISMATCH-COUNT
+                                                  RECON-MISSING-COUNT
+                                                  RECON-ERROR-COUNT.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DC-TOKEN)
+                TEMPLATE(ZFAM-DC)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE LENGTH OF DC-CONTROL          TO DC-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(DC-TOKEN)
+                    INTO     (DC-CONTROL)
+                    LENGTH   (DC-LENGTH)
+                    MAXLENGTH(DC-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND DC-LENGTH        GREATER THAN  TEN
+               SUBTRACT TWELVE FROM DC-LENGTH
+                             GIVING THE-OTHER-DC-LENGTH
+
+               EXEC CICS WEB PARSE
+                    URL(THE-OTHER-DC)
+                    URLLENGTH(THE-OTHER-DC-LENGTH)
+                    SCHEMENAME(URL-SCHEME-NAME)
+                    HOST(URL-HOST-NAME)
+                    HOSTLENGTH(URL-HOST-NAME-LENGTH)
+                    PORTNUMBER(URL-PORT)
+                    NOHANDLE
+               END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+           OR  DC-LENGTH        LESS THAN TEN
+           OR  DC-LENGTH        EQUAL     TEN
+               MOVE ACTIVE-SINGLE  TO DC-TYPE.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open WEB connection with the partner Data Center zFAM.        *
+      *****************************************************************
+       1100-WEB-OPEN.
+           IF  URL-SCHEME-NAME EQUAL 'HTTPS'
+               MOVE DFHVALUE(HTTPS)  TO URL-SCHEME
+           ELSE
+               MOVE DFHVALUE(HTTP)   TO URL-SCHEME.
+
+           EXEC CICS WEB OPEN
+                HOST(URL-HOST-NAME)
+                HOSTLENGTH(URL-HOST-NAME-LENGTH)
+                PORTNUMBER(URL-PORT)
+                SCHEME(URL-SCHEME)
+                SESSTOKEN(SESSION-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close WEB connection with the partner Data Center zFAM.       *
+      *****************************************************************
+       1900-WEB-CLOSE.
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(SESSION-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+       1900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue STARTBR on the zFAM key store.                          *
+      *****************************************************************
+       2000-KEY-BROWSE.
+           MOVE 'N'                         TO BROWSE-COMPLETE.
+           MOVE LOW-VALUES                  TO FK-KEY.
+           MOVE LENGTH      OF FK-RECORD    TO FK-LENGTH.
+
+           EXEC CICS STARTBR
+                FILE  (FK-FCT)
+                RIDFLD(FK-KEY)
+                RESP  (FK-RESP)
+                NOHANDLE
+                GTEQ
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next KEY store record.  A soft-deleted row has       *
+      * nothing left to reconcile, so it is skipped without being     *
+      * conversed.                                                    *
+      *****************************************************************
+       2100-KEY-RECONCILE.
+           MOVE LENGTH OF FK-RECORD         TO FK-LENGTH.
+
+           EXEC CICS READNEXT
+                FILE  (FK-FCT)
+                INTO  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'Y'                     TO BROWSE-COMPLETE
+           ELSE
+           IF  FK-DELETED NOT EQUAL 'Y'
+               PERFORM 2150-KEY-CONVERSE    THRU 2150-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Rebuild the live request's path for this key, GET it from the *
+      * partner Data Center, and compare the returned ETag against    *
+      * the local FK-ABS timestamp formatted the same way ZFAM002      *
+      * formats the ETag it returns to a client.                      *
+      *****************************************************************
+       2150-KEY-CONVERSE.
+           ADD  1                           TO RECON-ROWS-COUNT.
+
+           MOVE ZEROES                      TO TRAILING-NULLS.
+           INSPECT FUNCTION REVERSE(FK-KEY)
+           TALLYING TRAILING-NULLS
+           FOR LEADING LOW-VALUES.
+
+           SUBTRACT TRAILING-NULLS FROM LENGTH OF FK-KEY
+               GIVING RECON-KEY-LENGTH.
+
+           MOVE SPACES                      TO RECON-PATH.
+           MOVE RC-PATH(1:RC-PATH-LENGTH)
+                TO RECON-PATH(1:RC-PATH-LENGTH).
+
+           ADD  1   RC-PATH-LENGTH  GIVING RECON-KEY-START.
+           MOVE FK-KEY(1:RECON-KEY-LENGTH)
+                TO RECON-PATH(RECON-KEY-START:RECON-KEY-LENGTH).
+
+           ADD  RC-PATH-LENGTH  RECON-KEY-LENGTH
+               GIVING RECON-PATH-LENGTH.
+
+           MOVE DFHVALUE(GET)               TO WEB-METHOD.
+           MOVE DFHVALUE(NOCLICONVERT)      TO CLIENT-CONVERT.
+
+           EXEC CICS WEB CONVERSE
+                SESSTOKEN (SESSION-TOKEN)
+                PATH      (RECON-PATH)
+                PATHLENGTH(RECON-PATH-LENGTH)
+                METHOD    (WEB-METHOD)
+                INTO      (CONVERSE-RESPONSE)
+                TOLENGTH  (CONVERSE-LENGTH)
+                MAXLENGTH (CONVERSE-LENGTH)
+                STATUSCODE(WEB-STATUS-CODE)
+                STATUSLEN (WEB-STATUS-LENGTH)
+                STATUSTEXT(WEB-STATUS-TEXT)
+                CLIENTCONV(CLIENT-CONVERT)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
+               ADD  1                       TO RECON-ERROR-COUNT
+           ELSE
+           IF  WEB-STATUS-CODE EQUAL HTTP-STATUS-404
+               ADD  1                       TO RECON-MISSING-COUNT
+           ELSE
+               MOVE LENGTH OF HTTP-ETAG      TO ZFAM-ETAG-LENGTH
+               MOVE LENGTH OF HTTP-ETAG-VALUE
+                                             TO ETAG-VALUE-LENGTH
+               MOVE SPACES                   TO HTTP-ETAG-VALUE
+
+               EXEC CICS WEB READ
+                    HTTPHEADER (HTTP-ETAG)
+                    NAMELENGTH (ZFAM-ETAG-LENGTH)
+                    VALUE      (HTTP-ETAG-VALUE)
+                    VALUELENGTH(ETAG-VALUE-LENGTH)
+                    SESSTOKEN  (SESSION-TOKEN)
+                    NOHANDLE
+               END-EXEC
+
+               MOVE FK-ABS                   TO ETAG-DISPLAY
+               MOVE ETAG-DISPLAY             TO LOCAL-ETAG-VALUE
+
+               IF  LOCAL-ETAG-VALUE EQUAL HTTP-ETAG-VALUE
+                   ADD  1                    TO RECON-MATCH-COUNT
+               ELSE
+                   ADD  1                    TO RECON-MISMATCH-COUNT.
+
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue ENDBR on the zFAM key store.                            *
+      *****************************************************************
+       2900-KEY-ENDBR.
+           EXEC CICS ENDBR
+                FILE(FK-FCT)
+                NOHANDLE
+           END-EXEC.
+
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the TD CSSL summary line for this reconciliation pass.  *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE RECON-ROWS-COUNT       TO TD-RC-ROWS.
+           MOVE RECON-MATCH-COUNT      TO TD-RC-MATCH.
+           MOVE RECON-MISMATCH-COUNT   TO TD-RC-MISMATCH.
+           MOVE RECON-MISSING-COUNT    TO TD-RC-MISSING.
+           MOVE RECON-ERROR-COUNT      TO TD-RC-ERROR.
+
+           IF  DC-TYPE EQUAL ACTIVE-SINGLE
+               MOVE 'No partner Data Center configured.'
+                                        TO TD-MESSAGE
+           ELSE
+               MOVE TD-RECONCILE-DONE   TO TD-MESSAGE.
+
+           MOVE LENGTH OF TD-RECORD    TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
