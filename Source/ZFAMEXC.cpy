@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Start FAxxEX - Bulk export/load extract record.                *
+      * Written/read by ZFAM012 (export) and ZFAM013 (load) to/from   *
+      * the per-table <xx>EX extra-partition TD queue.  EX-TYPE 'K'   *
+      * carries a zFAM KEY store record (FK-RECORD), EX-TYPE 'D'      *
+      * carries one zFAM FILE store segment (FF-RECORD).              *
+      *****************************************************************
+       01  EX-RECORD.
+           02  EX-TYPE            PIC  X(01) VALUE SPACES.
+           02  EX-DATA            PIC  X(32800) VALUE LOW-VALUES.
+
+       01  EX-TYPE-KEY            PIC  X(01) VALUE 'K'.
+       01  EX-TYPE-FILE           PIC  X(01) VALUE 'D'.
+
+      *****************************************************************
+      * End   FAxxEX - Bulk export/load extract record.                *
+      *****************************************************************
