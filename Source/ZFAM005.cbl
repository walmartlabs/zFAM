@@ -84,6 +84,18 @@
        01  PROCESS-COMPLETE       PIC  X(01) VALUE SPACES.
        01  FF-SUCCESSFUL          PIC  X(01) VALUE SPACES.
 
+      *****************************************************************
+      * Checksum-at-rest verification fields.  FF-CHECKSUM is carried *
+      * in FF-RECORD (ZFAMFFC) and compared against a freshly          *
+      * recomputed word-sum of FF-DATA before a segment is deciphered  *
+      * and trusted, matching ZFAM002's primary GET path.              *
+      *****************************************************************
+       01  CHECKSUM-TOTAL         PIC S9(18) COMP-3 VALUE ZEROES.
+       01  CHECKSUM-WORD-INDEX    PIC S9(08) COMP    VALUE ZEROES.
+       01  CHECKSUM-COMPUTED      PIC  9(08) COMP-5  VALUE ZEROES.
+       01  CHECKSUM-QUOTIENT      PIC S9(18) COMP-3  VALUE ZEROES.
+       01  CHECKSUM-MISMATCH      PIC  X(01) VALUE 'N'.
+
        01  GET-COUNT              PIC  9(03) VALUE ZEROES.
 
        01  GET-EQ                 PIC  X(02) VALUE 'eq'.
@@ -154,6 +166,21 @@
       *****************************************************************
        01  ZFAM-MESSAGE           PIC  X(32000).
 
+      *****************************************************************
+      * Opt-in encryption at rest for FF-DATA.  Every read deciphers  *
+      * FF-DATA(1:FF-LENGTH) immediately after the prefix is removed  *
+      * so the rest of this program only ever sees plaintext.  ZFAM107*
+      * is a no-op for a table with no FAxxEN document template       *
+      * configured - see ZFAM107's own header comment.                *
+      *****************************************************************
+       01  ZFAM107                PIC  X(08) VALUE 'ZFAM107 '.
+
+       01  CIPHER-COMMAREA.
+           02  CIPHER-TRANID      PIC  X(04).
+           02  CIPHER-DIRECTION   PIC  X(01).
+           02  CIPHER-LENGTH      PIC S9(08) COMP.
+           02  CIPHER-DATA        PIC  X(32000).
+
        PROCEDURE DIVISION.
 
       *****************************************************************
@@ -333,11 +360,19 @@
            IF  FF-SEGMENT EQUAL ZEROES
                MOVE ONE                          TO FF-SEGMENT.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+           PERFORM 9040-COMPUTE-CHECKSUM      THRU 9040-EXIT.
+           IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+               MOVE 'Y'                          TO CHECKSUM-MISMATCH.
+
            IF  FF-SEGMENTS EQUAL ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX          FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                SET  ADDRESS OF ZFAM-MESSAGE      TO ADDRESS OF FF-DATA.
 
            IF  FF-SEGMENTS GREATER THAN ONE
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                MULTIPLY FF-SEGMENTS BY THIRTY-TWO-KB
                    GIVING GETMAIN-LENGTH
 
@@ -351,9 +386,16 @@
                MOVE ZFAM-ADDRESS-X               TO SAVE-ADDRESS-X
 
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X.
 
+           IF  CHECKSUM-MISMATCH EQUAL 'Y'
+               MOVE ZEROES                       TO STATUS-LENGTH
+               MOVE ZEROES                       TO MESSAGE-COUNT
+               PERFORM 9710-STATUS-503         THRU 9710-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
            ADD  ONE                              TO FF-SEGMENT.
            MOVE FF-LENGTH                        TO ZFAM-LENGTH.
 
@@ -380,13 +422,31 @@
                 NOHANDLE
            END-EXEC.
 
+           MOVE 'N'                              TO CHECKSUM-MISMATCH.
+
            IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               PERFORM 9040-COMPUTE-CHECKSUM THRU 9040-EXIT
+               IF  CHECKSUM-COMPUTED NOT EQUAL FF-CHECKSUM
+                   MOVE 'Y'                      TO CHECKSUM-MISMATCH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'N'
                SUBTRACT FF-PREFIX              FROM FF-LENGTH
+               PERFORM 9043-DECIPHER-SEGMENT THRU 9043-EXIT
                MOVE FF-DATA(1:FF-LENGTH)         TO ZFAM-MESSAGE
                ADD  FF-LENGTH                    TO ZFAM-ADDRESS-X
                ADD  ONE                          TO FF-SEGMENT
-               ADD  FF-LENGTH                    TO ZFAM-LENGTH
-           ELSE
+               ADD  FF-LENGTH                    TO ZFAM-LENGTH.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+           AND CHECKSUM-MISMATCH EQUAL 'Y'
+               PERFORM 3510-FREEMAIN           THRU 3510-EXIT
+               MOVE ZEROES                       TO STATUS-LENGTH
+               MOVE ZEROES                       TO MESSAGE-COUNT
+               PERFORM 9710-STATUS-503         THRU 9710-EXIT
+               PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+           IF  EIBRESP NOT EQUAL DFHRESP(NORMAL)
                MOVE 'N'                          TO PROCESS-COMPLETE
                MOVE 'N'                          TO FF-SUCCESSFUL
                PERFORM 3510-FREEMAIN           THRU 3510-EXIT.
@@ -521,6 +581,35 @@
        9700-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Status 503 response.                                          *
+      * Issued when a FAxxFILE segment fails checksum verification -  *
+      * the segment is corrupt and must not be deciphered or served.  *
+      *****************************************************************
+       9710-STATUS-503.
+           MOVE 'zFAM - checksum mismatch'  TO HTTP-503-TEXT.
+           MOVE LENGTH OF HTTP-503-TEXT     TO HTTP-503-LENGTH.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(DOCUMENT-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE DFHVALUE(IMMEDIATE)     TO SEND-ACTION.
+
+           EXEC CICS WEB SEND
+                DOCTOKEN(DOCUMENT-TOKEN)
+                MEDIATYPE(TEXT-PLAIN)
+                SRVCONVERT
+                NOHANDLE
+                ACTION(SEND-ACTION)
+                STATUSCODE(HTTP-STATUS-503)
+                STATUSTEXT(HTTP-503-TEXT)
+                STATUSLEN (HTTP-503-LENGTH)
+           END-EXEC.
+
+       9710-EXIT.
+           EXIT.
+
       *****************************************************************
       * Write TD CSSL.                                                *
       *****************************************************************
@@ -555,3 +644,47 @@
        9950-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Decipher FF-DATA(1:FF-LENGTH) read back from disk.             *
+      *****************************************************************
+       9043-DECIPHER-SEGMENT.
+           MOVE FF-TRANID                   TO CIPHER-TRANID.
+           MOVE 'D'                         TO CIPHER-DIRECTION.
+           MOVE FF-LENGTH                   TO CIPHER-LENGTH.
+           MOVE FF-DATA(1:FF-LENGTH)       TO CIPHER-DATA(1:FF-LENGTH).
+
+           EXEC CICS LINK PROGRAM(ZFAM107)
+                COMMAREA(CIPHER-COMMAREA)
+                LENGTH  (LENGTH OF CIPHER-COMMAREA)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE CIPHER-DATA(1:FF-LENGTH)     TO FF-DATA(1:FF-LENGTH).
+
+       9043-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Compute the word-sum checksum over the (still enciphered)     *
+      * FF-DATA buffer and compare it against FF-CHECKSUM before       *
+      * 9043-DECIPHER-SEGMENT is trusted to run.                      *
+      *****************************************************************
+       9040-COMPUTE-CHECKSUM.
+           MOVE ZEROES                TO CHECKSUM-TOTAL.
+
+           PERFORM 9041-ADD-WORD     THRU 9041-EXIT
+               VARYING CHECKSUM-WORD-INDEX FROM 1 BY 1 UNTIL
+                       CHECKSUM-WORD-INDEX GREATER THAN 8000.
+
+           DIVIDE CHECKSUM-TOTAL BY 100000000 GIVING CHECKSUM-QUOTIENT
+               REMAINDER CHECKSUM-COMPUTED.
+
+       9040-EXIT.
+           EXIT.
+
+       9041-ADD-WORD.
+           ADD  FF-DATA-WORD(CHECKSUM-WORD-INDEX) TO CHECKSUM-TOTAL.
+
+       9041-EXIT.
+           EXIT.
+
