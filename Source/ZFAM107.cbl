@@ -0,0 +1,191 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM107.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * FF-DATA encryption-at-rest cipher utility.                    *
+      *                                                               *
+      * Every program that READs or WRITEs a zFAM FILE store segment  *
+      * LINKs to this program immediately afterward (on a READ) or    *
+      * immediately beforehand (on a WRITE/REWRITE), passing the      *
+      * segment's table tranid, direction, and the FF-DATA buffer     *
+      * itself in the commarea.  A table whose own FAxxEN document    *
+      * template defines a key has that buffer enciphered/deciphered  *
+      * byte for byte against the key, the same DOCUMENT CREATE/      *
+      * RETRIEVE TEMPLATE idiom ZFAM002 already uses for its FAxxDC   *
+      * partner URL, FAxxWH webhook list, and FAxxST status override. *
+      * A table with no FAxxEN template configured gets an unchanged  *
+      * buffer back - encryption at rest is opt-in per table, exactly *
+      * like those other per-table templates, and a table that never  *
+      * defines one pays no cost and sees no behavior change.          *
+      *                                                               *
+      * The cipher itself is a keyed, repeating, mod-256 additive      *
+      * stream cipher computed with FUNCTION ORD/CHAR the same way    *
+      * ZFAM003's parallel range delete already walks byte values -   *
+      * there is no ICSF or other hardware crypto service defined      *
+      * anywhere in this system for a CICS program to call instead.   *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  EN-TOKEN               PIC  X(16) VALUE SPACES.
+       01  EN-LENGTH              PIC S9(08) COMP VALUE ZEROES.
+
+       01  ZFAM-EN.
+           02  EN-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(02) VALUE 'EN'.
+           02  FILLER             PIC  X(42) VALUE SPACES.
+
+       01  EN-CONTROL.
+           02  FILLER             PIC  X(06).
+           02  EN-KEY             PIC  X(32) VALUE SPACES.
+           02  FILLER             PIC  X(02).
+
+       01  THIRTY-TWO             PIC S9(08) COMP VALUE 32.
+       01  TWO-FIFTY-SIX          PIC S9(08) COMP VALUE 256.
+
+       01  CIPHER-INDEX           PIC S9(08) COMP VALUE ZEROES.
+       01  INDEX-LESS-ONE         PIC S9(08) COMP VALUE ZEROES.
+       01  DIVIDE-QUOTIENT        PIC S9(08) COMP VALUE ZEROES.
+       01  KEY-REMAINDER          PIC S9(08) COMP VALUE ZEROES.
+       01  KEY-POSITION           PIC S9(08) COMP VALUE ZEROES.
+
+       01  PLAIN-ORD              PIC S9(08) COMP VALUE ZEROES.
+       01  KEY-ORD                PIC S9(08) COMP VALUE ZEROES.
+       01  RESULT-ORD             PIC S9(08) COMP VALUE ZEROES.
+
+       01  ENCIPHER-DIRECTION     PIC  X(01) VALUE 'E'.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02  CA107-TRANID       PIC  X(04).
+           02  CA107-DIRECTION    PIC  X(01).
+           02  CA107-LENGTH       PIC S9(08) COMP.
+           02  CA107-DATA         PIC  X(32000).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-GET-KEY            THRU 1000-EXIT.
+           PERFORM 2000-CIPHER-DATA        THRU 2000-EXIT.
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Look up the calling table's own FAxxEN document template.     *
+      * A table with none configured, or an empty key, leaves         *
+      * EN-KEY at its SPACES default and 2000-CIPHER-DATA no-ops.     *
+      *****************************************************************
+       1000-GET-KEY.
+           MOVE CA107-TRANID                TO EN-TRANID.
+
+           EXEC CICS DOCUMENT CREATE DOCTOKEN(EN-TOKEN)
+                TEMPLATE(ZFAM-EN)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EIBRESP EQUAL DFHRESP(NORMAL)
+               MOVE LENGTH OF EN-CONTROL    TO EN-LENGTH
+
+               EXEC CICS DOCUMENT RETRIEVE DOCTOKEN(EN-TOKEN)
+                    INTO     (EN-CONTROL)
+                    LENGTH   (EN-LENGTH)
+                    MAXLENGTH(EN-LENGTH)
+                    DATAONLY
+                    NOHANDLE
+               END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cipher the buffer in place, one byte at a time, when the      *
+      * table has a configured key.  CA107-DIRECTION of 'E' enciphers *
+      * toward disk; any other value deciphers back toward the        *
+      * caller.                                                        *
+      *****************************************************************
+       2000-CIPHER-DATA.
+           IF  EN-KEY NOT EQUAL SPACES
+           AND CA107-LENGTH GREATER THAN ZEROES
+               PERFORM 2100-CIPHER-BYTE    THRU 2100-EXIT
+                   VARYING CIPHER-INDEX FROM 1 BY 1
+                   UNTIL   CIPHER-INDEX GREATER THAN CA107-LENGTH.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cipher one byte of CA107-DATA against the repeating 32-byte   *
+      * key, cycling KEY-POSITION back to 1 every 32 bytes.           *
+      *****************************************************************
+       2100-CIPHER-BYTE.
+           SUBTRACT 1 FROM CIPHER-INDEX  GIVING INDEX-LESS-ONE.
+           DIVIDE INDEX-LESS-ONE BY THIRTY-TWO
+               GIVING DIVIDE-QUOTIENT REMAINDER KEY-REMAINDER.
+           ADD  1 KEY-REMAINDER         GIVING KEY-POSITION.
+
+           MOVE FUNCTION ORD(CA107-DATA(CIPHER-INDEX:1))
+                                         TO PLAIN-ORD.
+           MOVE FUNCTION ORD(EN-KEY(KEY-POSITION:1))
+                                         TO KEY-ORD.
+
+           IF  CA107-DIRECTION EQUAL ENCIPHER-DIRECTION
+               PERFORM 2110-ENCIPHER-BYTE  THRU 2110-EXIT
+           ELSE
+               PERFORM 2120-DECIPHER-BYTE  THRU 2120-EXIT.
+
+           MOVE FUNCTION CHAR(RESULT-ORD) TO CA107-DATA(CIPHER-INDEX:1).
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Additive mod-256 step toward disk, wrapping RESULT-ORD back   *
+      * into FUNCTION CHAR's valid 1-256 range.                       *
+      *****************************************************************
+       2110-ENCIPHER-BYTE.
+           ADD  PLAIN-ORD KEY-ORD    GIVING RESULT-ORD.
+           SUBTRACT 1 FROM RESULT-ORD.
+           IF  RESULT-ORD GREATER THAN TWO-FIFTY-SIX
+               SUBTRACT 256 FROM RESULT-ORD.
+
+       2110-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Inverse subtractive step back toward the caller, wrapping     *
+      * RESULT-ORD back into FUNCTION CHAR's valid 1-256 range.       *
+      *****************************************************************
+       2120-DECIPHER-BYTE.
+           SUBTRACT KEY-ORD FROM PLAIN-ORD GIVING RESULT-ORD.
+           ADD  1 TO RESULT-ORD.
+           IF  RESULT-ORD LESS THAN 1
+               ADD  256 TO RESULT-ORD.
+
+       2120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to caller.                                             *
+      *****************************************************************
+       9000-RETURN.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
