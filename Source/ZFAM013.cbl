@@ -0,0 +1,265 @@
+       CBL CICS(SP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZFAM013.
+       AUTHOR.  Rich Jackson and Randy Frerking.
+      *****************************************************************
+      *                                                               *
+      * zFAM - z/OS File Access Manager.                              *
+      *                                                               *
+      * Bulk load utility.                                            *
+      *                                                               *
+      * Companion program to ZFAM012.  Reads a table's <xx>EX          *
+      * extra-partition TD queue (mapped by JCL to a physical          *
+      * sequential dataset previously written by ZFAM012) and         *
+      * restores each record to the KEY and FILE stores.               *
+      *                                                               *
+      * There will be a task started, with a FA-PARM identifying the  *
+      * table, for each FAxx table to be loaded.                      *
+      *                                                               *
+      * Date       UserID   Description                               *
+      * ---------- -------- ----------------------------------------- *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * DEFINE LOCAL VARIABLES                                        *
+      *****************************************************************
+       01  WS-ABS                 PIC S9(15) COMP-3 VALUE ZEROES.
+       01  ROWS-COUNT             PIC S9(08) COMP   VALUE ZEROES.
+       01  SEGMENTS-COUNT         PIC S9(08) COMP   VALUE ZEROES.
+       01  READ-COMPLETE          PIC  X(01) VALUE SPACES.
+
+       01  T_LEN                  PIC S9(04) COMP VALUE 8.
+       01  T_46                   PIC S9(04) COMP VALUE 46.
+       01  T_46_M                 PIC  X(08) VALUE SPACES.
+       01  T_RES                  PIC  X(08) VALUE 'ZFAM013 '.
+
+       01  FK-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  FF-RESP                PIC S9(04) COMP VALUE ZEROES.
+       01  EX-RESP                PIC S9(04) COMP VALUE ZEROES.
+
+       01  FK-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  FF-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+       01  EX-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  FA-PARM.
+           02  FA-TRANID          PIC  X(04) VALUE SPACES.
+
+       01  FA-LENGTH              PIC S9(04) COMP VALUE 4.
+
+       01  FK-FCT.
+           02  FK-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FILLER             PIC  X(04) VALUE 'KEY '.
+
+       01  FF-FCT.
+           02  FF-TRANID          PIC  X(04) VALUE 'FA##'.
+           02  FF-DDNAME          PIC  X(04) VALUE 'FILE'.
+
+       01  EX-TDQ                 PIC  X(04) VALUE 'FA##'.
+
+       01  CSSL                   PIC  X(04) VALUE '@tdq@'.
+       01  TD-LENGTH              PIC S9(04) COMP VALUE ZEROES.
+
+       01  TD-RECORD.
+           02  TD-DATE            PIC  X(10).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TIME            PIC  X(08).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-TRANID          PIC  X(04).
+           02  FILLER             PIC  X(01) VALUE SPACES.
+           02  TD-MESSAGE         PIC  X(90) VALUE SPACES.
+
+       01  TD-LOAD-DONE.
+           02  FILLER             PIC  X(12) VALUE 'Load done - '.
+           02  TD-LD-ROWS         PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER             PIC  X(08) VALUE ' rows - '.
+           02  FILLER             PIC  X(61) VALUE SPACES.
+
+       COPY ZFAMFKC.
+
+       COPY ZFAMFFC.
+
+       COPY ZFAMEXC.
+
+      *****************************************************************
+      * Dynamic Storage                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC  X(01).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Main process.                                                 *
+      *****************************************************************
+           PERFORM 1000-INITIALIZE         THRU 1000-EXIT.
+
+           PERFORM 3000-READ-QUEUE         THRU 3000-EXIT
+               WITH TEST AFTER
+               UNTIL READ-COMPLETE     EQUAL 'Y'.
+
+           PERFORM 9900-WRITE-DONE         THRU 9900-EXIT.
+
+           PERFORM 9000-RETURN             THRU 9000-EXIT.
+
+      *****************************************************************
+      * Perform initialization.                                       *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE LENGTH OF FA-PARM            TO FA-LENGTH.
+
+           EXEC CICS RETRIEVE INTO(FA-PARM)
+                LENGTH(FA-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+           MOVE 'N'                          TO READ-COMPLETE.
+           MOVE ZEROES                       TO ROWS-COUNT.
+
+           MOVE FA-TRANID                    TO FK-TRANID
+                                                 FF-TRANID.
+           MOVE FA-TRANID(3:2)               TO EX-TDQ(1:2).
+           MOVE 'EX'                         TO EX-TDQ(3:2).
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Read the next extract record from the export queue and        *
+      * restore it to the appropriate store.                          *
+      *****************************************************************
+       3000-READ-QUEUE.
+           MOVE LENGTH OF EX-RECORD          TO EX-LENGTH.
+
+           EXEC CICS READQ TD QUEUE(EX-TDQ)
+                INTO  (EX-RECORD)
+                LENGTH(EX-LENGTH)
+                RESP  (EX-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  EX-RESP EQUAL DFHRESP(QZERO)
+               MOVE 'Y'                      TO READ-COMPLETE
+           ELSE
+               IF  EX-TYPE EQUAL EX-TYPE-KEY
+                   PERFORM 3100-LOAD-KEY     THRU 3100-EXIT
+               ELSE
+                   PERFORM 3200-LOAD-FILE    THRU 3200-EXIT.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restore a KEY store record.                                   *
+      *****************************************************************
+       3100-LOAD-KEY.
+           MOVE EX-DATA(1:LENGTH OF FK-RECORD) TO FK-RECORD.
+           MOVE LENGTH OF FK-RECORD            TO FK-LENGTH.
+
+           ADD  1                              TO ROWS-COUNT.
+
+           EXEC CICS WRITE
+                FILE  (FK-FCT)
+                FROM  (FK-RECORD)
+                RIDFLD(FK-KEY)
+                LENGTH(FK-LENGTH)
+                RESP  (FK-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FK-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS REWRITE
+                    FILE(FK-FCT)
+                    FROM(FK-RECORD)
+                    LENGTH(FK-LENGTH)
+                    RESP(FK-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Restore a FILE store segment.                                 *
+      *****************************************************************
+       3200-LOAD-FILE.
+           MOVE EX-DATA(1:LENGTH OF FF-RECORD) TO FF-RECORD.
+           MOVE LENGTH OF FF-RECORD            TO FF-LENGTH.
+
+           ADD  1                              TO SEGMENTS-COUNT.
+
+           EXEC CICS WRITE
+                FILE  (FF-FCT)
+                FROM  (FF-RECORD)
+                RIDFLD(FF-KEY-16)
+                LENGTH(FF-LENGTH)
+                RESP  (FF-RESP)
+                NOHANDLE
+           END-EXEC.
+
+           IF  FF-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS REWRITE
+                    FILE(FF-FCT)
+                    FROM(FF-RECORD)
+                    LENGTH(FF-LENGTH)
+                    RESP(FF-RESP)
+                    NOHANDLE
+               END-EXEC.
+
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return to CICS                                                *
+      *****************************************************************
+       9000-RETURN.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue TRACE.                                                  *
+      *****************************************************************
+       9995-TRACE.
+
+           EXEC CICS ENTER TRACENUM(T_46)
+                FROM(T_46_M)
+                FROMLENGTH(T_LEN)
+                RESOURCE(T_RES)
+                NOHANDLE
+           END-EXEC.
+
+       9995-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write TD CSSL summary when the load completes.                 *
+      *****************************************************************
+       9900-WRITE-DONE.
+           MOVE ROWS-COUNT             TO TD-LD-ROWS.
+           MOVE EIBTRNID               TO TD-TRANID.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS)
+                TIME(TD-TIME)
+                YYYYMMDD(TD-DATE)
+                TIMESEP
+                DATESEP
+                NOHANDLE
+           END-EXEC.
+
+           MOVE TD-LOAD-DONE          TO TD-MESSAGE.
+
+           MOVE LENGTH OF TD-RECORD   TO TD-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(CSSL)
+                FROM(TD-RECORD)
+                LENGTH(TD-LENGTH)
+                NOHANDLE
+           END-EXEC.
+
+       9900-EXIT.
+           EXIT.
