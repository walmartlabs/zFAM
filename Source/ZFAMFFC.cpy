@@ -15,8 +15,18 @@
            02  FF-RETENTION       PIC S9(07) VALUE ZEROES COMP-3.
            02  FF-SEGMENTS        PIC  9(04) VALUE ZEROES COMP.
            02  FF-RETENTION-TYPE  PIC  X(01).
-           02  FF-EXTRA           PIC  X(14).
+           02  FF-EXTRA.
+               05  FF-CHECKSUM    PIC  9(08) COMP-5 VALUE ZEROES.
+               05  FILLER         PIC  X(10).
            02  FF-FK-KEY          PIC  X(255).
            02  FF-MEDIA           PIC  X(56).
            02  FF-DATA            PIC  X(32000).
+      *****************************************************************
+      * Word-sized view of FF-DATA used to compute FF-CHECKSUM.       *
+      * Unused trailing bytes are always zero-filled before a segment *
+      * is written, so the checksum is reproducible across the full   *
+      * fixed-length buffer regardless of the actual payload length.  *
+      *****************************************************************
+           02  FF-DATA-WORDS REDEFINES FF-DATA.
+               05  FF-DATA-WORD   PIC S9(09) COMP-5 OCCURS 8000 TIMES.
            02  FILLER             PIC  X(344).
