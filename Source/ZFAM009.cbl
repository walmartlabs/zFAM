@@ -45,6 +45,18 @@
        01  RANGE-VALUE-LENGTH     PIC S9(08) COMP VALUE 255.
        01  RANGE-VALUE            PIC X(255) VALUE LOW-VALUES.
 
+      *****************************************************************
+      * zFAM-Select filters the forward browse to only those keys     *
+      * that begin with the supplied value.  Non-matching keys are    *
+      * skipped without counting against GET-CA-ROWS.                 *
+      *****************************************************************
+       01  SELECT-RESPONSE        PIC S9(08) COMP VALUE ZEROES.
+       01  HEADER-SELECT-LENGTH   PIC S9(08) COMP VALUE 11.
+       01  HEADER-SELECT          PIC  X(11) VALUE 'zFAM-Select'.
+       01  SELECT-VALUE-LENGTH    PIC S9(08) COMP VALUE 255.
+       01  SELECT-VALUE           PIC X(255) VALUE LOW-VALUES.
+       01  SELECT-MATCH           PIC  X(01) VALUE 'Y'.
+
        01  LINKAGE-ADDRESSES.
            02  ORIGINAL-ADDRESS   USAGE POINTER.
            02  ORIGINAL-ADDRESS-X REDEFINES ORIGINAL-ADDRESS
@@ -246,6 +258,15 @@
                 NOHANDLE
            END-EXEC.
 
+           EXEC CICS WEB READ
+                HTTPHEADER  (HEADER-SELECT)
+                NAMELENGTH  (HEADER-SELECT-LENGTH)
+                VALUE       (SELECT-VALUE)
+                VALUELENGTH (SELECT-VALUE-LENGTH)
+                RESP        (SELECT-RESPONSE)
+                NOHANDLE
+           END-EXEC.
+
        1000-EXIT.
            EXIT.
 
@@ -330,6 +351,7 @@
            PERFORM 3200-READ-KEY       THRU 3200-EXIT.
 
            IF  PROCESS-COMPLETE = 'N'
+           AND SELECT-MATCH     = 'Y'
                PERFORM 3300-KEYSONLY   THRU 3300-EXIT.
 
            IF  ROWS-COUNT EQUAL GET-CA-ROWS
@@ -361,7 +383,14 @@
            IF  RANGE-RESPONSE EQUAL DFHRESP(NORMAL)
                PERFORM 3210-RANGE      THRU 3210-EXIT.
 
+           MOVE 'Y'                      TO SELECT-MATCH.
+
            IF  PROCESS-COMPLETE EQUAL 'N'
+           AND SELECT-RESPONSE  EQUAL DFHRESP(NORMAL)
+               PERFORM 3220-SELECT     THRU 3220-EXIT.
+
+           IF  PROCESS-COMPLETE EQUAL 'N'
+           AND SELECT-MATCH     EQUAL 'Y'
                ADD 1 TO ROWS-COUNT.
 
        3200-EXIT.
@@ -378,6 +407,21 @@
        3210-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Check zFAM-Select and compare with Primary Key using the same *
+      * 'Generic' (leading substring) comparison ZFAM003 uses for     *
+      * range-delete key matching.                                    *
+      *****************************************************************
+       3220-SELECT.
+           MOVE 'N'                      TO SELECT-MATCH.
+
+           IF  FK-KEY     (1:SELECT-VALUE-LENGTH) EQUAL
+               SELECT-VALUE(1:SELECT-VALUE-LENGTH)
+               MOVE 'Y'                  TO SELECT-MATCH.
+
+       3220-EXIT.
+           EXIT.
+
 
       *****************************************************************
       * Create KEYSONLY list.                                         *
